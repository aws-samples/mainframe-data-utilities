@@ -12,7 +12,10 @@
 001200*        SECOND PART CONTAINS THE APPROPIATE DETAIL FOR         * 00000012
 001300*              EITHER PERSONAL, CHECK, OR POLICE RECORDS.       * 00000013
 001400*              THE LENGTH OF THIS PART IS 199 BYTES.            * 00000014
-001500*    TOTAL LENGTH OF THE COMPLETE RECORD IS 290 CHARACTERS.     * 00000015
+001500*    TOTAL LENGTH OF THE COMPLETE RECORD IS 290 CHARACTERS,     * 00000015
+001501*    PLUS THE 3-BYTE DB-TR-FRAUD-INDICATOR ADDED PER VJM005 AND *
+001503*    THE 1-BYTE DB-DETAIL-RECORD-TYPE ADDED PER RAK001 BELOW,  *
+001502*    FOR AN OVERALL RECORD LENGTH OF 294 CHARACTERS.            *
 001600***************************************************************** 00000016
 001700* 11/02/92 RS7221 VJM  FULL MICR PROJECT:                       * 00000017
 001800*          REDEFINED CK-AMT, ABA-NO, CKING-ACCOUNT-FULL         * 00000018
@@ -44,9 +47,22 @@ VJM002* 03/24/13 RS0082178  V.MARCHESINI   FRAUD PROCESS
 VJM002*          BACK OUT PREVIOUS CHANGE.                                      
 VJM003* 04/17/16 RS0162132  V.MARCHESINI   DIFS INFO                            
 VJM003*          REPLACE DB-CHECK-INFO POS 285 FILLER W/DB-CK-UPDT-FLAG         
-VJM004* 02/04/18 I170917781 V.MARCHESINI   DIFS INFO                            
-VJM004*          REDEFINE CYCLE NUMBER FIELDS FOR                               
-VJM004*          DB-USER-ID-PREFIX AND DB-USER-ID-SUFFIX                        
+VJM004* 02/04/18 I170917781 V.MARCHESINI   DIFS INFO
+VJM004*          REDEFINE CYCLE NUMBER FIELDS FOR
+VJM004*          DB-USER-ID-PREFIX AND DB-USER-ID-SUFFIX
+VJM005* 05/13/24 RS0182178  V.MARCHESINI   FRAUD PROCESS
+VJM005*          RE-ADD DB-TR-FRAUD-INDICATOR (R3/R4/MND/DND) AS A NEW
+VJM005*          TRAILING FIELD ON DB-WORK-AREA SO IT STANDS OUTSIDE
+VJM005*          THE PERSONAL/CHECK/POLICE REDEFINES; THE FRAUD TEAM
+VJM005*          EXTRACT NEEDS A REAL FIELD TO READ THIS TIME.
+RAK001* 08/09/26 RS0198822  R.KOWALSKI     DIFS INFO
+RAK001*          ADD DB-DETAIL-RECORD-TYPE AS A NEW TRAILING FIELD,
+RAK001*          SAME REASONING AS VJM005 ABOVE, SO A CHECK-DETAIL
+RAK001*          RECORD CAN BE TOLD APART FROM A POLICE-DETAIL ONE
+RAK001*          WITHOUT RELYING ON DB-WARRANT-NO/DB-BOOKING-NO
+RAK001*          BLANKNESS -- THOSE FIELDS OVERLAP DB-CK-SERIAL-NO/
+RAK001*          DB-CK-PAYEE BYTE-FOR-BYTE UNDER THE CHECK REDEFINES
+RAK001*          AND SO ARE NOT A RELIABLE DISCRIMINATOR.
 002500******************************************************************00000044
 002600     05  DB-HEADER-RECORD.                                        00000045
 002700         10  DB-SORT-CODE                  PIC X.                 00000046
@@ -202,3 +218,23 @@ JSC003         10  DB-ACH-RETURN-CODE            PIC XX.                00000170
 016900         10  DB-PD-RMKS1                   PIC X(30).             00000194
 017000         10  DB-PD-RMKS2                   PIC X(30).             00000195
 017100         10  DB-PD-FILL                    PIC X(7).              00000200
+017200******************************************************************00000201
+017300*    FRAUD/ASSERTED-FRAUD INDICATOR (SEE VJM005 ABOVE).           00000202
+017400*    KEPT OUTSIDE DB-PERSONAL-INFO-RECORD AND ITS REDEFINES SO    00000203
+017500*    IT APPLIES THE SAME WAY REGARDLESS OF RECORD TYPE.           00000204
+017600******************************************************************00000205
+VJM005     05  DB-TR-FRAUD-INDICATOR             PIC X(3) VALUE SPACES. 00000206
+VJM005         88  DB-FRAUD-R3                       VALUE 'R3 '.       00000207
+VJM005         88  DB-FRAUD-R4                       VALUE 'R4 '.       00000208
+VJM005         88  DB-FRAUD-MND                      VALUE 'MND'.       00000209
+VJM005         88  DB-FRAUD-DND                      VALUE 'DND'.       00000210
+VJM005         88  DB-NOT-FRAUD                       VALUE SPACES.     00000211
+000212******************************************************************00000212
+000213*    OFFENSE-DETAIL DISCRIMINATOR (SEE RAK001 ABOVE). KEPT       *00000213
+000214*    OUTSIDE DB-PERSONAL-INFO-RECORD AND ITS REDEFINES FOR THE    *00000214
+000215*    SAME REASON DB-TR-FRAUD-INDICATOR IS.                        *00000215
+000216******************************************************************00000216
+RAK001    05  DB-DETAIL-RECORD-TYPE             PIC X(1) VALUE SPACE.
+RAK001        88  DB-DETAIL-UNSTAMPED              VALUE SPACE.
+RAK001        88  DB-DETAIL-CHECK                  VALUE '1'.
+RAK001        88  DB-DETAIL-POLICE                 VALUE '2'.
