@@ -0,0 +1,179 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS   ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-REFRESHED               PIC 9(009) VALUE ZEROS.
+
+       01  WS-RUN-DATE                   PIC 9(008) VALUE ZEROS.
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YYYY               PIC 9(004).
+           05  WS-RUN-MM                 PIC 9(002).
+           05  WS-RUN-DD                 PIC 9(002).
+
+      *-----------------------------------------------------------------
+      * DB-AS-OF-YY is a plain 2-digit year with no century of its
+      * own; windowed the usual legacy way -- 00-49 is 20xx, 50-99
+      * is 19xx -- before folding it into the day-count below.
+      *-----------------------------------------------------------------
+       01  WS-AS-OF-DATE-CHECK.
+           05  WS-AS-OF-MM               PIC X(002).
+           05  WS-AS-OF-MM-N REDEFINES
+               WS-AS-OF-MM               PIC 99.
+           05  WS-AS-OF-DD               PIC X(002).
+           05  WS-AS-OF-DD-N REDEFINES
+               WS-AS-OF-DD               PIC 99.
+           05  WS-AS-OF-YY               PIC X(002).
+           05  WS-AS-OF-YY-N REDEFINES
+               WS-AS-OF-YY               PIC 99.
+
+       01  WS-AGE-CALC.
+           05  WS-AS-OF-CENT-YEAR        PIC 9(004) VALUE ZEROS.
+           05  WS-AS-OF-DAYNO            PIC 9(007) VALUE ZEROS.
+           05  WS-RUN-DAYNO              PIC 9(007) VALUE ZEROS.
+           05  WS-AGE-DAYS               PIC S9(007) VALUE ZEROS.
+           05  WS-T1                     PIC 9(007) VALUE ZEROS.
+           05  WS-T2                     PIC 9(007) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF02 STARTED'.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN I-O DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS   FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-REFRESH-NEXT THRU P200-REFRESH-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS  FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS SCANNED..: ' WS-SCANNED.
+           DISPLAY 'AGE BUCKETS SET..: ' WS-REFRESHED.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBDF02 FINISHED'.
+
+           STOP RUN.
+
+       P200-REFRESH-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF DB-ACTIVE
+                   PERFORM P210-REFRESH-AGE
+                   THRU    P210-REFRESH-AGE-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-REFRESH-NEXT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * DB-AS-OF-DATE sits at the same offset under DB-PERSONAL-INFO-
+      * RECORD, DB-CHECK-INFO, and DB-POLICE-INFO, so reading it
+      * through the personal-record view works for every record type.
+      *-----------------------------------------------------------------
+       P210-REFRESH-AGE.
+
+           MOVE DB-AS-OF-DATE   TO WS-AS-OF-DATE-CHECK
+
+           IF WS-AS-OF-YY-N LESS 50
+              ADD 2000 TO WS-AS-OF-YY-N GIVING WS-AS-OF-CENT-YEAR
+           ELSE
+              ADD 1900 TO WS-AS-OF-YY-N GIVING WS-AS-OF-CENT-YEAR
+           END-IF
+
+           MULTIPLY WS-AS-OF-CENT-YEAR BY 360 GIVING WS-T1
+           MULTIPLY WS-AS-OF-MM-N      BY 30  GIVING WS-T2
+           ADD      WS-T1 WS-T2 WS-AS-OF-DD-N GIVING WS-AS-OF-DAYNO
+
+           MULTIPLY WS-RUN-YYYY BY 360 GIVING WS-T1
+           MULTIPLY WS-RUN-MM   BY 30  GIVING WS-T2
+           ADD      WS-T1 WS-T2 WS-RUN-DD     GIVING WS-RUN-DAYNO
+
+           SUBTRACT WS-AS-OF-DAYNO FROM WS-RUN-DAYNO GIVING WS-AGE-DAYS
+
+           EVALUATE TRUE
+           WHEN WS-AGE-DAYS LESS 30
+              MOVE '1' TO DB-CLR-AGE
+           WHEN WS-AGE-DAYS LESS 60
+              MOVE '2' TO DB-CLR-AGE
+           WHEN WS-AGE-DAYS LESS 90
+              MOVE '3' TO DB-CLR-AGE
+           WHEN OTHER
+              MOVE '4' TO DB-CLR-AGE
+           END-EVALUATE
+
+           REWRITE DB-WORK-AREA
+           END-REWRITE
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'REWRITE DIFS FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-REFRESHED
+           .
+
+       P210-REFRESH-AGE-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
