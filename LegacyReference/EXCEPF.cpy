@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Shared exception-record layout used across the CLIENT loaders
+      * (COBKS03/COBKS05), the dependent-on VSAM maintenance job
+      * (COBDEPON), and the STOCK/DIFS validation batch jobs
+      * (COBST02/COBST03/COBST08, COBDF10, and others). One record per
+      * rejected/flagged input row, carrying the original image and a
+      * short reason code so the rest of the run can keep going
+      * instead of aborting.
+      *-----------------------------------------------------------------
+       01  REC-EXCEPTION.
+           03  EXC-INPUT                 PIC  X(080).
+           03  EXC-REASON-CODE           PIC  X(004).
+           03  EXC-REASON-TEXT           PIC  X(040).
