@@ -0,0 +1,385 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBKS07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT CLIENT   ASSIGN TO CLIENT
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS CLIENT-KEY
+                  FILE STATUS   IS WS-FS-CLIENT.
+
+           SELECT CLIENTBK ASSIGN TO CLIENTBK
+                  FILE STATUS IS WS-FS-CLIENTBK.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENT.
+
+       01  REC-CLIENT.
+           03  CLIENT-KEY.
+            05 CLIENT-ID                 PIC  9(009) COMP.
+            05 CLIENT-TYPE               PIC  9(004) COMP.
+           03  CLIENT-MAIN               PIC  X(494).
+
+      *-----------------------------------------------------------------
+      * CLIENTBK is yesterday's pre-load backup of CLIENT, written by
+      * COBKS03's P110-BACKUP-CLIENT step -- COBKS03 runs first in the
+      * nightly stream, so its backup is the one true snapshot of
+      * CLIENT as it stood before any of tonight's loads touched it.
+      * COBKS05 takes its own backup to a separate CLIENTBK2 dataset
+      * rather than overwrite this one mid-stream. CLIENTBK is written
+      * in the same ascending CLIENT-KEY order the VSAM file itself is
+      * keyed in, so the two streams can be walked together
+      * record-for-record below without either one needing to be
+      * re-sorted first.
+      *-----------------------------------------------------------------
+       FD  CLIENTBK
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 500 CHARACTERS.
+
+       01  REC-CLIENTBK.
+           03  BK-CLIENT-KEY.
+            05 BK-CLIENT-ID              PIC  9(009) COMP.
+            05 BK-CLIENT-TYPE            PIC  9(004) COMP.
+           03  BK-CLIENT-MAIN            PIC  X(494).
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-CLIENT              PIC X(002) VALUE SPACES.
+           05  WS-FS-CLIENTBK            PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-ADDED                  PIC 9(009) VALUE ZEROS.
+           05  WS-CHANGED                PIC 9(009) VALUE ZEROS.
+           05  WS-MISSING                PIC 9(009) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-CLIENT-EOF-SW          PIC X(001) VALUE 'N'.
+               88  WS-CLIENT-EOF             VALUE 'Y'.
+           05  WS-CLIENTBK-EOF-SW        PIC X(001) VALUE 'N'.
+               88  WS-CLIENTBK-EOF           VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-ACTION             PIC X(010) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-CLIENT-ID          PIC Z(08)9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-CLIENT-TYPE        PIC Z(03)9 VALUE SPACES.
+
+       01  WS-RPT-COUNT-LINE.
+           05  WS-RPT-CNT-LABEL          PIC X(020) VALUE SPACES.
+           05  WS-RPT-CNT-VALUE          PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBKS07 STARTED'.
+
+           OPEN INPUT CLIENT.
+
+           IF WS-FS-CLIENT NOT EQUAL '00'
+              DISPLAY 'OPEN CLIENT   FS: ' WS-FS-CLIENT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN INPUT CLIENTBK.
+
+           IF WS-FS-CLIENTBK NOT EQUAL '00'
+              DISPLAY 'OPEN CLIENTBK FS: ' WS-FS-CLIENTBK
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF  FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P100-WRITE-HEADING
+           THRU    P100-WRITE-HEADING-EXIT
+
+           MOVE LOW-VALUES TO CLIENT-KEY
+
+           START CLIENT KEY IS NOT LESS THAN CLIENT-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-CLIENT-EOF-SW
+           END-START
+
+           IF NOT WS-CLIENT-EOF
+              PERFORM P120-READ-NEXT-CLIENT
+              THRU    P120-READ-NEXT-CLIENT-EXIT
+           END-IF
+
+           READ CLIENTBK
+             AT END
+                MOVE 'Y' TO WS-CLIENTBK-EOF-SW
+           END-READ
+
+           PERFORM P200-COMPARE-NEXT
+           THRU    P200-COMPARE-NEXT-EXIT
+              UNTIL WS-CLIENT-EOF AND WS-CLIENTBK-EOF
+
+           PERFORM P900-WRITE-TOTALS
+           THRU    P900-WRITE-TOTALS-EXIT
+
+           CLOSE CLIENT.
+           IF WS-FS-CLIENT NOT EQUAL '00'
+              DISPLAY 'CLOSE CLIENT  FS: ' WS-FS-CLIENT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE CLIENTBK.
+           IF WS-FS-CLIENTBK NOT EQUAL '00'
+              DISPLAY 'CLOSE CLIENTBK FS:' WS-FS-CLIENTBK
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'ADDED.....: ' WS-ADDED.
+           DISPLAY 'CHANGED...: ' WS-CHANGED.
+           DISPLAY 'MISSING...: ' WS-MISSING.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBKS07 FINISHED'.
+
+           STOP RUN.
+
+       P100-WRITE-HEADING.
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           MOVE 'CLIENT DAY-OVER-DAY DIFF REPORT'
+                                     TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           MOVE 'ACTION      CLIENT-ID  CLIENT-TYPE'
+                                     TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P100-WRITE-HEADING-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * The CLIENT-KEY '0,0' header record carries CLIENT-RECORD-COUNT
+      * rather than an actual client, and it changes on every run (see
+      * COBKS06), so it is read past on both sides instead of being
+      * compared or reported on as an add/change/missing client.
+      *-----------------------------------------------------------------
+       P200-COMPARE-NEXT.
+
+           EVALUATE TRUE
+
+             WHEN WS-CLIENT-EOF AND WS-CLIENTBK-EOF
+                CONTINUE
+
+             WHEN WS-CLIENTBK-EOF
+                PERFORM P210-REPORT-ADDED
+                THRU    P210-REPORT-ADDED-EXIT
+
+             WHEN WS-CLIENT-EOF
+                PERFORM P220-REPORT-MISSING
+                THRU    P220-REPORT-MISSING-EXIT
+
+             WHEN CLIENT-KEY LESS BK-CLIENT-KEY
+                PERFORM P210-REPORT-ADDED
+                THRU    P210-REPORT-ADDED-EXIT
+
+             WHEN CLIENT-KEY GREATER BK-CLIENT-KEY
+                PERFORM P220-REPORT-MISSING
+                THRU    P220-REPORT-MISSING-EXIT
+
+             WHEN OTHER
+                PERFORM P230-REPORT-IF-CHANGED
+                THRU    P230-REPORT-IF-CHANGED-EXIT
+
+                PERFORM P120-READ-NEXT-CLIENT
+                THRU    P120-READ-NEXT-CLIENT-EXIT
+
+                PERFORM P130-READ-NEXT-CLIENTBK
+                THRU    P130-READ-NEXT-CLIENTBK-EXIT
+
+           END-EVALUATE
+           .
+
+       P200-COMPARE-NEXT-EXIT.
+           EXIT.
+
+       P210-REPORT-ADDED.
+
+           IF CLIENT-ID NOT EQUAL ZERO OR CLIENT-TYPE NOT EQUAL ZERO
+              MOVE 'ADDED'       TO WS-RPT-ACTION
+              MOVE CLIENT-ID     TO WS-RPT-CLIENT-ID
+              MOVE CLIENT-TYPE   TO WS-RPT-CLIENT-TYPE
+
+              PERFORM P240-PRINT-DIFF-LINE
+              THRU    P240-PRINT-DIFF-LINE-EXIT
+
+              ADD 1 TO WS-ADDED
+           END-IF
+
+           PERFORM P120-READ-NEXT-CLIENT
+           THRU    P120-READ-NEXT-CLIENT-EXIT
+           .
+
+       P210-REPORT-ADDED-EXIT.
+           EXIT.
+
+       P220-REPORT-MISSING.
+
+           IF BK-CLIENT-ID NOT EQUAL ZERO
+              OR BK-CLIENT-TYPE NOT EQUAL ZERO
+              MOVE 'MISSING'     TO WS-RPT-ACTION
+              MOVE BK-CLIENT-ID  TO WS-RPT-CLIENT-ID
+              MOVE BK-CLIENT-TYPE
+                                 TO WS-RPT-CLIENT-TYPE
+
+              PERFORM P240-PRINT-DIFF-LINE
+              THRU    P240-PRINT-DIFF-LINE-EXIT
+
+              ADD 1 TO WS-MISSING
+           END-IF
+
+           PERFORM P130-READ-NEXT-CLIENTBK
+           THRU    P130-READ-NEXT-CLIENTBK-EXIT
+           .
+
+       P220-REPORT-MISSING-EXIT.
+           EXIT.
+
+       P230-REPORT-IF-CHANGED.
+
+           IF (CLIENT-ID NOT EQUAL ZERO OR CLIENT-TYPE NOT EQUAL ZERO)
+              AND CLIENT-MAIN NOT EQUAL BK-CLIENT-MAIN
+              MOVE 'CHANGED'     TO WS-RPT-ACTION
+              MOVE CLIENT-ID     TO WS-RPT-CLIENT-ID
+              MOVE CLIENT-TYPE   TO WS-RPT-CLIENT-TYPE
+
+              PERFORM P240-PRINT-DIFF-LINE
+              THRU    P240-PRINT-DIFF-LINE-EXIT
+
+              ADD 1 TO WS-CHANGED
+           END-IF
+           .
+
+       P230-REPORT-IF-CHANGED-EXIT.
+           EXIT.
+
+       P240-PRINT-DIFF-LINE.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-ACTION       TO WS-RPT-LINE (1:10)
+           MOVE WS-RPT-CLIENT-ID    TO WS-RPT-LINE (13:9)
+           MOVE WS-RPT-CLIENT-TYPE  TO WS-RPT-LINE (24:4)
+
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P240-PRINT-DIFF-LINE-EXIT.
+           EXIT.
+
+       P120-READ-NEXT-CLIENT.
+
+           IF NOT WS-CLIENT-EOF
+              READ CLIENT NEXT RECORD
+                AT END
+                   MOVE 'Y' TO WS-CLIENT-EOF-SW
+              END-READ
+           END-IF
+           .
+
+       P120-READ-NEXT-CLIENT-EXIT.
+           EXIT.
+
+       P130-READ-NEXT-CLIENTBK.
+
+           IF NOT WS-CLIENTBK-EOF
+              READ CLIENTBK
+                AT END
+                   MOVE 'Y' TO WS-CLIENTBK-EOF-SW
+              END-READ
+           END-IF
+           .
+
+       P130-READ-NEXT-CLIENTBK-EXIT.
+           EXIT.
+
+       P900-WRITE-TOTALS.
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-COUNT-LINE
+           MOVE 'CLIENTS ADDED'     TO WS-RPT-CNT-LABEL
+           MOVE WS-ADDED            TO WS-RPT-CNT-VALUE
+           MOVE WS-RPT-COUNT-LINE   TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-COUNT-LINE
+           MOVE 'CLIENTS CHANGED'   TO WS-RPT-CNT-LABEL
+           MOVE WS-CHANGED          TO WS-RPT-CNT-VALUE
+           MOVE WS-RPT-COUNT-LINE   TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-COUNT-LINE
+           MOVE 'CLIENTS MISSING'   TO WS-RPT-CNT-LABEL
+           MOVE WS-MISSING          TO WS-RPT-CNT-VALUE
+           MOVE WS-RPT-COUNT-LINE   TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-TOTALS-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
