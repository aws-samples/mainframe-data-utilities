@@ -0,0 +1,314 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. COBPACK3.                                            00020000
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.                                            00030000
+      *-----------------------------------------------------------------00030200
+       FILE-CONTROL.                                                    00030300
+                                                                        00030400
+           SELECT OUTFILE ASSIGN TO OUTFILE                             00030500
+                  FILE STATUS IS WS-FS-OUTFILE.                         00030700
+      *-----------------------------------------------------------------00030800
+       DATA DIVISION.                                                   00030900
+       FILE SECTION.                                                    00034000
+                                                                        00036000
+       FD  OUTFILE                                                      00037000
+           BLOCK CONTAINS 0 RECORDS                                     00038000
+           RECORDING MODE IS F                                          00039000
+           RECORD CONTAINS 217 CHARACTERS.                              00039100
+                                                                        00039200
+           COPY COBPACK3.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-OUTFILE             PIC X(002)  VALUE SPACES.
+           05  WS-IX                     PIC S9(18).                    00039400
+           05  WS-TEXT-PAIR              PIC X(002)  VALUE 'AA'.
+           05  WS-CHECKSUM-ACC           PIC S9(18).
+           05  WS-CHECKSUM-QUOT          PIC S9(18).
+           05  WS-CHECKSUM-REM           PIC S9(03).
+
+       PROCEDURE DIVISION.                                              00040000
+
+           DISPLAY 'COBPACK3 START...'.                                 00050000
+           OPEN OUTPUT OUTFILE.
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'OPEN OUTFILE FS:  ' WS-FS-OUTFILE
+              STOP RUN
+           END-IF
+
+           MOVE -100000000 TO WS-IX
+
+           PERFORM UNTIL WS-IX          GREATER 100000000
+
+              PERFORM P100-BUILD-AND-WRITE-ROW
+              THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+              ADD 2001 TO WS-IX
+
+           END-PERFORM.
+
+           PERFORM P300-WRITE-BOUNDARY-ROWS
+           THRU    P300-WRITE-BOUNDARY-ROWS-EXIT
+
+           PERFORM P400-WRITE-MULTIBYTE-ROW
+           THRU    P400-WRITE-MULTIBYTE-ROW-EXIT
+
+           CLOSE OUTFILE.
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'CLOSE OUTFILE FS: ' WS-FS-OUTFILE
+              STOP RUN
+           END-IF
+
+           DISPLAY 'COBPACK3 FINISH..'.                                 00050000
+
+           STOP RUN.                                                    00060000
+
+       P100-BUILD-AND-WRITE-ROW.
+
+           MOVE WS-IX
+           TO   OUTFILE-TEXT
+                OUTFILE-UNPACKED
+                OUTFILE-UNPACKED-S
+                OUTFILE-COMP-01
+                OUTFILE-COMP-01-S
+                OUTFILE-COMP-02
+                OUTFILE-COMP-02-S
+                OUTFILE-COMP-03
+                OUTFILE-COMP-03-S
+                OUTFILE-COMP-04
+                OUTFILE-COMP-04-S
+                OUTFILE-COMP-05
+                OUTFILE-COMP-05-S
+                OUTFILE-COMP-06
+                OUTFILE-COMP-06-S
+                OUTFILE-COMP-07
+                OUTFILE-COMP-07-S
+                OUTFILE-COMP-08
+                OUTFILE-COMP-08-S
+                OUTFILE-COMP-09
+                OUTFILE-COMP-09-S
+                OUTFILE-COMP-18
+                OUTFILE-COMP-18-S
+                OUTFILE-COMP3-01
+                OUTFILE-COMP3-01-S
+                OUTFILE-COMP3-02
+                OUTFILE-COMP3-02-S
+                OUTFILE-COMP3-03
+                OUTFILE-COMP3-03-S
+                OUTFILE-COMP3-04
+                OUTFILE-COMP3-04-S
+                OUTFILE-COMP3-05
+                OUTFILE-COMP3-05-S
+                OUTFILE-COMP3-06
+                OUTFILE-COMP3-06-S
+                OUTFILE-COMP3-07
+                OUTFILE-COMP3-07-S
+                OUTFILE-COMP3-08
+                OUTFILE-COMP3-08-S
+                OUTFILE-COMP3-09
+                OUTFILE-COMP3-09-S
+                OUTFILE-COMP3-18
+                OUTFILE-COMP3-18-S
+                OUTFILE-ZONED
+
+           MOVE WS-TEXT-PAIR
+           TO    TEXT2 OF GROUP2
+
+           PERFORM P150-SET-CHECKSUM
+           THRU    P150-SET-CHECKSUM-EXIT
+
+           WRITE REC-OUTFILE         END-WRITE
+
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'WRITE OUTFILE FS:  ' WS-FS-OUTFILE
+              STOP RUN
+           END-IF
+           .
+
+       P100-BUILD-AND-WRITE-ROW-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * OUTFILE-CHECKSUM occupies the record's trailing 3 bytes (what
+      * used to be an undefined FILLER) so that a copy of this record
+      * scrambled in transit between systems can be caught on its own,
+      * without needing a last-known-good baseline to compare against.
+      * It is a plain additive digit-sum, not a CRC, kept in PIC 9(03)
+      * so a transmission corruption flips the remainder and the
+      * mismatch is visible without any special decoding.
+      *-----------------------------------------------------------------
+       P150-SET-CHECKSUM.
+
+           MOVE ZERO TO WS-CHECKSUM-ACC
+           ADD  OUTFILE-UNPACKED
+                OUTFILE-UNPACKED-S
+                OUTFILE-COMP-01
+                OUTFILE-COMP-01-S
+                OUTFILE-COMP-02
+                OUTFILE-COMP-02-S
+                OUTFILE-COMP-03
+                OUTFILE-COMP-03-S
+                OUTFILE-COMP-04
+                OUTFILE-COMP-04-S
+                OUTFILE-COMP-05
+                OUTFILE-COMP-05-S
+                OUTFILE-COMP-06
+                OUTFILE-COMP-06-S
+                OUTFILE-COMP-07
+                OUTFILE-COMP-07-S
+                OUTFILE-COMP-08
+                OUTFILE-COMP-08-S
+                OUTFILE-COMP-09
+                OUTFILE-COMP-09-S
+                OUTFILE-COMP-18
+                OUTFILE-COMP-18-S
+                OUTFILE-COMP3-01
+                OUTFILE-COMP3-01-S
+                OUTFILE-COMP3-02
+                OUTFILE-COMP3-02-S
+                OUTFILE-COMP3-03
+                OUTFILE-COMP3-03-S
+                OUTFILE-COMP3-04
+                OUTFILE-COMP3-04-S
+                OUTFILE-COMP3-05
+                OUTFILE-COMP3-05-S
+                OUTFILE-COMP3-06
+                OUTFILE-COMP3-06-S
+                OUTFILE-COMP3-07
+                OUTFILE-COMP3-07-S
+                OUTFILE-COMP3-08
+                OUTFILE-COMP3-08-S
+                OUTFILE-COMP3-09
+                OUTFILE-COMP3-09-S
+                OUTFILE-COMP3-18
+                OUTFILE-COMP3-18-S
+                OUTFILE-ZONED
+           TO   WS-CHECKSUM-ACC
+
+           IF WS-CHECKSUM-ACC IS NEGATIVE
+              MULTIPLY WS-CHECKSUM-ACC BY -1 GIVING WS-CHECKSUM-ACC
+           END-IF
+
+           DIVIDE WS-CHECKSUM-ACC BY 1000
+                  GIVING WS-CHECKSUM-QUOT
+                  REMAINDER WS-CHECKSUM-REM
+
+           MOVE WS-CHECKSUM-REM TO OUTFILE-CHECKSUM
+           .
+
+       P150-SET-CHECKSUM-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Explicit boundary rows (max/min/zero/+1/-1) for every field
+      * size, since the ramp above steps by 2001 and never lands on
+      * the true edges of the smaller PIC sizes.
+      *-----------------------------------------------------------------
+       P300-WRITE-BOUNDARY-ROWS.
+
+           MOVE 9 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -9 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 99 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -99 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 9999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -9999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 99999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -99999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 9999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -9999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 99999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -99999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 999999999999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -999999999999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE ZERO TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE 1 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -1 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           .
+
+       P300-WRITE-BOUNDARY-ROWS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * One additional row with a two-byte multi-byte (UTF-8) character
+      * packed into GROUP1/GROUP2's text pair instead of the usual
+      * single-byte 'A's, so a DBCS/UTF-8 vendor name lands on this
+      * REDEFINES at least once before it shows up for real in INPUTF.
+      *-----------------------------------------------------------------
+       P400-WRITE-MULTIBYTE-ROW.
+
+           MOVE ZERO       TO WS-IX
+           MOVE X'C3A9'    TO WS-TEXT-PAIR
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE 'AA'       TO WS-TEXT-PAIR
+           .
+
+       P400-WRITE-MULTIBYTE-ROW-EXIT.
+           EXIT.
