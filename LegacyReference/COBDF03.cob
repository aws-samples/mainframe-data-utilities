@@ -0,0 +1,145 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS      ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+
+           SELECT FRAUDEXT  ASSIGN TO FRAUDEXT
+                  FILE STATUS IS WS-FS-FRAUDEXT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       FD  FRAUDEXT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 040 CHARACTERS.
+
+       COPY FRAUDF.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-FS-FRAUDEXT            PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-EXTRACTED              PIC 9(009) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF03 STARTED'.
+
+           OPEN INPUT  DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS     FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT FRAUDEXT.
+
+           IF WS-FS-FRAUDEXT NOT EQUAL '00'
+              DISPLAY 'OPEN FRAUDEXT FS: ' WS-FS-FRAUDEXT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-CHECK-NEXT THRU P200-CHECK-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS    FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE FRAUDEXT.
+           IF WS-FS-FRAUDEXT NOT EQUAL '00'
+              DISPLAY 'CLOSE FRAUDEXT FS:' WS-FS-FRAUDEXT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS SCANNED..: ' WS-SCANNED.
+           DISPLAY 'RECORDS EXTRACTED: ' WS-EXTRACTED.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBDF03 FINISHED'.
+
+           STOP RUN.
+
+       P200-CHECK-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF NOT DB-NOT-FRAUD
+                   PERFORM P300-WRITE-EXTRACT
+                   THRU    P300-WRITE-EXTRACT-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-CHECK-NEXT-EXIT.
+           EXIT.
+
+       P300-WRITE-EXTRACT.
+
+           MOVE DB-ID-STATE          TO FRD-ID-STATE
+           MOVE DB-ID-NO             TO FRD-ID-NO
+           MOVE DB-RECORD-TYPE       TO FRD-RECORD-TYPE
+           MOVE DB-TR-FRAUD-INDICATOR TO FRD-FRAUD-CODE
+           MOVE DB-DELETE-CODE       TO FRD-DELETE-CODE
+           MOVE DB-MAINT-CODE        TO FRD-MAINT-CODE
+           MOVE DB-FILE-MAINT-DATE   TO FRD-FILE-MAINT-DATE
+
+           WRITE REC-FRAUD
+           END-WRITE
+
+           IF WS-FS-FRAUDEXT NOT EQUAL '00'
+              DISPLAY 'WRITE FRAUDEXT FS:' WS-FS-FRAUDEXT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-EXTRACTED
+           .
+
+       P300-WRITE-EXTRACT-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
