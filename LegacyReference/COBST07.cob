@@ -0,0 +1,282 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBST07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT RCPTTRAN ASSIGN TO RCPTTRAN
+                  FILE STATUS IS WS-FS-RCPTTRAN.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+
+           SELECT STOCKM   ASSIGN TO STOCKM
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS STOCK-KEY
+                  FILE STATUS   IS WS-FS-STOCKM.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----------------------------------------------------------------
+      * RCPTTRAN carries the receipt/aging data STOCK-SHELF-LIFE has
+      * no home of its own for -- one row per physical receipt of an
+      * item, dated the day the stock actually came in.
+      *-----------------------------------------------------------------
+       FD  RCPTTRAN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-RCPTTRAN.
+           03  RCP-ITEM-ID               PIC  X(09).
+           03  RCP-RECORD-TYPE           PIC  X(01).
+           03  RCP-RECEIPT-DATE          PIC  9(08).
+           03  RCP-RECEIPT-QTY           PIC  S9(07)V9(04).
+           03  FILLER                    PIC  X(051).
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       FD  STOCKM.
+
+       COPY stock.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-RCPTTRAN            PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-FS-STOCKM              PIC X(002) VALUE SPACES.
+           05  WS-READ                   PIC 9(009) VALUE ZEROS.
+           05  WS-EXPOSED                PIC 9(009) VALUE ZEROS.
+           05  WS-NOT-ON-FILE            PIC 9(009) VALUE ZEROS.
+
+       01  WS-WARN-WINDOW                PIC S9(007) VALUE +0015.
+
+       01  WS-RUN-DATE                   PIC 9(008) VALUE ZEROS.
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+           05  WS-RUN-YYYY               PIC 9(004).
+           05  WS-RUN-MM                 PIC 9(002).
+           05  WS-RUN-DD                 PIC 9(002).
+
+       01  WS-RECEIPT-DATE-CHECK         PIC 9(008) VALUE ZEROS.
+       01  WS-RECEIPT-DATE-X REDEFINES WS-RECEIPT-DATE-CHECK.
+           05  WS-RCP-YYYY               PIC 9(004).
+           05  WS-RCP-MM                 PIC 9(002).
+           05  WS-RCP-DD                 PIC 9(002).
+
+       01  WS-AGE-CALC.
+           05  WS-RUN-DAYNO              PIC 9(007) VALUE ZEROS.
+           05  WS-RCP-DAYNO              PIC 9(007) VALUE ZEROS.
+           05  WS-AGE-DAYS               PIC S9(007) VALUE ZEROS.
+           05  WS-REMAINING-LIFE         PIC S9(007) VALUE ZEROS.
+           05  WS-T1                     PIC 9(007) VALUE ZEROS.
+           05  WS-T2                     PIC 9(007) VALUE ZEROS.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-ITEM               PIC X(009) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-RCP-DATE           PIC X(010) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-SHELF-LIFE         PIC ----9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-AGE                PIC ----9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-REMAINING          PIC ----9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-STATUS             PIC X(010) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBST07 STARTED'.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT  RCPTTRAN.
+
+           IF WS-FS-RCPTTRAN NOT EQUAL '00'
+              DISPLAY 'OPEN RCPTTRAN FS: ' WS-FS-RCPTTRAN
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF  FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN INPUT  STOCKM.
+
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKM   FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P100-WRITE-HEADING
+           THRU    P100-WRITE-HEADING-EXIT
+
+           READ RCPTTRAN
+           END-READ
+
+           PERFORM UNTIL WS-FS-RCPTTRAN GREATER '00'
+
+              ADD 1 TO WS-READ
+
+              PERFORM P200-CHECK-TRAN
+              THRU    P200-CHECK-TRAN-EXIT
+
+              READ RCPTTRAN
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE RCPTTRAN.
+           IF WS-FS-RCPTTRAN NOT EQUAL '00'
+              DISPLAY 'CLOSE RCPTTRAN FS:' WS-FS-RCPTTRAN
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE STOCKM.
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKM  FS:' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECEIPTS READ.....: ' WS-READ.
+           DISPLAY 'EXPOSURE FLAGGED..: ' WS-EXPOSED.
+           DISPLAY 'NOT ON STOCKM.....: ' WS-NOT-ON-FILE.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBST07 FINISHED'.
+
+           STOP RUN.
+
+       P100-WRITE-HEADING.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'SHELF-LIFE EXPIRATION EXPOSURE REPORT'
+                                     TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE 'ITEM ID   RECEIPT DATE SHELF LF  AGE  REMAIN  STATUS'
+                                     TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P100-WRITE-HEADING-EXIT.
+           EXIT.
+
+       P200-CHECK-TRAN.
+
+           MOVE SPACES          TO STOCK-KEY
+           MOVE RCP-ITEM-ID     TO STOCK-ITEM-ID
+           MOVE RCP-RECORD-TYPE TO STOCK-RECORD-TYPE
+
+           READ STOCKM
+             INVALID KEY
+                ADD 1 TO WS-NOT-ON-FILE
+             NOT INVALID KEY
+                PERFORM P210-EVALUATE-SHELF-LIFE
+                THRU    P210-EVALUATE-SHELF-LIFE-EXIT
+           END-READ
+           .
+
+       P200-CHECK-TRAN-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Age and remaining shelf life are measured with the same
+      * 360-day pseudo-julian day-count technique COBDF02 uses for its
+      * DB-AS-OF-DATE aging, rather than calling out to an external
+      * date routine this tree has never had.
+      *-----------------------------------------------------------------
+       P210-EVALUATE-SHELF-LIFE.
+
+           MOVE RCP-RECEIPT-DATE TO WS-RECEIPT-DATE-CHECK
+
+           MULTIPLY WS-RUN-YYYY BY 360 GIVING WS-T1
+           MULTIPLY WS-RUN-MM   BY 30  GIVING WS-T2
+           ADD      WS-T1 WS-T2 WS-RUN-DD     GIVING WS-RUN-DAYNO
+
+           MULTIPLY WS-RCP-YYYY BY 360 GIVING WS-T1
+           MULTIPLY WS-RCP-MM   BY 30  GIVING WS-T2
+           ADD      WS-T1 WS-T2 WS-RCP-DD     GIVING WS-RCP-DAYNO
+
+           SUBTRACT WS-RCP-DAYNO FROM WS-RUN-DAYNO GIVING WS-AGE-DAYS
+
+           SUBTRACT WS-AGE-DAYS FROM STOCK-SHELF-LIFE
+              GIVING WS-REMAINING-LIFE
+
+           IF WS-REMAINING-LIFE LESS WS-WARN-WINDOW
+              PERFORM P220-PRINT-EXPOSURE
+              THRU    P220-PRINT-EXPOSURE-EXIT
+           END-IF
+           .
+
+       P210-EVALUATE-SHELF-LIFE-EXIT.
+           EXIT.
+
+       P220-PRINT-EXPOSURE.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE RCP-ITEM-ID          TO WS-RPT-ITEM
+           MOVE RCP-RECEIPT-DATE     TO WS-RPT-RCP-DATE
+           MOVE STOCK-SHELF-LIFE     TO WS-RPT-SHELF-LIFE
+           MOVE WS-AGE-DAYS          TO WS-RPT-AGE
+           MOVE WS-REMAINING-LIFE    TO WS-RPT-REMAINING
+
+           IF WS-REMAINING-LIFE LESS ZERO
+              MOVE 'EXPIRED'         TO WS-RPT-STATUS
+           ELSE
+              MOVE 'APPROACHING'     TO WS-RPT-STATUS
+           END-IF
+
+           MOVE WS-RPT-LINE          TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-EXPOSED
+           .
+
+       P220-PRINT-EXPOSURE-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
