@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Scratch key file for the CLIENT loaders (COBKS03/COBKS05).
+      * Opened OUTPUT (so it is always empty) at the start of a run and
+      * used only to detect CLIENT-ID/CLIENT-TYPE pairs that appear
+      * more than once in the same INPUTF run: a second WRITE of a key
+      * already written this run fails with a duplicate-key status.
+      *-----------------------------------------------------------------
+       01  REC-SEEN.
+           03  SEEN-KEY.
+               05  SEEN-ID               PIC  9(009) COMP.
+               05  SEEN-TYPE             PIC  9(004) COMP.
