@@ -0,0 +1,368 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF09.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS     ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-CHECK-CNT              PIC 9(009) VALUE ZEROS.
+           05  WS-ACH-RETURN-CNT         PIC 9(009) VALUE ZEROS.
+           05  WS-COLLECTOR-CNT          PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * DB-ACH-RETURN-CODE and DB-COLLECTOR-CODE have no 88-level
+      * enumeration anywhere in the copybook, same situation as the
+      * offense codes in COBDF06, so activity is tallied into small
+      * OCCURS/INDEXED BY tables built up as codes are seen, searched
+      * by a PERFORMed paragraph rather than an inline loop.
+      *-----------------------------------------------------------------
+       01  WS-ACH-TABLE.
+           05  WS-ACH-CNT                PIC 9(003) VALUE ZEROS.
+           05  WS-ACH-ENTRY OCCURS 20 TIMES
+               INDEXED BY WS-ACH-IDX.
+               10  WS-ACH-VALUE          PIC X(002).
+               10  WS-ACH-COUNT          PIC 9(007).
+
+       01  WS-COLLECTOR-TABLE.
+           05  WS-COLL-CNT               PIC 9(003) VALUE ZEROS.
+           05  WS-COLL-ENTRY OCCURS 20 TIMES
+               INDEXED BY WS-COLL-IDX.
+               10  WS-COLL-VALUE         PIC X(002).
+               10  WS-COLL-COUNT         PIC 9(007).
+
+       01  WS-CODE-SEARCH.
+           05  WS-SEARCH-CODE            PIC X(002).
+           05  WS-FOUND-IDX              PIC 9(003) VALUE ZEROS.
+
+       01  WS-PRINT-IDX                  PIC 9(003) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF09 STARTED'.
+
+           OPEN INPUT  DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS    FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-TALLY-NEXT THRU P200-TALLY-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS   FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P900-WRITE-REPORT
+           THRU    P900-WRITE-REPORT-EXIT
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY 'COBDF09 FINISHED'.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * DB-CHECK-INFO and DB-POLICE-INFO share identical storage; the
+      * DIFSTAG-stamped DB-DETAIL-CHECK/DB-DETAIL-POLICE pair on
+      * DB-DETAIL-RECORD-TYPE says which view applies. DB-ACH-RETURN-
+      * CODE and DB-COLLECTOR-CODE only live under the check view.
+      *-----------------------------------------------------------------
+       P200-TALLY-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF DB-OFFENSE-RECORD
+                   AND DB-DETAIL-CHECK
+                   ADD 1 TO WS-CHECK-CNT
+                   PERFORM P210-TALLY-CHECK
+                   THRU    P210-TALLY-CHECK-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-TALLY-NEXT-EXIT.
+           EXIT.
+
+       P210-TALLY-CHECK.
+
+           IF DB-ACH-RETURN-CODE NOT EQUAL SPACES
+              ADD 1 TO WS-ACH-RETURN-CNT
+              PERFORM P220-TALLY-ACH THRU P220-TALLY-ACH-EXIT
+           END-IF
+
+           IF DB-COLLECTOR-CODE NOT EQUAL SPACES
+              ADD 1 TO WS-COLLECTOR-CNT
+              PERFORM P230-TALLY-COLLECTOR
+              THRU    P230-TALLY-COLLECTOR-EXIT
+           END-IF
+           .
+
+       P210-TALLY-CHECK-EXIT.
+           EXIT.
+
+       P220-TALLY-ACH.
+
+           MOVE DB-ACH-RETURN-CODE TO WS-SEARCH-CODE
+           MOVE ZEROS              TO WS-FOUND-IDX
+           SET WS-ACH-IDX TO 1
+
+           PERFORM P221-SCAN-ACH THRU P221-SCAN-ACH-EXIT
+              UNTIL WS-ACH-IDX GREATER WS-ACH-CNT
+                 OR WS-FOUND-IDX GREATER ZERO
+
+           IF WS-FOUND-IDX GREATER ZERO
+              ADD 1 TO WS-ACH-COUNT (WS-FOUND-IDX)
+           ELSE
+              IF WS-ACH-CNT LESS 20
+                 ADD 1 TO WS-ACH-CNT
+                 SET WS-ACH-IDX TO WS-ACH-CNT
+                 MOVE WS-SEARCH-CODE TO WS-ACH-VALUE (WS-ACH-IDX)
+                 MOVE 1               TO WS-ACH-COUNT (WS-ACH-IDX)
+              END-IF
+           END-IF
+           .
+
+       P220-TALLY-ACH-EXIT.
+           EXIT.
+
+       P221-SCAN-ACH.
+
+           IF WS-ACH-VALUE (WS-ACH-IDX) EQUAL WS-SEARCH-CODE
+              SET WS-FOUND-IDX TO WS-ACH-IDX
+           ELSE
+              SET WS-ACH-IDX UP BY 1
+           END-IF
+           .
+
+       P221-SCAN-ACH-EXIT.
+           EXIT.
+
+       P230-TALLY-COLLECTOR.
+
+           MOVE DB-COLLECTOR-CODE TO WS-SEARCH-CODE
+           MOVE ZEROS             TO WS-FOUND-IDX
+           SET WS-COLL-IDX TO 1
+
+           PERFORM P231-SCAN-COLLECTOR
+           THRU    P231-SCAN-COLLECTOR-EXIT
+              UNTIL WS-COLL-IDX GREATER WS-COLL-CNT
+                 OR WS-FOUND-IDX GREATER ZERO
+
+           IF WS-FOUND-IDX GREATER ZERO
+              ADD 1 TO WS-COLL-COUNT (WS-FOUND-IDX)
+           ELSE
+              IF WS-COLL-CNT LESS 20
+                 ADD 1 TO WS-COLL-CNT
+                 SET WS-COLL-IDX TO WS-COLL-CNT
+                 MOVE WS-SEARCH-CODE TO WS-COLL-VALUE (WS-COLL-IDX)
+                 MOVE 1               TO WS-COLL-COUNT (WS-COLL-IDX)
+              END-IF
+           END-IF
+           .
+
+       P230-TALLY-COLLECTOR-EXIT.
+           EXIT.
+
+       P231-SCAN-COLLECTOR.
+
+           IF WS-COLL-VALUE (WS-COLL-IDX) EQUAL WS-SEARCH-CODE
+              SET WS-FOUND-IDX TO WS-COLL-IDX
+           ELSE
+              SET WS-COLL-IDX UP BY 1
+           END-IF
+           .
+
+       P231-SCAN-COLLECTOR-EXIT.
+           EXIT.
+
+       P900-WRITE-REPORT.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'DIFS ACH-RETURN / COLLECTOR ACTIVITY'
+                                     TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'RECORDS SCANNED'   TO WS-RPT-LABEL
+           MOVE WS-SCANNED          TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'CHECK DETAIL RECORDS'
+                                    TO WS-RPT-LABEL
+           MOVE WS-CHECK-CNT        TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'WITH ACH RETURN CODE'
+                                    TO WS-RPT-LABEL
+           MOVE WS-ACH-RETURN-CNT   TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'WITH COLLECTOR CODE'
+                                    TO WS-RPT-LABEL
+           MOVE WS-COLLECTOR-CNT    TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'ACH RETURN CODE DISTRIBUTION'
+                                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX TO 1
+
+           PERFORM P910-PRINT-ACH THRU P910-PRINT-ACH-EXIT
+              UNTIL WS-PRINT-IDX GREATER WS-ACH-CNT
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'COLLECTOR CODE DISTRIBUTION'
+                                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX TO 1
+
+           PERFORM P920-PRINT-COLLECTOR
+           THRU    P920-PRINT-COLLECTOR-EXIT
+              UNTIL WS-PRINT-IDX GREATER WS-COLL-CNT
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-REPORT-EXIT.
+           EXIT.
+
+       P910-PRINT-ACH.
+
+           MOVE SPACES                        TO WS-RPT-LINE
+           MOVE WS-ACH-VALUE (WS-PRINT-IDX)   TO WS-RPT-LABEL
+           MOVE WS-ACH-COUNT (WS-PRINT-IDX)   TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT                  TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE                   TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX UP BY 1
+           .
+
+       P910-PRINT-ACH-EXIT.
+           EXIT.
+
+       P920-PRINT-COLLECTOR.
+
+           MOVE SPACES                         TO WS-RPT-LINE
+           MOVE WS-COLL-VALUE (WS-PRINT-IDX)   TO WS-RPT-LABEL
+           MOVE WS-COLL-COUNT (WS-PRINT-IDX)   TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT                   TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE                    TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX UP BY 1
+           .
+
+       P920-PRINT-COLLECTOR-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
