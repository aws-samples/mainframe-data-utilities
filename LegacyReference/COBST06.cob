@@ -0,0 +1,267 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBST06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT STOCKM   ASSIGN TO STOCKM
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS STOCK-KEY
+                  FILE STATUS   IS WS-FS-STOCKM.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STOCKM.
+
+       COPY stock.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-STOCKM              PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * STOCK-BUYER has no 88-level enumeration, same situation as
+      * STOCK-CLASS-CODE in COBST01, so buyer totals roll up into an
+      * OCCURS/INDEXED BY table built up as buyer numbers are seen.
+      *-----------------------------------------------------------------
+       01  WS-BUYER-TABLE.
+           05  WS-BUYER-CNT              PIC 9(004) VALUE ZEROS.
+           05  WS-BUYER-ENTRY OCCURS 1000 TIMES
+               INDEXED BY WS-BUYER-IDX.
+               10  WS-BUYER-VALUE        PIC 9(003).
+               10  WS-BUYER-ITEM-CNT     PIC 9(007).
+               10  WS-BUYER-PRICE-TOTAL  PIC S9(09)V9(05) COMP-3.
+
+       01  WS-CODE-SEARCH.
+           05  WS-SEARCH-BUYER           PIC 9(003).
+           05  WS-FOUND-IDX              PIC 9(003) VALUE ZEROS.
+
+       01  WS-PRINT-IDX                  PIC 9(003) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-AVG-PRICE                  PIC S9(08)V9(05) COMP-3
+                                          VALUE ZEROS.
+
+       01  WS-BUYER-RPT-LINE.
+           05  WS-BYR-RPT-BUYER          PIC Z(02)9 VALUE SPACES.
+           05  FILLER                    PIC X(003) VALUE SPACES.
+           05  WS-BYR-RPT-ITEMS          PIC ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(003) VALUE SPACES.
+           05  WS-BYR-RPT-AVG-PRICE      PIC -Z,ZZZ,ZZ9.99999
+                                          VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBST06 STARTED'.
+
+           OPEN INPUT  STOCKM.
+
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKM  FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO STOCK-KEY
+
+           START STOCKM KEY IS NOT LESS THAN STOCK-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-TALLY-NEXT THRU P200-TALLY-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE STOCKM.
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKM FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P900-WRITE-REPORT
+           THRU    P900-WRITE-REPORT-EXIT
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY 'COBST06 FINISHED'.
+
+           STOP RUN.
+
+       P200-TALLY-NEXT.
+
+           READ STOCKM NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                PERFORM P210-TALLY-BUYER
+                THRU    P210-TALLY-BUYER-EXIT
+           END-READ
+           .
+
+       P200-TALLY-NEXT-EXIT.
+           EXIT.
+
+       P210-TALLY-BUYER.
+
+           MOVE STOCK-BUYER       TO WS-SEARCH-BUYER
+           MOVE ZEROS             TO WS-FOUND-IDX
+           SET WS-BUYER-IDX TO 1
+
+           PERFORM P211-SCAN-BUYER THRU P211-SCAN-BUYER-EXIT
+              UNTIL WS-BUYER-IDX GREATER WS-BUYER-CNT
+                 OR WS-FOUND-IDX GREATER ZERO
+
+           IF WS-FOUND-IDX EQUAL ZERO
+              IF WS-BUYER-CNT LESS 1000
+                 ADD 1 TO WS-BUYER-CNT
+                 SET WS-BUYER-IDX TO WS-BUYER-CNT
+                 MOVE WS-SEARCH-BUYER TO WS-BUYER-VALUE (WS-BUYER-IDX)
+                 MOVE ZEROS TO WS-BUYER-ITEM-CNT    (WS-BUYER-IDX)
+                 MOVE ZEROS TO WS-BUYER-PRICE-TOTAL (WS-BUYER-IDX)
+                 SET WS-FOUND-IDX    TO WS-BUYER-IDX
+              END-IF
+           END-IF
+
+           IF WS-FOUND-IDX GREATER ZERO
+              ADD 1                         TO WS-BUYER-ITEM-CNT
+                                               (WS-FOUND-IDX)
+              ADD STOCK-DEFAULT-UNIT-PRICE  TO WS-BUYER-PRICE-TOTAL
+                                               (WS-FOUND-IDX)
+           END-IF
+           .
+
+       P210-TALLY-BUYER-EXIT.
+           EXIT.
+
+       P211-SCAN-BUYER.
+
+           IF WS-BUYER-VALUE (WS-BUYER-IDX) EQUAL WS-SEARCH-BUYER
+              SET WS-FOUND-IDX TO WS-BUYER-IDX
+           ELSE
+              SET WS-BUYER-IDX UP BY 1
+           END-IF
+           .
+
+       P211-SCAN-BUYER-EXIT.
+           EXIT.
+
+       P900-WRITE-REPORT.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'BUYER WORKLOAD REPORT'
+                                     TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'ITEMS SCANNED'     TO WS-RPT-LABEL
+           MOVE WS-SCANNED          TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'BUYER   ITEMS   AVG UNIT PRICE'
+                                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX TO 1
+
+           PERFORM P910-PRINT-BUYER THRU P910-PRINT-BUYER-EXIT
+              UNTIL WS-PRINT-IDX GREATER WS-BUYER-CNT
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-REPORT-EXIT.
+           EXIT.
+
+       P910-PRINT-BUYER.
+
+           MOVE SPACES TO WS-BUYER-RPT-LINE
+
+           MOVE ZEROS TO WS-AVG-PRICE
+
+           IF WS-BUYER-ITEM-CNT (WS-PRINT-IDX) GREATER ZERO
+              DIVIDE WS-BUYER-PRICE-TOTAL (WS-PRINT-IDX)
+                 BY  WS-BUYER-ITEM-CNT    (WS-PRINT-IDX)
+                 GIVING WS-AVG-PRICE
+           END-IF
+
+           MOVE WS-BUYER-VALUE     (WS-PRINT-IDX)
+                                     TO WS-BYR-RPT-BUYER
+           MOVE WS-BUYER-ITEM-CNT  (WS-PRINT-IDX)
+                                     TO WS-BYR-RPT-ITEMS
+           MOVE WS-AVG-PRICE        TO WS-BYR-RPT-AVG-PRICE
+
+           MOVE WS-BUYER-RPT-LINE   TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX UP BY 1
+           .
+
+       P910-PRINT-BUYER-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
