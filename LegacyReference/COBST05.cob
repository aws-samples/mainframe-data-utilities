@@ -0,0 +1,250 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBST05.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT STOCKM   ASSIGN TO STOCKM
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS STOCK-KEY
+                  FILE STATUS   IS WS-FS-STOCKM.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STOCKM.
+
+       COPY stock.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-STOCKM              PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-EXCEPTIONS             PIC 9(009) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-BLANK-DESC-SW          PIC X(001) VALUE 'N'.
+               88  WS-BLANK-DESC             VALUE 'Y'.
+
+       01  WS-DESC-IDX                   PIC 9(001) VALUE ZEROS.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-DESC-RPT-LINE.
+           05  WS-DSC-RPT-ITEM           PIC X(009) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-DSC-RPT-CLASS          PIC X(004) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-DSC-RPT-BUYER          PIC X(003) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBST05 STARTED'.
+
+           OPEN INPUT  STOCKM.
+
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKM  FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P100-WRITE-HEADING
+           THRU    P100-WRITE-HEADING-EXIT
+
+           MOVE LOW-VALUES TO STOCK-KEY
+
+           START STOCKM KEY IS NOT LESS THAN STOCK-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-CHECK-NEXT THRU P200-CHECK-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE STOCKM.
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKM FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P900-WRITE-TOTALS
+           THRU    P900-WRITE-TOTALS-EXIT
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'ITEMS SCANNED.....: ' WS-SCANNED.
+           DISPLAY 'EXCEPTIONS FOUND..: ' WS-EXCEPTIONS.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBST05 FINISHED'.
+
+           STOP RUN.
+
+       P100-WRITE-HEADING.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'ITEMS WITH NO USABLE DESCRIPTION TEXT'
+                                     TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'ITEM ID  CLASS  BUYER'
+                                     TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P100-WRITE-HEADING-EXIT.
+           EXIT.
+
+       P200-CHECK-NEXT.
+
+           READ STOCKM NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                PERFORM P210-CHECK-DESCRIPTION
+                THRU    P210-CHECK-DESCRIPTION-EXIT
+
+                IF WS-BLANK-DESC
+                   PERFORM P220-PRINT-EXCEPTION
+                   THRU    P220-PRINT-EXCEPTION-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-CHECK-NEXT-EXIT.
+           EXIT.
+
+       P210-CHECK-DESCRIPTION.
+
+           MOVE 'Y' TO WS-BLANK-DESC-SW
+           MOVE 1   TO WS-DESC-IDX
+
+           PERFORM P211-SCAN-DESCRIPTION THRU P211-SCAN-DESCRIPTION-EXIT
+              UNTIL WS-DESC-IDX GREATER 2
+                 OR NOT WS-BLANK-DESC
+           .
+
+       P210-CHECK-DESCRIPTION-EXIT.
+           EXIT.
+
+       P211-SCAN-DESCRIPTION.
+
+           IF STOCK-DESCRIPTION (WS-DESC-IDX) NOT EQUAL SPACES
+              MOVE 'N' TO WS-BLANK-DESC-SW
+           ELSE
+              ADD 1 TO WS-DESC-IDX
+           END-IF
+           .
+
+       P211-SCAN-DESCRIPTION-EXIT.
+           EXIT.
+
+       P220-PRINT-EXCEPTION.
+
+           MOVE SPACES                   TO WS-DESC-RPT-LINE
+           MOVE STOCK-ITEM-ID             TO WS-DSC-RPT-ITEM
+           MOVE STOCK-CLASS-CODE          TO WS-DSC-RPT-CLASS
+           MOVE STOCK-BUYER               TO WS-DSC-RPT-BUYER
+
+           MOVE WS-DESC-RPT-LINE          TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-EXCEPTIONS
+           .
+
+       P220-PRINT-EXCEPTION-EXIT.
+           EXIT.
+
+       P900-WRITE-TOTALS.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'ITEMS SCANNED'     TO WS-RPT-LABEL
+           MOVE WS-SCANNED          TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'EXCEPTIONS FOUND'  TO WS-RPT-LABEL
+           MOVE WS-EXCEPTIONS       TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-TOTALS-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
