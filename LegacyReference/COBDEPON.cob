@@ -0,0 +1,432 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDEPON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DEPINF  ASSIGN TO DEPINF
+                  FILE STATUS IS WS-FS-DEPINF.
+
+           SELECT EXCEPF  ASSIGN TO EXCEPF
+                  FILE STATUS IS WS-FS-EXCEPF.
+
+           SELECT REPORTF ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+
+           SELECT VSAMF   ASSIGN TO VSAMF
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS VSAM-KEY
+                  FILE STATUS   IS WS-FS-VSAMF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DEPINF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-DEPINF.
+           03  DEPINF-ACTION             PIC  X(01).
+               88  DEPINF-ADD-MASTER         VALUE 'A'.
+               88  DEPINF-ADD-SEGMENT        VALUE 'S'.
+           03  DEPINF-TYPE                PIC  X(02).
+           03  DEPINF-SEQT                PIC  9(02).
+           03  DEPINF-REC-NO               PIC  9(09).
+           03  DEPINF-LAST-NAME            PIC  X(18).
+           03  DEPINF-FIRST-NAME           PIC  X(12).
+           03  DEPINF-STATE                PIC  X(02).
+           03  FILLER                      PIC  X(34).
+
+       FD  EXCEPF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 124 CHARACTERS.
+
+       COPY EXCEPF.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       FD  VSAMF.
+
+       COPY COBDEPON.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DEPINF              PIC X(002) VALUE SPACES.
+           05  WS-FS-EXCEPF              PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-FS-VSAMF               PIC X(002) VALUE SPACES.
+           05  WS-READ                   PIC 9(009) VALUE ZEROS.
+           05  WS-MASTERS-ADDED          PIC 9(009) VALUE ZEROS.
+           05  WS-SEGMENTS-ADDED         PIC 9(009) VALUE ZEROS.
+           05  WS-REJECTED               PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * SEG-CNT is the OCCURS DEPENDING ON subject named inside
+      * COBDEPON.cpy itself -- has to keep this exact name so the
+      * COPY resolves against it.
+      *-----------------------------------------------------------------
+       01  SEG-CNT                       PIC 9(002) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-REJECT-SW              PIC X(001) VALUE 'N'.
+               88  WS-REJECTED-REC           VALUE 'Y'.
+               88  WS-REC-OK                 VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      * Valid USPS state/DC codes for DEPINF-STATE (and, through it,
+      * VSAM-REC's STATE), checked the same way the offense/ACH/
+      * collector codes get looked up in the DIFS batch programs --
+      * REDEFINES the literal list as a table and scans it by index.
+      *-----------------------------------------------------------------
+       01  WS-STATE-TABLE.
+           05  WS-STATE-LIST             PIC X(102) VALUE
+       'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMTNENVNHNJNMNY
+      -'NCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC'.
+           05  WS-STATE-ENTRY REDEFINES
+               WS-STATE-LIST             PIC X(002)
+                                         OCCURS 51 TIMES
+                                         INDEXED BY WS-STATE-IDX.
+
+       01  WS-STATE-SEARCH.
+           05  WS-STATE-FOUND-IDX        PIC 9(003) VALUE ZEROS.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDEPON STARTED'.
+
+           OPEN INPUT  DEPINF.
+
+           IF WS-FS-DEPINF NOT EQUAL '00'
+              DISPLAY 'OPEN DEPINF FS:  ' WS-FS-DEPINF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPF.
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'OPEN EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN I-O    VSAMF.
+
+           IF WS-FS-VSAMF NOT EQUAL '00'
+              DISPLAY 'OPEN VSAMF  FS:  ' WS-FS-VSAMF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           READ DEPINF
+           END-READ
+
+           PERFORM UNTIL WS-FS-DEPINF GREATER '00'
+
+              ADD 1 TO WS-READ
+
+              MOVE 'N' TO WS-REJECT-SW
+
+              PERFORM P200-PROCESS-TRAN
+              THRU    P200-PROCESS-TRAN-EXIT
+
+              READ DEPINF
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE DEPINF.
+           IF WS-FS-DEPINF NOT EQUAL '00'
+              DISPLAY 'CLOSE DEPINF FS: ' WS-FS-DEPINF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE VSAMF.
+           IF WS-FS-VSAMF NOT EQUAL '00'
+              DISPLAY 'CLOSE VSAMF  FS: ' WS-FS-VSAMF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P950-WRITE-REPORT
+           THRU    P950-WRITE-REPORT-EXIT
+
+           CLOSE EXCEPF.
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'CLOSE EXCEPF FS: ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY 'COBDEPON FINISHED'.
+
+           STOP RUN.
+
+       P200-PROCESS-TRAN.
+
+           MOVE DEPINF-TYPE TO VSAM-K-TYPE
+           MOVE DEPINF-SEQT TO VSAM-K-SEQT
+
+           PERFORM P230-VALIDATE-STATE
+           THRU    P230-VALIDATE-STATE-EXIT
+
+           IF WS-REC-OK
+              EVALUATE TRUE
+              WHEN DEPINF-ADD-MASTER
+                 PERFORM P210-ADD-MASTER
+                 THRU    P210-ADD-MASTER-EXIT
+              WHEN DEPINF-ADD-SEGMENT
+                 PERFORM P220-ADD-SEGMENT
+                 THRU    P220-ADD-SEGMENT-EXIT
+              WHEN OTHER
+                 MOVE 'BACT' TO EXC-REASON-CODE
+                 MOVE 'UNSUPPORTED DEPINF-ACTION ON REC-DEPINF'
+                 TO   EXC-REASON-TEXT
+
+                 PERFORM P900-WRITE-EXCEPTION
+                 THRU    P900-WRITE-EXCEPTION-EXIT
+              END-EVALUATE
+           END-IF
+           .
+
+       P200-PROCESS-TRAN-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * DEPINF-STATE has to be a real USPS state/DC code before it is
+      * allowed anywhere near VSAM-REC's STATE -- scan the table the
+      * same way the DIFS batch programs scan their code tables.
+      *-----------------------------------------------------------------
+       P230-VALIDATE-STATE.
+
+           MOVE ZEROS TO WS-STATE-FOUND-IDX
+           SET WS-STATE-IDX TO 1
+
+           PERFORM P231-SCAN-STATE
+           THRU    P231-SCAN-STATE-EXIT
+              UNTIL WS-STATE-IDX GREATER 51
+                 OR WS-STATE-FOUND-IDX GREATER ZERO
+
+           IF WS-STATE-FOUND-IDX EQUAL ZERO
+              MOVE 'BSTA' TO EXC-REASON-CODE
+              MOVE 'INVALID STATE CODE ON REC-DEPINF'
+              TO   EXC-REASON-TEXT
+
+              PERFORM P900-WRITE-EXCEPTION
+              THRU    P900-WRITE-EXCEPTION-EXIT
+           END-IF
+           .
+
+       P230-VALIDATE-STATE-EXIT.
+           EXIT.
+
+       P231-SCAN-STATE.
+
+           IF DEPINF-STATE EQUAL WS-STATE-ENTRY (WS-STATE-IDX)
+              SET WS-STATE-FOUND-IDX TO WS-STATE-IDX
+           ELSE
+              SET WS-STATE-IDX UP BY 1
+           END-IF
+           .
+
+       P231-SCAN-STATE-EXIT.
+           EXIT.
+
+       P210-ADD-MASTER.
+
+           READ VSAMF
+             INVALID KEY
+
+                MOVE 1             TO SEG-CNT
+                MOVE SEG-CNT       TO VSAM-REC-CNT
+                MOVE DEPINF-REC-NO TO REC-NO (1)
+                MOVE DEPINF-LAST-NAME  TO LAST-NAME (1)
+                MOVE DEPINF-FIRST-NAME TO FIRST-NAME (1)
+                MOVE DEPINF-STATE  TO STATE (1)
+
+                WRITE VSAM-RECORD
+                END-WRITE
+
+                IF WS-FS-VSAMF NOT EQUAL '00'
+                   DISPLAY 'WRITE VSAMF FS:  ' WS-FS-VSAMF
+                   PERFORM P999-ERROR THRU P999-ERROR-EXIT
+                END-IF
+
+                ADD 1 TO WS-MASTERS-ADDED
+
+             NOT INVALID KEY
+                MOVE 'BDUP' TO EXC-REASON-CODE
+                MOVE 'MASTER ALREADY ON FILE FOR DEPINF KEY'
+                TO   EXC-REASON-TEXT
+
+                PERFORM P900-WRITE-EXCEPTION
+                THRU    P900-WRITE-EXCEPTION-EXIT
+           END-READ
+           .
+
+       P210-ADD-MASTER-EXIT.
+           EXIT.
+
+       P220-ADD-SEGMENT.
+
+           READ VSAMF
+             INVALID KEY
+                MOVE 'BKEY' TO EXC-REASON-CODE
+                MOVE 'NO MASTER ON FILE FOR DEPINF KEY'
+                TO   EXC-REASON-TEXT
+
+                PERFORM P900-WRITE-EXCEPTION
+                THRU    P900-WRITE-EXCEPTION-EXIT
+
+             NOT INVALID KEY
+                MOVE VSAM-REC-CNT TO SEG-CNT
+
+                IF SEG-CNT LESS 15
+                   ADD 1 TO SEG-CNT
+
+                   MOVE DEPINF-REC-NO
+                   TO   REC-NO (SEG-CNT)
+                   MOVE DEPINF-LAST-NAME
+                   TO   LAST-NAME (SEG-CNT)
+                   MOVE DEPINF-FIRST-NAME
+                   TO   FIRST-NAME (SEG-CNT)
+                   MOVE DEPINF-STATE
+                   TO   STATE (SEG-CNT)
+
+                   MOVE SEG-CNT   TO VSAM-REC-CNT
+
+                   REWRITE VSAM-RECORD
+                   END-REWRITE
+
+                   IF WS-FS-VSAMF NOT EQUAL '00'
+                      DISPLAY 'WRITE VSAMF FS:  ' WS-FS-VSAMF
+                      PERFORM P999-ERROR THRU P999-ERROR-EXIT
+                   END-IF
+
+                   ADD 1 TO WS-SEGMENTS-ADDED
+
+                ELSE
+                   MOVE 'BMAX' TO EXC-REASON-CODE
+                   MOVE 'MASTER ALREADY HOLDS 15 SEGMENTS'
+                   TO   EXC-REASON-TEXT
+
+                   PERFORM P900-WRITE-EXCEPTION
+                   THRU    P900-WRITE-EXCEPTION-EXIT
+                END-IF
+           END-READ
+           .
+
+       P220-ADD-SEGMENT-EXIT.
+           EXIT.
+
+       P900-WRITE-EXCEPTION.
+
+           MOVE REC-DEPINF      TO EXC-INPUT
+           MOVE 'Y'              TO WS-REJECT-SW
+
+           WRITE REC-EXCEPTION
+           END-WRITE
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-REJECTED
+           .
+
+       P900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       P950-WRITE-REPORT.
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'COBDEPON VSAM MAINTENANCE'
+                                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'INPUT DATASET'     TO WS-RPT-LABEL
+           MOVE 'DEPINF'            TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'RECORDS READ'      TO WS-RPT-LABEL
+           MOVE WS-READ             TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'MASTERS ADDED'     TO WS-RPT-LABEL
+           MOVE WS-MASTERS-ADDED    TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'SEGMENTS ADDED'    TO WS-RPT-LABEL
+           MOVE WS-SEGMENTS-ADDED   TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'RECORDS REJECTED'  TO WS-RPT-LABEL
+           MOVE WS-REJECTED         TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P950-WRITE-REPORT-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
