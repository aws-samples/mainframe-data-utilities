@@ -0,0 +1,166 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS   ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-FOUND                  PIC 9(005) VALUE ZEROS.
+           05  WS-SEARCH-ID-STATE-NO     PIC X(026) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      * Inquiry card (SYSIN): cols 1-2 state, cols 3-26 ID number --
+      * same DB-ID-STATE-NUMBER shape the master key leads with.
+      *-----------------------------------------------------------------
+       01  WS-INQUIRY-CARD.
+           05  WS-INQ-ID-STATE           PIC X(002).
+           05  WS-INQ-ID-NO              PIC X(024).
+           05  FILLER                    PIC X(054).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF01 STARTED'.
+
+           ACCEPT WS-INQUIRY-CARD FROM SYSIN.
+
+           OPEN INPUT DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS   FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES       TO DB-MASTER-KEY
+           MOVE WS-INQ-ID-STATE  TO DB-ID-STATE
+           MOVE WS-INQ-ID-NO     TO DB-ID-NO
+           MOVE DB-ID-STATE-NUMBER TO WS-SEARCH-ID-STATE-NO
+
+           DISPLAY 'LOOKING UP STATE/ID: ' WS-SEARCH-ID-STATE-NO
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-SHOW-NEXT THRU P200-SHOW-NEXT-EXIT
+              UNTIL WS-EOF
+
+           IF WS-FOUND EQUAL ZERO
+              DISPLAY 'NO DIFS RECORDS ON FILE FOR THAT STATE/ID'
+           ELSE
+              DISPLAY 'RECORDS FOUND: ' WS-FOUND
+           END-IF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS  FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY 'COBDF01 FINISHED'.
+
+           STOP RUN.
+
+       P200-SHOW-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                IF DB-ID-STATE-NUMBER NOT EQUAL WS-SEARCH-ID-STATE-NO
+                   MOVE 'Y' TO WS-EOF-SW
+                ELSE
+                   ADD 1 TO WS-FOUND
+                   PERFORM P300-DISPLAY-RECORD
+                   THRU    P300-DISPLAY-RECORD-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-SHOW-NEXT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * DB-CHECK-INFO and DB-POLICE-INFO share the same storage under
+      * DB-OFFENSE-RECORD; DB-DETAIL-RECORD-TYPE (stamped by COBDF10
+      * from the DIFSTAG feed) says which REDEFINES view applies. A
+      * record that has not yet been stamped falls to WHEN OTHER below
+      * along with any truly unrecognized DB-RECORD-TYPE.
+      *-----------------------------------------------------------------
+       P300-DISPLAY-RECORD.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'ID STATE/NO   : ' DB-ID-STATE-NUMBER
+           DISPLAY 'RECORD TYPE   : ' DB-RECORD-TYPE
+           DISPLAY 'SOURCE SYSTEM : ' DB-FILE-SRCE-SYS-CODE
+           DISPLAY 'STATUS        : ' DB-STATUS
+           DISPLAY 'FRAUD FLAG    : ' DB-TR-FRAUD-INDICATOR
+
+           EVALUATE TRUE
+           WHEN DB-PERSONAL-RECORD
+              DISPLAY 'LAST NAME     : ' DB-LAST-NAME
+              DISPLAY 'FIRST NAME    : ' DB-FIRST-NAME
+              DISPLAY 'SSAN          : ' DB-SSAN
+              DISPLAY 'STREET ADDR   : ' DB-STREET-ADDR
+              DISPLAY 'CITY/STATE/ZIP: ' DB-CITY-ADDR ' '
+                                          DB-STATE-ADDR ' '
+                                          DB-ZIP
+
+           WHEN DB-OFFENSE-RECORD AND DB-DETAIL-POLICE
+              DISPLAY 'DETAIL TYPE   : POLICE'
+              DISPLAY 'OFFENSE CODE  : ' DB-PD-OFFENSE-CODE
+              DISPLAY 'WARRANT NO    : ' DB-WARRANT-NO
+              DISPLAY 'BOOKING NO    : ' DB-BOOKING-NO
+              DISPLAY 'WANTING AGENCY: ' DB-PD-WANTING-AGENCY
+
+           WHEN DB-OFFENSE-RECORD AND DB-DETAIL-CHECK
+              DISPLAY 'DETAIL TYPE   : CHECK'
+              DISPLAY 'OFFENSE CODE  : ' DB-CK-OFFENSE-CODE
+              DISPLAY 'CHECK SERIAL  : ' DB-CK-SERIAL-NO
+              DISPLAY 'CHECK AMOUNT  : ' DB-CK-AMT9
+              DISPLAY 'ABA NO        : ' DB-ABA-NO
+
+           WHEN DB-OFFENSE-RECORD
+              DISPLAY 'DETAIL TYPE   : NOT YET STAMPED (SEE COBDF10)'
+
+           WHEN OTHER
+              DISPLAY 'UNRECOGNIZED DB-RECORD-TYPE: ' DB-RECORD-TYPE
+           END-EVALUATE
+           .
+
+       P300-DISPLAY-RECORD-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
