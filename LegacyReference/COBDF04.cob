@@ -0,0 +1,241 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF04.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS    ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+
+           SELECT REPORTF ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-RUN-DATE               PIC 9(008) VALUE ZEROS.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-ACTIVE-CNT             PIC 9(009) VALUE ZEROS.
+           05  WS-MDE-CNT                PIC 9(009) VALUE ZEROS.
+           05  WS-CLAIMS-CNT             PIC 9(009) VALUE ZEROS.
+           05  WS-TCS-CNT                PIC 9(009) VALUE ZEROS.
+           05  WS-PATHWAYS-CNT           PIC 9(009) VALUE ZEROS.
+           05  WS-NEG-EXCH-CNT           PIC 9(009) VALUE ZEROS.
+           05  WS-OTHER-SRCE-CNT         PIC 9(009) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF04 STARTED'.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS    FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-TALLY-NEXT THRU P200-TALLY-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS   FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P950-WRITE-REPORT
+           THRU    P950-WRITE-REPORT-EXIT
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY 'COBDF04 FINISHED'.
+
+           STOP RUN.
+
+       P200-TALLY-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF DB-ACTIVE
+                   PERFORM P210-TALLY-SOURCE
+                   THRU    P210-TALLY-SOURCE-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-TALLY-NEXT-EXIT.
+           EXIT.
+
+       P210-TALLY-SOURCE.
+
+           ADD 1 TO WS-ACTIVE-CNT
+
+           EVALUATE TRUE
+           WHEN DB-MDE-SOURCE
+              ADD 1 TO WS-MDE-CNT
+           WHEN DB-CLAIMS-SOURCE
+              ADD 1 TO WS-CLAIMS-CNT
+           WHEN DB-TCS-SOURCE
+              ADD 1 TO WS-TCS-CNT
+           WHEN DB-PATHWAYS-SOURCE
+              ADD 1 TO WS-PATHWAYS-CNT
+           WHEN DB-NEG-EXCHANGE-DATA
+              ADD 1 TO WS-NEG-EXCH-CNT
+           WHEN OTHER
+              ADD 1 TO WS-OTHER-SRCE-CNT
+           END-EVALUATE
+           .
+
+       P210-TALLY-SOURCE-EXIT.
+           EXIT.
+
+       P950-WRITE-REPORT.
+
+           MOVE SPACES            TO WS-RPT-LINE
+           MOVE 'DIFS SOURCE-SYSTEM VOLUME'
+                                   TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RUN DATE'         TO WS-RPT-LABEL
+           MOVE WS-RUN-DATE        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RECORDS SCANNED'  TO WS-RPT-LABEL
+           MOVE WS-SCANNED         TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'ACTIVE RECORDS'   TO WS-RPT-LABEL
+           MOVE WS-ACTIVE-CNT      TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'MDE SOURCE'       TO WS-RPT-LABEL
+           MOVE WS-MDE-CNT         TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'CLAIMS SOURCE'    TO WS-RPT-LABEL
+           MOVE WS-CLAIMS-CNT      TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'TCS SOURCE'       TO WS-RPT-LABEL
+           MOVE WS-TCS-CNT         TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'PATHWAYS SOURCE'  TO WS-RPT-LABEL
+           MOVE WS-PATHWAYS-CNT    TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'NEG EXCHANGE'     TO WS-RPT-LABEL
+           MOVE WS-NEG-EXCH-CNT    TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'OTHER/UNKNOWN'    TO WS-RPT-LABEL
+           MOVE WS-OTHER-SRCE-CNT  TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P950-WRITE-REPORT-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
