@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Daily police-referral extract off the DIFS master file
+      * (DIFSDB.cpy). One record per offense record carrying warrant,
+      * booking, or security-action detail, for the investigations
+      * team.
+      *-----------------------------------------------------------------
+       01  REC-POLICE-EXTRACT.
+           03  PXT-ID-STATE              PIC  X(02).
+           03  PXT-ID-NO                 PIC  X(24).
+           03  PXT-OFFENSE-CODE          PIC  X(02).
+           03  PXT-WARRANT-NO            PIC  X(12).
+           03  PXT-BOOKING-NO            PIC  X(12).
+           03  PXT-SECURITY-ACTION-CODE  PIC  X(02).
+           03  PXT-PD-WANTING-AGENCY     PIC  X(24).
