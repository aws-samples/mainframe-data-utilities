@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Shared checkpoint-record layout for the CLIENT loaders
+      * (COBKS03/COBKS05). Holds the running totals as of the last
+      * checkpoint so an interrupted run can restart after the last
+      * INPUTF record it finished, instead of reloading from the top.
+      * A record of all zeros means no restart is pending.
+      *-----------------------------------------------------------------
+       01  REC-CHECKPOINT.
+           03  CKP-READ                  PIC  9(009).
+           03  CKP-INSERTED              PIC  9(009).
+           03  CKP-UPDATED               PIC  9(009).
+           03  CKP-REJECTED              PIC  9(009).
+           03  CKP-DELETED               PIC  9(009).
