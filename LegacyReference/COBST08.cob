@@ -0,0 +1,224 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBST08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT ORDTRAN  ASSIGN TO ORDTRAN
+                  FILE STATUS IS WS-FS-ORDTRAN.
+
+           SELECT EXCEPF   ASSIGN TO EXCEPF
+                  FILE STATUS IS WS-FS-EXCEPF.
+
+           SELECT STOCKM   ASSIGN TO STOCKM
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS STOCK-KEY
+                  FILE STATUS   IS WS-FS-STOCKM.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----------------------------------------------------------------
+      * ORDTRAN is the order-line feed that would run ahead of order
+      * release -- STOCK-QUANTITY-CHECK has nothing in the system that
+      * feeds it an order quantity to test today.
+      *-----------------------------------------------------------------
+       FD  ORDTRAN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-ORDTRAN.
+           03  ORD-ITEM-ID               PIC  X(09).
+           03  ORD-RECORD-TYPE           PIC  X(01).
+           03  ORD-ORDER-NO              PIC  X(10).
+           03  ORD-ORDER-QTY             PIC  S9(07).
+           03  FILLER                    PIC  X(053).
+
+       FD  EXCEPF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 124 CHARACTERS.
+
+       COPY EXCEPF.
+
+       FD  STOCKM.
+
+       COPY stock.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-ORDTRAN            PIC X(002) VALUE SPACES.
+           05  WS-FS-EXCEPF             PIC X(002) VALUE SPACES.
+           05  WS-FS-STOCKM             PIC X(002) VALUE SPACES.
+           05  WS-READ                  PIC 9(009) VALUE ZEROS.
+           05  WS-VIOLATIONS            PIC 9(009) VALUE ZEROS.
+           05  WS-PASSED                PIC 9(009) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBST08 STARTED'.
+
+           OPEN INPUT  ORDTRAN.
+
+           IF WS-FS-ORDTRAN NOT EQUAL '00'
+              DISPLAY 'OPEN ORDTRAN FS: ' WS-FS-ORDTRAN
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPF.
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'OPEN EXCEPF  FS: ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN INPUT  STOCKM.
+
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKM  FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           READ ORDTRAN
+           END-READ
+
+           PERFORM UNTIL WS-FS-ORDTRAN GREATER '00'
+
+              ADD 1 TO WS-READ
+
+              PERFORM P200-CHECK-ORDER
+              THRU    P200-CHECK-ORDER-EXIT
+
+              READ ORDTRAN
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE ORDTRAN.
+           IF WS-FS-ORDTRAN NOT EQUAL '00'
+              DISPLAY 'CLOSE ORDTRAN FS:' WS-FS-ORDTRAN
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE STOCKM.
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKM  FS:' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE EXCEPF.
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'CLOSE EXCEPF  FS:' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'ORDER LINES READ..: ' WS-READ.
+           DISPLAY 'THRESHOLD PASSED..: ' WS-PASSED.
+           DISPLAY 'VIOLATIONS FOUND..: ' WS-VIOLATIONS.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBST08 FINISHED'.
+
+           STOP RUN.
+
+       P200-CHECK-ORDER.
+
+           MOVE SPACES          TO STOCK-KEY
+           MOVE ORD-ITEM-ID     TO STOCK-ITEM-ID
+           MOVE ORD-RECORD-TYPE TO STOCK-RECORD-TYPE
+
+           READ STOCKM
+             INVALID KEY
+                MOVE 'BITM' TO EXC-REASON-CODE
+                MOVE 'NO STOCK-MASTER ON FILE FOR ORDTRAN KEY'
+                TO   EXC-REASON-TEXT
+
+                PERFORM P900-WRITE-EXCEPTION
+                THRU    P900-WRITE-EXCEPTION-EXIT
+
+             NOT INVALID KEY
+                PERFORM P210-APPLY-QTY-CHECK
+                THRU    P210-APPLY-QTY-CHECK-EXIT
+           END-READ
+           .
+
+       P200-CHECK-ORDER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * STOCK-QTY-CHECK-GT/-LT and STOCK-QUANTITY-CHECK live under the
+      * ITEM-USER REDEFINES of STOCK-CUST-DATA, so both are read only
+      * when STOCK-CUST-DATA-LAYOUT is stamped ITEM-USER. STOCK-QTY-
+      * CHECK-GT items may not order more than the threshold quantity;
+      * STOCK-QTY-CHECK-LT items may not order less than it. An item
+      * with neither 88 true, or not ITEM-USER layout, carries no
+      * threshold to enforce.
+      *-----------------------------------------------------------------
+       P210-APPLY-QTY-CHECK.
+
+           EVALUATE TRUE
+              WHEN NOT STOCK-LAYOUT-ITEM-USER
+                 ADD 1 TO WS-PASSED
+
+              WHEN STOCK-QTY-CHECK-GT
+                 AND ORD-ORDER-QTY GREATER STOCK-QUANTITY-CHECK
+                 MOVE 'BQTG' TO EXC-REASON-CODE
+                 MOVE 'ORDER QTY EXCEEDS MAXIMUM QUANTITY CHECK'
+                 TO   EXC-REASON-TEXT
+
+                 PERFORM P900-WRITE-EXCEPTION
+                 THRU    P900-WRITE-EXCEPTION-EXIT
+
+              WHEN STOCK-QTY-CHECK-LT
+                 AND ORD-ORDER-QTY LESS STOCK-QUANTITY-CHECK
+                 MOVE 'BQTL' TO EXC-REASON-CODE
+                 MOVE 'ORDER QTY BELOW MINIMUM QUANTITY CHECK'
+                 TO   EXC-REASON-TEXT
+
+                 PERFORM P900-WRITE-EXCEPTION
+                 THRU    P900-WRITE-EXCEPTION-EXIT
+
+              WHEN OTHER
+                 ADD 1 TO WS-PASSED
+           END-EVALUATE
+           .
+
+       P210-APPLY-QTY-CHECK-EXIT.
+           EXIT.
+
+       P900-WRITE-EXCEPTION.
+
+           MOVE SPACES          TO EXC-INPUT
+           MOVE REC-ORDTRAN     TO EXC-INPUT
+
+           WRITE REC-EXCEPTION
+           END-WRITE
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-VIOLATIONS
+           .
+
+       P900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
