@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Daily fraud-indicator extract off the DIFS master file
+      * (DIFSDB.cpy). One record per DIFS record carrying a non-blank
+      * DB-TR-FRAUD-INDICATOR, for the fraud team to review.
+      *-----------------------------------------------------------------
+       01  REC-FRAUD.
+           03  FRD-ID-STATE              PIC  X(02).
+           03  FRD-ID-NO                 PIC  X(24).
+           03  FRD-RECORD-TYPE           PIC  X(02).
+           03  FRD-FRAUD-CODE            PIC  X(03).
+           03  FRD-DELETE-CODE           PIC  X(02).
+           03  FRD-MAINT-CODE            PIC  X(01).
+           03  FRD-FILE-MAINT-DATE       PIC  X(06).
