@@ -0,0 +1,121 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS   ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-PURGED                 PIC 9(009) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF07 STARTED'.
+
+           OPEN I-O DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS   FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-PURGE-NEXT THRU P200-PURGE-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS  FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS SCANNED..: ' WS-SCANNED.
+           DISPLAY 'RECORDS PURGED...: ' WS-PURGED.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBDF07 FINISHED'.
+
+           STOP RUN.
+
+       P200-PURGE-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF DB-ACTIVE AND DB-CLR-OVER-90-DAYS
+                   PERFORM P210-PURGE-RECORD
+                   THRU    P210-PURGE-RECORD-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-PURGE-NEXT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Retention window is the same DB-CLR-AGE bucket COBDF02 keeps
+      * refreshed every night -- anything aged past 90 days is marked
+      * inactive rather than physically deleted, same as the existing
+      * delete/deactivate handling in the CLIENT-side programs.
+      *-----------------------------------------------------------------
+       P210-PURGE-RECORD.
+
+           MOVE '0' TO DB-STATUS
+
+           REWRITE DB-WORK-AREA
+           END-REWRITE
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'REWRITE DIFS FS:  ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-PURGED
+           .
+
+       P210-PURGE-RECORD-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
