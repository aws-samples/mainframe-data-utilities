@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Shared audit-record layout for the CLIENT loaders
+      * (COBKS03/COBKS05). One record per insert/update carrying the
+      * CLIENT-MAIN image before and after the change, so a prior
+      * value can be recovered without restoring the whole file.
+      *-----------------------------------------------------------------
+       01  REC-AUDIT.
+           03  AUD-CLIENT-ID             PIC  9(009).
+           03  AUD-CLIENT-TYPE           PIC  9(004).
+           03  AUD-ACTION                PIC  X(001).
+               88  AUD-INSERT                VALUE 'I'.
+               88  AUD-UPDATE                VALUE 'U'.
+               88  AUD-DELETE                VALUE 'D'.
+           03  AUD-BEFORE-IMAGE          PIC  X(494).
+           03  AUD-AFTER-IMAGE           PIC  X(494).
