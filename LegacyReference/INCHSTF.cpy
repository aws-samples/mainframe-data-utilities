@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Income history record for COBKS05's type-1 CLIENT records.
+      * One row is appended each time a type-1 load changes
+      * CLIENT-INCOME, carrying the effective date and the old and new
+      * values, so the single CLIENT-INCOME field can still be
+      * overwritten for current-snapshot use without losing the trend.
+      *-----------------------------------------------------------------
+       01  REC-INCOME-HIST.
+           03  IH-CLIENT-ID              PIC  9(009).
+           03  IH-CLIENT-TYPE            PIC  9(004).
+           03  IH-EFFECTIVE-DATE         PIC  9(008).
+           03  IH-OLD-INCOME             PIC  S9(007)V99.
+           03  IH-NEW-INCOME             PIC  S9(007)V99.
