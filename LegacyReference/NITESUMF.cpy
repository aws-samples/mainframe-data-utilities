@@ -0,0 +1,21 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+      * Shared nightly run-summary record. Each batch job in the
+      * overnight window (COBKS03, COBKS05, COBVBFM2) appends one row
+      * to NITESUMF right after it writes its own control-totals
+      * report, so COBNS01 can later read the whole night's rows back
+      * and print a single consolidated summary. COBVBFM2 has no
+      * insert/update/reject/delete counts of its own, so it carries
+      * its OUT-TRAILER totals in NS-READ/NS-INSERTED instead.
+      *-----------------------------------------------------------------
+       01  REC-NITESUM.
+           03  NS-JOB-ID                 PIC  X(08).
+           03  NS-RUN-DATE               PIC  9(08).
+           03  NS-READ                   PIC  9(009).
+           03  NS-INSERTED               PIC  9(009).
+           03  NS-UPDATED                PIC  9(009).
+           03  NS-REJECTED               PIC  9(009).
+           03  NS-DELETED                PIC  9(009).
+           03  FILLER                    PIC  X(019).
