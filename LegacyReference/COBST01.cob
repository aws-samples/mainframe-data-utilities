@@ -0,0 +1,279 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBST01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT STOCKM   ASSIGN TO STOCKM
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS STOCK-KEY
+                  FILE STATUS   IS WS-FS-STOCKM.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STOCKM.
+
+       COPY stock.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-STOCKM              PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * STOCK-CLASS-CODE has no 88-level enumeration anywhere in the
+      * copybook, same situation as the DIFS offense/ACH/collector
+      * codes, so the valuation fields are rolled up into a small
+      * OCCURS/INDEXED BY table built up as class codes are seen,
+      * searched by a PERFORMed paragraph rather than an inline loop.
+      *-----------------------------------------------------------------
+       01  WS-CLASS-TABLE.
+           05  WS-CLASS-CNT              PIC 9(003) VALUE ZEROS.
+           05  WS-CLASS-ENTRY OCCURS 100 TIMES
+               INDEXED BY WS-CLASS-IDX.
+               10  WS-CLASS-VALUE        PIC X(004).
+               10  WS-CLASS-ITEM-CNT     PIC 9(007).
+               10  WS-CLASS-UNPRICED-QTY PIC S9(09)V9(04) COMP-3.
+               10  WS-CLASS-PRICED-QTY   PIC S9(09)V9(04) COMP-3.
+               10  WS-CLASS-INVEN-VALUE  PIC S9(09)V9(02) COMP-3.
+
+       01  WS-CODE-SEARCH.
+           05  WS-SEARCH-CODE            PIC X(004).
+           05  WS-FOUND-IDX              PIC 9(003) VALUE ZEROS.
+
+       01  WS-PRINT-IDX                  PIC 9(003) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-CLASS-RPT-LINE.
+           05  WS-CLS-RPT-CLASS          PIC X(004) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-CLS-RPT-ITEMS          PIC ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-CLS-RPT-UNPRICED       PIC -Z,ZZZ,ZZ9.9999
+                                          VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-CLS-RPT-PRICED         PIC -Z,ZZZ,ZZ9.9999
+                                          VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-CLS-RPT-VALUE          PIC -Z,ZZZ,ZZ9.99
+                                          VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBST01 STARTED'.
+
+           OPEN INPUT  STOCKM.
+
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKM  FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO STOCK-KEY
+
+           START STOCKM KEY IS NOT LESS THAN STOCK-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-TALLY-NEXT THRU P200-TALLY-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE STOCKM.
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKM FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P900-WRITE-REPORT
+           THRU    P900-WRITE-REPORT-EXIT
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY 'COBST01 FINISHED'.
+
+           STOP RUN.
+
+       P200-TALLY-NEXT.
+
+           READ STOCKM NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                PERFORM P210-TALLY-CLASS
+                THRU    P210-TALLY-CLASS-EXIT
+           END-READ
+           .
+
+       P200-TALLY-NEXT-EXIT.
+           EXIT.
+
+       P210-TALLY-CLASS.
+
+           MOVE STOCK-CLASS-CODE TO WS-SEARCH-CODE
+           MOVE ZEROS            TO WS-FOUND-IDX
+           SET WS-CLASS-IDX TO 1
+
+           PERFORM P211-SCAN-CLASS THRU P211-SCAN-CLASS-EXIT
+              UNTIL WS-CLASS-IDX GREATER WS-CLASS-CNT
+                 OR WS-FOUND-IDX GREATER ZERO
+
+           IF WS-FOUND-IDX EQUAL ZERO
+              IF WS-CLASS-CNT LESS 100
+                 ADD 1 TO WS-CLASS-CNT
+                 SET WS-CLASS-IDX TO WS-CLASS-CNT
+                 MOVE WS-SEARCH-CODE TO WS-CLASS-VALUE (WS-CLASS-IDX)
+                 MOVE ZEROS TO WS-CLASS-ITEM-CNT     (WS-CLASS-IDX)
+                 MOVE ZEROS TO WS-CLASS-UNPRICED-QTY (WS-CLASS-IDX)
+                 MOVE ZEROS TO WS-CLASS-PRICED-QTY   (WS-CLASS-IDX)
+                 MOVE ZEROS TO WS-CLASS-INVEN-VALUE  (WS-CLASS-IDX)
+                 SET WS-FOUND-IDX    TO WS-CLASS-IDX
+              END-IF
+           END-IF
+
+           IF WS-FOUND-IDX GREATER ZERO
+              ADD 1                      TO WS-CLASS-ITEM-CNT
+                                            (WS-FOUND-IDX)
+              IF STOCK-LAYOUT-SAP
+                 ADD STOCK-OH-UNPRICED-QTY TO WS-CLASS-UNPRICED-QTY
+                                             (WS-FOUND-IDX)
+                 ADD STOCK-OH-PRICED-QTY   TO WS-CLASS-PRICED-QTY
+                                             (WS-FOUND-IDX)
+                 ADD STOCK-INVEN-VALUE     TO WS-CLASS-INVEN-VALUE
+                                             (WS-FOUND-IDX)
+              END-IF
+           END-IF
+           .
+
+       P210-TALLY-CLASS-EXIT.
+           EXIT.
+
+       P211-SCAN-CLASS.
+
+           IF WS-CLASS-VALUE (WS-CLASS-IDX) EQUAL WS-SEARCH-CODE
+              SET WS-FOUND-IDX TO WS-CLASS-IDX
+           ELSE
+              SET WS-CLASS-IDX UP BY 1
+           END-IF
+           .
+
+       P211-SCAN-CLASS-EXIT.
+           EXIT.
+
+       P900-WRITE-REPORT.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'STOCK INVENTORY VALUATION'
+                                     TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'ITEMS SCANNED'     TO WS-RPT-LABEL
+           MOVE WS-SCANNED          TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'CLASS  ITEMS   UNPRICED QTY     PRICED QTY       VALUE'
+                                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX TO 1
+
+           PERFORM P910-PRINT-CLASS THRU P910-PRINT-CLASS-EXIT
+              UNTIL WS-PRINT-IDX GREATER WS-CLASS-CNT
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-REPORT-EXIT.
+           EXIT.
+
+       P910-PRINT-CLASS.
+
+           MOVE SPACES TO WS-CLASS-RPT-LINE
+
+           MOVE WS-CLASS-VALUE       (WS-PRINT-IDX)
+                                     TO WS-CLS-RPT-CLASS
+           MOVE WS-CLASS-ITEM-CNT    (WS-PRINT-IDX)
+                                     TO WS-CLS-RPT-ITEMS
+           MOVE WS-CLASS-UNPRICED-QTY (WS-PRINT-IDX)
+                                     TO WS-CLS-RPT-UNPRICED
+           MOVE WS-CLASS-PRICED-QTY  (WS-PRINT-IDX)
+                                     TO WS-CLS-RPT-PRICED
+           MOVE WS-CLASS-INVEN-VALUE (WS-PRINT-IDX)
+                                     TO WS-CLS-RPT-VALUE
+
+           MOVE WS-CLASS-RPT-LINE    TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX UP BY 1
+           .
+
+       P910-PRINT-CLASS-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
