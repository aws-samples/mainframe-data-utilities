@@ -0,0 +1,163 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBKS06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+      *-----------------------------------------------------------------
+           SELECT CLIENT ASSIGN TO CLIENT
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS CLIENT-KEY
+                  FILE STATUS   IS WS-FS-CLIENT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENT.
+
+       01  REC-CLIENT.
+           03  CLIENT-KEY.
+            05 CLIENT-ID                 PIC  9(009) COMP.
+            05 CLIENT-TYPE               PIC  9(004) COMP.
+           03  CLIENT-MAIN.
+            05 CLIENT-NAME               PIC  X(030).
+            05 CLIENT-BDATE              PIC  X(010).
+            05 CLIENT-ED-LVL             PIC  X(010).
+            05 CLIENT-INCOME             PIC  S9(007)V99 COMP-3.
+            05 FILLER                    PIC  X(439).
+           03  CLIENT-ADDRESS REDEFINES  CLIENT-MAIN.
+            05 CLIENT-ADDR-NUMBER        PIC  9(009) COMP.
+            05 CLIENT-ADDR-STREET        PIC  X(040).
+            05 FILLER                    PIC  X(450).
+           03  CLIENT-CONTACT REDEFINES  CLIENT-MAIN.
+            05 CLIENT-PHONE              PIC  X(012).
+            05 CLIENT-EMAIL              PIC  X(038).
+            05 FILLER                    PIC  X(444).
+           03  CLIENT-HEADER  REDEFINES  CLIENT-MAIN.
+            05 CLIENT-RECORD-COUNT       PIC  9(009) COMP.
+            05 FILLER                    PIC  X(490).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-CLIENT              PIC X(002) VALUE SPACES.
+           05  WS-STORED-COUNT           PIC 9(009) VALUE ZEROS.
+           05  WS-TRUE-COUNT             PIC 9(009) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBKS06 STARTED'.
+
+           OPEN I-O CLIENT.
+
+           IF WS-FS-CLIENT NOT EQUAL '00'
+              DISPLAY 'OPEN CLIENT FS:  ' WS-FS-CLIENT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE ZEROS
+           TO   CLIENT-ID
+                CLIENT-TYPE
+
+           READ CLIENT
+             INVALID KEY
+                DISPLAY 'CLIENT HEADER NOT FOUND. NOTHING TO DO.'
+                PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-READ
+
+           MOVE CLIENT-RECORD-COUNT TO WS-STORED-COUNT
+
+           PERFORM P200-COUNT-RECORDS
+           THRU    P200-COUNT-RECORDS-EXIT
+
+           DISPLAY '--------------------'.
+           DISPLAY 'STORED COUNT..: ' WS-STORED-COUNT.
+           DISPLAY 'TRUE COUNT....: ' WS-TRUE-COUNT.
+
+           IF WS-STORED-COUNT NOT EQUAL WS-TRUE-COUNT
+
+              DISPLAY 'COUNT DRIFT DETECTED. REBUILDING HEADER.'
+
+              MOVE ZEROS
+              TO   CLIENT-ID
+                   CLIENT-TYPE
+
+              READ CLIENT
+                INVALID KEY
+                   DISPLAY 'CLIENT HEADER NOT FOUND. NOTHING TO DO.'
+                   PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-READ
+
+              MOVE WS-TRUE-COUNT TO CLIENT-RECORD-COUNT
+
+              REWRITE REC-CLIENT
+
+              IF WS-FS-CLIENT NOT EQUAL '00'
+                 DISPLAY 'REWRITE CLIENT FS: ' WS-FS-CLIENT
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+              DISPLAY 'HEADER REBUILT.'
+
+           ELSE
+              DISPLAY 'HEADER ALREADY IN AGREEMENT. NO CHANGE MADE.'
+           END-IF
+
+           DISPLAY '--------------------'.
+
+           CLOSE CLIENT.
+           IF WS-FS-CLIENT NOT EQUAL '00'
+              DISPLAY 'CLOSE CLIENT FS: ' WS-FS-CLIENT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           STOP RUN.
+
+       P200-COUNT-RECORDS.
+
+           MOVE ZEROS   TO CLIENT-ID
+                           CLIENT-TYPE
+           MOVE 'N'     TO WS-EOF-SW
+
+           START CLIENT KEY IS GREATER THAN CLIENT-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P210-COUNT-NEXT THRU P210-COUNT-NEXT-EXIT
+              UNTIL WS-EOF
+           .
+
+       P200-COUNT-RECORDS-EXIT.
+           EXIT.
+
+       P210-COUNT-NEXT.
+
+           READ CLIENT NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-TRUE-COUNT
+           END-READ
+           .
+
+       P210-COUNT-NEXT-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
