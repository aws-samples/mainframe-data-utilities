@@ -0,0 +1,322 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS     ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-MONTH-CNT              PIC 9(009) VALUE ZEROS.
+           05  WS-PERSONAL-CNT           PIC 9(009) VALUE ZEROS.
+           05  WS-OFFENSE-CNT            PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * Run date, split out the usual text/numeric-REDEFINES way so
+      * the month/year can be compared straight against DB-FILE-MAINT-
+      * MM/-YY (both PIC X(2) text) with no FUNCTION calls involved.
+      *-----------------------------------------------------------------
+       01  WS-RUN-DATE                   PIC 9(008) VALUE ZEROS.
+       01  WS-RUN-DATE-CHECK.
+           05  WS-RUN-YYYY-TXT           PIC X(004).
+           05  WS-RUN-YYYY-N REDEFINES
+               WS-RUN-YYYY-TXT           PIC 9(004).
+           05  WS-RUN-MM-TXT             PIC X(002).
+           05  WS-RUN-MM-N REDEFINES
+               WS-RUN-MM-TXT             PIC 99.
+           05  WS-RUN-DD-TXT             PIC X(002).
+           05  WS-RUN-DD-N REDEFINES
+               WS-RUN-DD-TXT             PIC 99.
+
+       01  WS-RUN-YY-CALC.
+           05  WS-RUN-CENT               PIC 9(002) VALUE ZEROS.
+           05  WS-RUN-YY                 PIC 9(002) VALUE ZEROS.
+           05  WS-RUN-YY-TXT REDEFINES
+               WS-RUN-YY                 PIC X(002).
+
+      *-----------------------------------------------------------------
+      * Offense-code tally table -- codes are not enumerated anywhere
+      * in DB-CK-OFFENSE-CODE/DB-PD-OFFENSE-CODE, so unlike the fixed
+      * named buckets used for record-type/source-code, codes seen
+      * this month are accumulated here as they turn up.
+      *-----------------------------------------------------------------
+       01  WS-CODE-TABLE.
+           05  WS-CODE-CNT               PIC 9(003) VALUE ZEROS.
+           05  WS-CODE-ENTRY OCCURS 40 TIMES
+               INDEXED BY WS-CODE-IDX.
+               10  WS-CODE-VALUE         PIC X(002).
+               10  WS-CODE-COUNT         PIC 9(007).
+
+       01  WS-CODE-SEARCH.
+           05  WS-SEARCH-CODE            PIC X(002).
+           05  WS-FOUND-IDX              PIC 9(003) VALUE ZEROS.
+
+       01  WS-PRINT-IDX                  PIC 9(003) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF06 STARTED'.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-CHECK
+
+           DIVIDE WS-RUN-YYYY-N BY 100
+              GIVING    WS-RUN-CENT
+              REMAINDER WS-RUN-YY
+
+           OPEN INPUT  DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS    FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-TALLY-NEXT THRU P200-TALLY-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS   FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P900-WRITE-REPORT
+           THRU    P900-WRITE-REPORT-EXIT
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY 'COBDF06 FINISHED'.
+
+           STOP RUN.
+
+       P200-TALLY-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF DB-FILE-MAINT-MM EQUAL WS-RUN-MM-TXT
+                   AND DB-FILE-MAINT-YY EQUAL WS-RUN-YY-TXT
+                   ADD 1 TO WS-MONTH-CNT
+                   PERFORM P210-TALLY-TYPE
+                   THRU    P210-TALLY-TYPE-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-TALLY-NEXT-EXIT.
+           EXIT.
+
+       P210-TALLY-TYPE.
+
+           EVALUATE TRUE
+           WHEN DB-PERSONAL-RECORD
+              ADD 1 TO WS-PERSONAL-CNT
+           WHEN DB-OFFENSE-RECORD
+              ADD 1 TO WS-OFFENSE-CNT
+              PERFORM P220-TALLY-OFFENSE-CODE
+              THRU    P220-TALLY-OFFENSE-CODE-EXIT
+           END-EVALUATE
+           .
+
+       P210-TALLY-TYPE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * DB-CK-OFFENSE-CODE and DB-PD-OFFENSE-CODE share the same
+      * storage under DB-OFFENSE-RECORD, so reading the check-detail
+      * view picks up the code correctly for either kind of detail.
+      *-----------------------------------------------------------------
+       P220-TALLY-OFFENSE-CODE.
+
+           MOVE DB-CK-OFFENSE-CODE TO WS-SEARCH-CODE
+           MOVE ZEROS              TO WS-FOUND-IDX
+           SET WS-CODE-IDX TO 1
+
+           PERFORM P221-SCAN-CODE THRU P221-SCAN-CODE-EXIT
+              UNTIL WS-CODE-IDX GREATER WS-CODE-CNT
+                 OR WS-FOUND-IDX GREATER ZERO
+
+           IF WS-FOUND-IDX GREATER ZERO
+              ADD 1 TO WS-CODE-COUNT (WS-FOUND-IDX)
+           ELSE
+              IF WS-CODE-CNT LESS 40
+                 ADD 1 TO WS-CODE-CNT
+                 SET WS-CODE-IDX TO WS-CODE-CNT
+                 MOVE WS-SEARCH-CODE TO WS-CODE-VALUE (WS-CODE-IDX)
+                 MOVE 1               TO WS-CODE-COUNT (WS-CODE-IDX)
+              END-IF
+           END-IF
+           .
+
+       P220-TALLY-OFFENSE-CODE-EXIT.
+           EXIT.
+
+       P221-SCAN-CODE.
+
+           IF WS-CODE-VALUE (WS-CODE-IDX) EQUAL WS-SEARCH-CODE
+              SET WS-FOUND-IDX TO WS-CODE-IDX
+           ELSE
+              SET WS-CODE-IDX UP BY 1
+           END-IF
+           .
+
+       P221-SCAN-CODE-EXIT.
+           EXIT.
+
+       P900-WRITE-REPORT.
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'DIFS MONTHLY DISTRIBUTION'
+                                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'RUN DATE'          TO WS-RPT-LABEL
+           MOVE WS-RUN-DATE         TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'RECORDS SCANNED'   TO WS-RPT-LABEL
+           MOVE WS-SCANNED          TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'MAINTAINED THIS MONTH'
+                                    TO WS-RPT-LABEL
+           MOVE WS-MONTH-CNT        TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'PERSONAL RECORDS'  TO WS-RPT-LABEL
+           MOVE WS-PERSONAL-CNT     TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'OFFENSE RECORDS'   TO WS-RPT-LABEL
+           MOVE WS-OFFENSE-CNT      TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE 'OFFENSE CODE DISTRIBUTION'
+                                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE         TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX TO 1
+
+           PERFORM P910-PRINT-CODE THRU P910-PRINT-CODE-EXIT
+              UNTIL WS-PRINT-IDX GREATER WS-CODE-CNT
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-REPORT-EXIT.
+           EXIT.
+
+       P910-PRINT-CODE.
+
+           MOVE SPACES                          TO WS-RPT-LINE
+           MOVE WS-CODE-VALUE (WS-PRINT-IDX)    TO WS-RPT-LABEL
+           MOVE WS-CODE-COUNT (WS-PRINT-IDX)    TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT                    TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE                     TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           SET WS-PRINT-IDX UP BY 1
+           .
+
+       P910-PRINT-CODE-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
