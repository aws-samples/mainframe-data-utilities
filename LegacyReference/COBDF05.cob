@@ -0,0 +1,200 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF05.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS     ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+
+           SELECT ABAEXCF  ASSIGN TO ABAEXCF
+                  FILE STATUS IS WS-FS-ABAEXCF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       FD  ABAEXCF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 065 CHARACTERS.
+
+       01  REC-ABA-EXCEPTION.
+           03  ABX-ID-STATE              PIC  X(02).
+           03  ABX-ID-NO                 PIC  X(24).
+           03  ABX-ABA-NO                PIC  9(09).
+           03  ABX-REASON                PIC  X(30).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-FS-ABAEXCF             PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-CHECKED                PIC 9(009) VALUE ZEROS.
+           05  WS-INVALID                PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * ABA routing-number check-digit formula:
+      *    3*(d1+d4+d7) + 7*(d2+d5+d8) + 1*(d3+d6+d9)  MOD 10  = 0
+      * Digits pulled out of DB-ABA-NO via a REDEFINES, the same
+      * decompose-by-REDEFINES technique used elsewhere in this shop
+      * for date fields, since there is no intrinsic FUNCTION LENGTH/
+      * NUMVAL in use anywhere in this system.
+      *-----------------------------------------------------------------
+       01  WS-ABA-CHECK.
+           05  WS-ABA-NO                 PIC 9(09).
+           05  WS-ABA-DIGITS REDEFINES
+               WS-ABA-NO.
+               10  WS-ABA-D1             PIC 9.
+               10  WS-ABA-D2             PIC 9.
+               10  WS-ABA-D3             PIC 9.
+               10  WS-ABA-D4             PIC 9.
+               10  WS-ABA-D5             PIC 9.
+               10  WS-ABA-D6             PIC 9.
+               10  WS-ABA-D7             PIC 9.
+               10  WS-ABA-D8             PIC 9.
+               10  WS-ABA-D9             PIC 9.
+
+       01  WS-ABA-CALC.
+           05  WS-ABA-T1                 PIC 9(003) VALUE ZEROS.
+           05  WS-ABA-T2                 PIC 9(003) VALUE ZEROS.
+           05  WS-ABA-T3                 PIC 9(003) VALUE ZEROS.
+           05  WS-ABA-P1                 PIC 9(003) VALUE ZEROS.
+           05  WS-ABA-P2                 PIC 9(003) VALUE ZEROS.
+           05  WS-ABA-SUM                PIC 9(004) VALUE ZEROS.
+           05  WS-ABA-QUOT               PIC 9(004) VALUE ZEROS.
+           05  WS-ABA-REM                PIC 9(001) VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF05 STARTED'.
+
+           OPEN INPUT  DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS    FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT ABAEXCF.
+
+           IF WS-FS-ABAEXCF NOT EQUAL '00'
+              DISPLAY 'OPEN ABAEXCF FS: ' WS-FS-ABAEXCF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-CHECK-NEXT THRU P200-CHECK-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS    FS:' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE ABAEXCF.
+           IF WS-FS-ABAEXCF NOT EQUAL '00'
+              DISPLAY 'CLOSE ABAEXCF FS:' WS-FS-ABAEXCF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS SCANNED.....: ' WS-SCANNED.
+           DISPLAY 'ABA NUMBERS CHECKED.: ' WS-CHECKED.
+           DISPLAY 'INVALID ABA NUMBERS.: ' WS-INVALID.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBDF05 FINISHED'.
+
+           STOP RUN.
+
+       P200-CHECK-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF DB-OFFENSE-RECORD
+                   AND DB-DETAIL-CHECK
+                   AND DB-ABA-NO GREATER ZERO
+                   PERFORM P210-CHECK-ABA
+                   THRU    P210-CHECK-ABA-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-CHECK-NEXT-EXIT.
+           EXIT.
+
+       P210-CHECK-ABA.
+
+           ADD 1 TO WS-CHECKED
+
+           MOVE DB-ABA-NO TO WS-ABA-NO
+
+           ADD      WS-ABA-D1 WS-ABA-D4 WS-ABA-D7 GIVING WS-ABA-T1
+           MULTIPLY WS-ABA-T1 BY 3               GIVING WS-ABA-P1
+           ADD      WS-ABA-D2 WS-ABA-D5 WS-ABA-D8 GIVING WS-ABA-T2
+           MULTIPLY WS-ABA-T2 BY 7               GIVING WS-ABA-P2
+           ADD      WS-ABA-D3 WS-ABA-D6 WS-ABA-D9 GIVING WS-ABA-T3
+           ADD      WS-ABA-P1 WS-ABA-P2 WS-ABA-T3 GIVING WS-ABA-SUM
+
+           DIVIDE WS-ABA-SUM BY 10
+              GIVING    WS-ABA-QUOT
+              REMAINDER WS-ABA-REM
+
+           IF WS-ABA-REM NOT EQUAL ZERO
+              MOVE DB-ID-STATE    TO ABX-ID-STATE
+              MOVE DB-ID-NO       TO ABX-ID-NO
+              MOVE DB-ABA-NO      TO ABX-ABA-NO
+              MOVE 'FAILED ABA CHECK-DIGIT VALIDATION'
+                                  TO ABX-REASON
+
+              WRITE REC-ABA-EXCEPTION
+              END-WRITE
+
+              IF WS-FS-ABAEXCF NOT EQUAL '00'
+                 DISPLAY 'WRITE ABAEXCF FS:' WS-FS-ABAEXCF
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+              ADD 1 TO WS-INVALID
+           END-IF
+           .
+
+       P210-CHECK-ABA-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
