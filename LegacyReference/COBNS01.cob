@@ -0,0 +1,220 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBNS01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT NITESUMF ASSIGN TO NITESUMF
+                  FILE STATUS IS WS-FS-NITESUMF.
+
+           SELECT REPORTF  ASSIGN TO REPORTF
+                  FILE STATUS IS WS-FS-REPORTF.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  NITESUMF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       COPY NITESUMF.
+
+       FD  REPORTF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-REPORT-LINE               PIC  X(080).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-NITESUMF            PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-JOBS-READ              PIC 9(009) VALUE ZEROS.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GT-READ                PIC 9(011) VALUE ZEROS.
+           05  WS-GT-INSERTED            PIC 9(011) VALUE ZEROS.
+           05  WS-GT-UPDATED             PIC 9(011) VALUE ZEROS.
+           05  WS-GT-REJECTED            PIC 9(011) VALUE ZEROS.
+           05  WS-GT-DELETED             PIC 9(011) VALUE ZEROS.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-JOB                PIC X(008) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-RUN-DATE           PIC X(010) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-READ               PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-INSERTED           PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-UPDATED            PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-REJECTED           PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-DELETED            PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+
+       01  WS-RPT-TOTAL-LINE.
+           05  WS-RPT-TOT-LABEL          PIC X(020) VALUE SPACES.
+           05  WS-RPT-TOT-READ           PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-TOT-INSERTED       PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-TOT-UPDATED        PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-TOT-REJECTED       PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-TOT-DELETED        PIC ZZZ,ZZZ,ZZ9 VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBNS01 STARTED'.
+
+           OPEN INPUT  NITESUMF.
+
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'OPEN NITESUMF FS: ' WS-FS-NITESUMF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT REPORTF.
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF  FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P100-WRITE-HEADING
+           THRU    P100-WRITE-HEADING-EXIT
+
+           READ NITESUMF
+           END-READ
+
+           PERFORM UNTIL WS-FS-NITESUMF GREATER '00'
+
+              ADD 1 TO WS-JOBS-READ
+
+              PERFORM P200-PRINT-JOB
+              THRU    P200-PRINT-JOB-EXIT
+
+              READ NITESUMF
+              END-READ
+
+           END-PERFORM.
+
+           PERFORM P900-WRITE-GRAND-TOTALS
+           THRU    P900-WRITE-GRAND-TOTALS-EXIT
+
+           CLOSE NITESUMF.
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'CLOSE NITESUMF FS:' WS-FS-NITESUMF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'JOBS SUMMARIZED...: ' WS-JOBS-READ.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBNS01 FINISHED'.
+
+           STOP RUN.
+
+       P100-WRITE-HEADING.
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           MOVE 'CONSOLIDATED NIGHTLY RUN SUMMARY'
+                                     TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           MOVE 'JOB    RUN DATE   READ  INSERT  UPDATE  REJECT  DELETE'
+                                     TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P100-WRITE-HEADING-EXIT.
+           EXIT.
+
+       P200-PRINT-JOB.
+
+           MOVE SPACES              TO WS-RPT-LINE
+           MOVE NS-JOB-ID            TO WS-RPT-JOB
+           MOVE NS-RUN-DATE          TO WS-RPT-RUN-DATE
+           MOVE NS-READ              TO WS-RPT-READ
+           MOVE NS-INSERTED          TO WS-RPT-INSERTED
+           MOVE NS-UPDATED           TO WS-RPT-UPDATED
+           MOVE NS-REJECTED          TO WS-RPT-REJECTED
+           MOVE NS-DELETED           TO WS-RPT-DELETED
+
+           MOVE WS-RPT-LINE          TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD NS-READ     TO WS-GT-READ
+           ADD NS-INSERTED TO WS-GT-INSERTED
+           ADD NS-UPDATED  TO WS-GT-UPDATED
+           ADD NS-REJECTED TO WS-GT-REJECTED
+           ADD NS-DELETED  TO WS-GT-DELETED
+           .
+
+       P200-PRINT-JOB-EXIT.
+           EXIT.
+
+       P900-WRITE-GRAND-TOTALS.
+
+           MOVE SPACES              TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES              TO WS-RPT-TOTAL-LINE
+           MOVE 'GRAND TOTALS'       TO WS-RPT-TOT-LABEL
+           MOVE WS-GT-READ           TO WS-RPT-TOT-READ
+           MOVE WS-GT-INSERTED       TO WS-RPT-TOT-INSERTED
+           MOVE WS-GT-UPDATED        TO WS-RPT-TOT-UPDATED
+           MOVE WS-GT-REJECTED       TO WS-RPT-TOT-REJECTED
+           MOVE WS-GT-DELETED        TO WS-RPT-TOT-DELETED
+
+           MOVE WS-RPT-TOTAL-LINE    TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS:' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-GRAND-TOTALS-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
