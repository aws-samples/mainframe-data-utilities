@@ -0,0 +1,180 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF08.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFS      ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+
+           SELECT POLICEXT   ASSIGN TO POLICEXT
+                  FILE STATUS IS WS-FS-POLICEXT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       FD  POLICEXT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 078 CHARACTERS.
+
+       COPY POLEXTF.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-FS-POLICEXT            PIC X(002) VALUE SPACES.
+           05  WS-SCANNED                PIC 9(009) VALUE ZEROS.
+           05  WS-EXTRACTED              PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * Run date, split the usual text-REDEFINES way so it can be
+      * compared straight against DB-FILE-MAINT-MM/-DD/-YY (all
+      * PIC X(2) text) -- "daily" is read as referrals maintained
+      * on today's run date.
+      *-----------------------------------------------------------------
+       01  WS-RUN-DATE                   PIC 9(008) VALUE ZEROS.
+       01  WS-RUN-DATE-CHECK.
+           05  WS-RUN-YYYY-TXT           PIC X(004).
+           05  WS-RUN-YYYY-N REDEFINES
+               WS-RUN-YYYY-TXT           PIC 9(004).
+           05  WS-RUN-MM-TXT             PIC X(002).
+           05  WS-RUN-MM-N REDEFINES
+               WS-RUN-MM-TXT             PIC 99.
+           05  WS-RUN-DD-TXT             PIC X(002).
+           05  WS-RUN-DD-N REDEFINES
+               WS-RUN-DD-TXT             PIC 99.
+
+       01  WS-RUN-YY-CALC.
+           05  WS-RUN-CENT               PIC 9(002) VALUE ZEROS.
+           05  WS-RUN-YY                 PIC 9(002) VALUE ZEROS.
+           05  WS-RUN-YY-TXT REDEFINES
+               WS-RUN-YY                 PIC X(002).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(001) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF08 STARTED'.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-CHECK
+
+           DIVIDE WS-RUN-YYYY-N BY 100
+              GIVING    WS-RUN-CENT
+              REMAINDER WS-RUN-YY
+
+           OPEN INPUT  DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS     FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT POLICEXT.
+
+           IF WS-FS-POLICEXT NOT EQUAL '00'
+              DISPLAY 'OPEN POLICEXT FS: ' WS-FS-POLICEXT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE LOW-VALUES TO DB-MASTER-KEY
+
+           START DIFS KEY IS NOT LESS THAN DB-MASTER-KEY
+             INVALID KEY
+                MOVE 'Y' TO WS-EOF-SW
+           END-START
+
+           PERFORM P200-CHECK-NEXT THRU P200-CHECK-NEXT-EXIT
+              UNTIL WS-EOF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS    FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE POLICEXT.
+           IF WS-FS-POLICEXT NOT EQUAL '00'
+              DISPLAY 'CLOSE POLICEXT FS:' WS-FS-POLICEXT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS SCANNED..: ' WS-SCANNED.
+           DISPLAY 'RECORDS EXTRACTED: ' WS-EXTRACTED.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBDF08 FINISHED'.
+
+           STOP RUN.
+
+       P200-CHECK-NEXT.
+
+           READ DIFS NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-EOF-SW
+             NOT AT END
+                ADD 1 TO WS-SCANNED
+
+                IF DB-OFFENSE-RECORD
+                   AND DB-FILE-MAINT-MM EQUAL WS-RUN-MM-TXT
+                   AND DB-FILE-MAINT-DD EQUAL WS-RUN-DD-TXT
+                   AND DB-FILE-MAINT-YY EQUAL WS-RUN-YY-TXT
+                   AND DB-DETAIL-POLICE
+                   PERFORM P300-WRITE-EXTRACT
+                   THRU    P300-WRITE-EXTRACT-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-CHECK-NEXT-EXIT.
+           EXIT.
+
+       P300-WRITE-EXTRACT.
+
+           MOVE DB-ID-STATE              TO PXT-ID-STATE
+           MOVE DB-ID-NO                 TO PXT-ID-NO
+           MOVE DB-PD-OFFENSE-CODE       TO PXT-OFFENSE-CODE
+           MOVE DB-WARRANT-NO            TO PXT-WARRANT-NO
+           MOVE DB-BOOKING-NO            TO PXT-BOOKING-NO
+           MOVE DB-SECURITY-ACTION-CODE  TO PXT-SECURITY-ACTION-CODE
+           MOVE DB-PD-WANTING-AGENCY     TO PXT-PD-WANTING-AGENCY
+
+           WRITE REC-POLICE-EXTRACT
+           END-WRITE
+
+           IF WS-FS-POLICEXT NOT EQUAL '00'
+              DISPLAY 'WRITE POLICEXT FS:' WS-FS-POLICEXT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-EXTRACTED
+           .
+
+       P300-WRITE-EXTRACT-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
