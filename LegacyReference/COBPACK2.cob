@@ -38,6 +38,8 @@
             05 OUTFILE-COMP3-09-S        PIC S9(09) COMP-3.             00039500
             05 OUTFILE-COMP3-18          PIC  9(18) COMP-3.             00039500
             05 OUTFILE-COMP3-18-S        PIC S9(18) COMP-3.             00039500
+           03  ZONED-DECIMAL-FIELDS.
+            05 OUTFILE-ZONED             PIC S9(05)V99.
            03  GROUP1.
             05 GROUP1-1 OCCURS 2 TIMES.                                 00039500
              07 TEXT1                   PIC  X(01).                     00039500
@@ -49,6 +51,7 @@
        01  WS-AUX.
            05  WS-FS-OUTFILE             PIC X(002)  VALUE SPACES.
            05  WS-IX                     PIC S9(18).                    00039400
+           05  WS-TEXT-PAIR              PIC X(002)  VALUE 'AA'.
 
        PROCEDURE DIVISION.                                              00040000
 
@@ -63,38 +66,19 @@
 
            PERFORM UNTIL WS-IX          GREATER 100000000
 
-              MOVE WS-IX
-              TO   OUTFILE-TEXT                                               00
-                   OUTFILE-UNPACKED                                           00
-                   OUTFILE-UNPACKED-S                                   00039400
-                   OUTFILE-COMP-04                                      00039500
-                   OUTFILE-COMP-04-S                                    00039500
-                   OUTFILE-COMP-09                                      00039500
-                   OUTFILE-COMP-09-S                                    00039500
-                   OUTFILE-COMP-18                                      00039500
-                   OUTFILE-COMP-18-S                                    00039500
-                   OUTFILE-COMP3-04                                     00039500
-                   OUTFILE-COMP3-04-S                                   00039500
-                   OUTFILE-COMP3-09                                     00039500
-                   OUTFILE-COMP3-09-S                                   00039500
-                   OUTFILE-COMP3-18                                     00039500
-                   OUTFILE-COMP3-18-S                                   00039500
-
-              MOVE 'A'
-              TO    TEXT1 OF GROUP1-1 (1)
-                    TEXT1 OF GROUP1-1 (2)
-
-              WRITE REC-OUTFILE         END-WRITE
-
-              IF WS-FS-OUTFILE NOT EQUAL '00'
-                 DISPLAY 'WRITE OUTFILE FS:  ' WS-FS-OUTFILE
-                 STOP RUN
-              END-IF
+              PERFORM P100-BUILD-AND-WRITE-ROW
+              THRU    P100-BUILD-AND-WRITE-ROW-EXIT
 
               ADD 2001 TO WS-IX
 
            END-PERFORM.
 
+           PERFORM P300-WRITE-BOUNDARY-ROWS
+           THRU    P300-WRITE-BOUNDARY-ROWS-EXIT
+
+           PERFORM P400-WRITE-MULTIBYTE-ROW
+           THRU    P400-WRITE-MULTIBYTE-ROW-EXIT
+
            CLOSE OUTFILE.
            IF WS-FS-OUTFILE NOT EQUAL '00'
               DISPLAY 'CLOSE OUTFILE FS: ' WS-FS-OUTFILE
@@ -104,3 +88,104 @@
            DISPLAY 'COBPACK FINISH..'.                                  00050000
 
            STOP RUN.                                                    00060000
+
+       P100-BUILD-AND-WRITE-ROW.
+
+           MOVE WS-IX
+           TO   OUTFILE-TEXT
+                OUTFILE-UNPACKED
+                OUTFILE-UNPACKED-S
+                OUTFILE-COMP-04
+                OUTFILE-COMP-04-S
+                OUTFILE-COMP-09
+                OUTFILE-COMP-09-S
+                OUTFILE-COMP-18
+                OUTFILE-COMP-18-S
+                OUTFILE-COMP3-04
+                OUTFILE-COMP3-04-S
+                OUTFILE-COMP3-09
+                OUTFILE-COMP3-09-S
+                OUTFILE-COMP3-18
+                OUTFILE-COMP3-18-S
+                OUTFILE-ZONED
+
+           MOVE WS-TEXT-PAIR
+           TO    TEXT2 OF GROUP2
+
+           WRITE REC-OUTFILE         END-WRITE
+
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'WRITE OUTFILE FS:  ' WS-FS-OUTFILE
+              STOP RUN
+           END-IF
+           .
+
+       P100-BUILD-AND-WRITE-ROW-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Explicit boundary rows (max/min/zero/+1/-1) for every field
+      * size, since the ramp above steps by 2001 and never lands on
+      * the true edges of the smaller PIC sizes.
+      *-----------------------------------------------------------------
+       P300-WRITE-BOUNDARY-ROWS.
+
+           MOVE 9999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -9999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 99999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -99999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE 999999999999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -999999999999999999 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+
+           MOVE ZERO TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE 1 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE -1 TO WS-IX
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           .
+
+       P300-WRITE-BOUNDARY-ROWS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * One additional row with a two-byte multi-byte (UTF-8) character
+      * packed into GROUP1/GROUP2's text pair instead of the usual
+      * single-byte 'A's, so a DBCS/UTF-8 vendor name lands on this
+      * REDEFINES at least once before it shows up for real in INPUTF.
+      *-----------------------------------------------------------------
+       P400-WRITE-MULTIBYTE-ROW.
+
+           MOVE ZERO       TO WS-IX
+           MOVE X'C3A9'    TO WS-TEXT-PAIR
+           PERFORM P100-BUILD-AND-WRITE-ROW
+           THRU    P100-BUILD-AND-WRITE-ROW-EXIT
+           MOVE 'AA'       TO WS-TEXT-PAIR
+           .
+
+       P400-WRITE-MULTIBYTE-ROW-EXIT.
+           EXIT.
