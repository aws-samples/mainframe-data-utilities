@@ -20,9 +20,11 @@
             05 OUTFILE-COMP3-09-S        PIC S9(09) COMP-3.             00039500
             05 OUTFILE-COMP3-18          PIC  9(18) COMP-3.             00039500
             05 OUTFILE-COMP3-18-S        PIC S9(18) COMP-3.             00039500
+           03  ZONED-DECIMAL-FIELDS.
+            05 OUTFILE-ZONED             PIC S9(05)V99.
            03  GROUP1.
             05 GROUP1-1 OCCURS 2 TIMES.                                 00039500
              07 TEXT1                   PIC  X(01).                     00039500
            03  GROUP2 REDEFINES GROUP1.
             05 TEXT2                     PIC  X(02).                    00039500
-           03 FILLER                     PIC  X(29).                    
\ No newline at end of file
+           03 FILLER                     PIC  X(22).
\ No newline at end of file
