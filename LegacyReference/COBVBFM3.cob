@@ -0,0 +1,134 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBVBFM3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT OUTFILE ASSIGN TO OUTFILE
+                  FILE STATUS IS WS-FS-OUTFILE.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----------------------------------------------------------------
+      * RECORD IS VARYING...DEPENDING ON WS-ACTUAL-LEN puts the true
+      * physical length COBOL read off the RDW into WS-ACTUAL-LEN on
+      * every READ, independent of OUT-REC-CNT's own stored value, so
+      * the two can be cross-checked against each other below instead
+      * of the runtime silently reconciling one against the other.
+      * OUT-REC-DATA is read as flat bytes (no OCCURS DEPENDING ON)
+      * for the same reason -- an OCCURS DEPENDING ON table here would
+      * let the runtime recompute OUT-REC-CNT from the RDW on input,
+      * which is exactly the mismatch this program exists to catch.
+      *-----------------------------------------------------------------
+       FD  OUTFILE
+           RECORDING MODE IS V
+           RECORD IS VARYING IN SIZE FROM 25 TO 317 CHARACTERS
+                   DEPENDING ON WS-ACTUAL-LEN.
+
+       01  OUT-RECORD.
+           03  OUT-KEY.
+               05  OUTK-TYPE       PIC XX.
+               05  OUTK-RUN-DATE   PIC 9(08).
+               05  OUTK-SEQT       PIC 9(05).
+           03  OUT-REC-CNT         PIC S999    COMP-3.
+           03  OUT-REC-DATA        PIC X(300).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-OUTFILE             PIC  X(02)  VALUE SPACES.
+           05  WS-ACTUAL-LEN             PIC  9(05)  VALUE ZEROS.
+           05  WS-EXPECTED-LEN           PIC  9(05)  VALUE ZEROS.
+           05  WS-ENTRY-BYTES            PIC  9(05)  VALUE ZEROS.
+           05  WS-READ                   PIC  9(09)  VALUE ZEROS.
+           05  WS-MISMATCHES             PIC  9(09)  VALUE ZEROS.
+           05  WS-BAD-REC-CNT            PIC  9(09)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBVBFM3 START...'.
+           OPEN INPUT OUTFILE.
+
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'OPEN OUTFILE FS:  ' WS-FS-OUTFILE
+              MOVE 1 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           READ OUTFILE
+           END-READ
+
+           PERFORM UNTIL WS-FS-OUTFILE GREATER '00'
+
+               ADD  1 TO WS-READ
+
+               PERFORM P100-CHECK-RECORD THRU P100-CHECK-RECORD-EXIT
+
+               READ OUTFILE
+               END-READ
+
+           END-PERFORM
+
+           CLOSE OUTFILE.
+
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'CLOSE OUTFILE FS: ' WS-FS-OUTFILE
+              MOVE 3 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           DISPLAY 'RECORDS READ        : ' WS-READ.
+           DISPLAY 'BAD OUT-REC-CNT     : ' WS-BAD-REC-CNT.
+           DISPLAY 'RDW/OCCURS MISMATCHES: ' WS-MISMATCHES.
+
+           IF WS-MISMATCHES GREATER ZERO OR WS-BAD-REC-CNT GREATER ZERO
+              MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'COBVBFM3 FINISH..'.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Derive the expected record length from the record's own
+      * fields -- OUT-KEY (now 15 bytes wide, with the run-date and
+      * wider sequence stamp) + OUT-REC-CNT's packed-decimal width
+      * (2 bytes) plus 30 bytes (OUT-REC-NO + OUT-NAME) per
+      * OUT-REC-CNT entry for a detail record, or the fixed 25-byte
+      * trailer layout for OUTK-TYPE '01' -- then compare against the
+      * actual RDW-derived length the runtime put in WS-ACTUAL-LEN.
+      *-----------------------------------------------------------------
+       P100-CHECK-RECORD.
+
+           IF OUTK-TYPE EQUAL '01'
+              MOVE 25 TO WS-EXPECTED-LEN
+           ELSE
+              IF OUT-REC-CNT NOT LESS ZERO AND OUT-REC-CNT NOT GREATER 10
+                 MULTIPLY OUT-REC-CNT BY 30 GIVING WS-ENTRY-BYTES
+                 MOVE 17  TO WS-EXPECTED-LEN
+                 ADD  WS-ENTRY-BYTES TO WS-EXPECTED-LEN
+              ELSE
+                 DISPLAY 'BAD OUT-REC-CNT REC=' WS-READ
+                    ' OUT-REC-CNT=' OUT-REC-CNT
+                 ADD 1 TO WS-BAD-REC-CNT
+                 MOVE WS-ACTUAL-LEN TO WS-EXPECTED-LEN
+              END-IF
+           END-IF
+
+           IF WS-ACTUAL-LEN NOT EQUAL WS-EXPECTED-LEN
+              DISPLAY 'RDW MISMATCH REC=' WS-READ
+                 ' TYPE=' OUTK-TYPE
+                 ' RDW-LEN=' WS-ACTUAL-LEN
+                 ' EXPECTED=' WS-EXPECTED-LEN
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           .
+
+       P100-CHECK-RECORD-EXIT.
+           EXIT.
