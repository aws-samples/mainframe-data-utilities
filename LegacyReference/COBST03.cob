@@ -0,0 +1,223 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBST03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT STOCKLTR ASSIGN TO STOCKLTR
+                  FILE STATUS IS WS-FS-STOCKLTR.
+
+           SELECT EXCEPF   ASSIGN TO EXCEPF
+                  FILE STATUS IS WS-FS-EXCEPF.
+
+           SELECT STOCKM   ASSIGN TO STOCKM
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS STOCK-KEY
+                  FILE STATUS   IS WS-FS-STOCKM.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----------------------------------------------------------------
+      * STOCKLTR is the layout-tag request a feed is expected to send
+      * ahead of writing STOCK-CUST-DATA -- which of the three
+      * incompatible REDEFINES views (SAP/STD/ITEM-USER) it intends to
+      * populate for the item.
+      *-----------------------------------------------------------------
+       FD  STOCKLTR
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-STOCKLTR.
+           03  LTR-ITEM-ID               PIC  X(09).
+           03  LTR-RECORD-TYPE           PIC  X(01).
+           03  LTR-LAYOUT-CODE           PIC  X(01).
+               88  LTR-LAYOUT-SAP            VALUE '1'.
+               88  LTR-LAYOUT-STD            VALUE '2'.
+               88  LTR-LAYOUT-ITEM-USER      VALUE '3'.
+           03  FILLER                    PIC  X(069).
+
+       FD  EXCEPF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 124 CHARACTERS.
+
+       COPY EXCEPF.
+
+       FD  STOCKM.
+
+       COPY stock.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-STOCKLTR           PIC X(002) VALUE SPACES.
+           05  WS-FS-EXCEPF             PIC X(002) VALUE SPACES.
+           05  WS-FS-STOCKM             PIC X(002) VALUE SPACES.
+           05  WS-READ                  PIC 9(009) VALUE ZEROS.
+           05  WS-STAMPED               PIC 9(009) VALUE ZEROS.
+           05  WS-MATCHED               PIC 9(009) VALUE ZEROS.
+           05  WS-REJECTED              PIC 9(009) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBST03 STARTED'.
+
+           OPEN INPUT  STOCKLTR.
+
+           IF WS-FS-STOCKLTR NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKLTR FS: ' WS-FS-STOCKLTR
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPF.
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'OPEN EXCEPF   FS: ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN I-O    STOCKM.
+
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKM   FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           READ STOCKLTR
+           END-READ
+
+           PERFORM UNTIL WS-FS-STOCKLTR GREATER '00'
+
+              ADD 1 TO WS-READ
+
+              PERFORM P200-CHECK-LAYOUT
+              THRU    P200-CHECK-LAYOUT-EXIT
+
+              READ STOCKLTR
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE STOCKLTR.
+           IF WS-FS-STOCKLTR NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKLTR FS:' WS-FS-STOCKLTR
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE STOCKM.
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKM  FS:' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE EXCEPF.
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'CLOSE EXCEPF  FS:' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS READ......: ' WS-READ.
+           DISPLAY 'NEWLY STAMPED.....: ' WS-STAMPED.
+           DISPLAY 'MATCHED EXISTING..: ' WS-MATCHED.
+           DISPLAY 'REJECTED MISMATCH.: ' WS-REJECTED.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBST03 FINISHED'.
+
+           STOP RUN.
+
+       P200-CHECK-LAYOUT.
+
+           MOVE SPACES          TO STOCK-KEY
+           MOVE LTR-ITEM-ID     TO STOCK-ITEM-ID
+           MOVE LTR-RECORD-TYPE TO STOCK-RECORD-TYPE
+
+           READ STOCKM
+             INVALID KEY
+                MOVE 'BITM' TO EXC-REASON-CODE
+                MOVE 'NO STOCK-MASTER ON FILE FOR STOCKLTR KEY'
+                TO   EXC-REASON-TEXT
+
+                PERFORM P900-WRITE-EXCEPTION
+                THRU    P900-WRITE-EXCEPTION-EXIT
+
+             NOT INVALID KEY
+                IF STOCK-LAYOUT-UNSTAMPED
+                   IF LTR-LAYOUT-SAP OR LTR-LAYOUT-STD
+                                     OR LTR-LAYOUT-ITEM-USER
+
+                      MOVE LTR-LAYOUT-CODE TO STOCK-CUST-DATA-LAYOUT
+
+                      REWRITE STOCK-MASTER
+                      END-REWRITE
+
+                      IF WS-FS-STOCKM NOT EQUAL '00'
+                         DISPLAY 'REWRITE STOCKM FS:' WS-FS-STOCKM
+                         PERFORM P999-ERROR THRU P999-ERROR-EXIT
+                      END-IF
+
+                      ADD 1 TO WS-STAMPED
+
+                   ELSE
+                      MOVE 'BCOD' TO EXC-REASON-CODE
+                      MOVE 'INVALID LTR-LAYOUT-CODE ON STOCKLTR'
+                      TO   EXC-REASON-TEXT
+
+                      PERFORM P900-WRITE-EXCEPTION
+                      THRU    P900-WRITE-EXCEPTION-EXIT
+                   END-IF
+
+                ELSE
+                   IF STOCK-CUST-DATA-LAYOUT EQUAL LTR-LAYOUT-CODE
+                      ADD 1 TO WS-MATCHED
+                   ELSE
+                      MOVE 'BLAY' TO EXC-REASON-CODE
+                      MOVE 'LAYOUT TAG MISMATCH ON STOCK-CUST-DATA'
+                      TO   EXC-REASON-TEXT
+
+                      PERFORM P900-WRITE-EXCEPTION
+                      THRU    P900-WRITE-EXCEPTION-EXIT
+                   END-IF
+                END-IF
+           END-READ
+           .
+
+       P200-CHECK-LAYOUT-EXIT.
+           EXIT.
+
+       P900-WRITE-EXCEPTION.
+
+           MOVE SPACES          TO EXC-INPUT
+           MOVE REC-STOCKLTR    TO EXC-INPUT
+
+           WRITE REC-EXCEPTION
+           END-WRITE
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-REJECTED
+           .
+
+       P900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
