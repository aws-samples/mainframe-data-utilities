@@ -0,0 +1,284 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBST02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT CONVTRAN ASSIGN TO CONVTRAN
+                  FILE STATUS IS WS-FS-CONVTRAN.
+
+           SELECT CONVOUT  ASSIGN TO CONVOUT
+                  FILE STATUS IS WS-FS-CONVOUT.
+
+           SELECT EXCEPF   ASSIGN TO EXCEPF
+                  FILE STATUS IS WS-FS-EXCEPF.
+
+           SELECT STOCKM   ASSIGN TO STOCKM
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS STOCK-KEY
+                  FILE STATUS   IS WS-FS-STOCKM.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONVTRAN
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-CONVTRAN.
+           03  CVT-ITEM-ID               PIC  X(09).
+           03  CVT-RECORD-TYPE           PIC  X(01).
+           03  CVT-ALT-UM                PIC  X(04).
+           03  CVT-QTY                   PIC  S9(07)V9(04).
+           03  FILLER                    PIC  X(055).
+
+       FD  CONVOUT
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-CONVOUT.
+           03  CVO-ITEM-ID               PIC  X(09).
+           03  CVO-ALT-UM                PIC  X(04).
+           03  CVO-ALT-QTY               PIC  S9(07)V9(04).
+           03  CVO-BASE-UM               PIC  X(04).
+           03  CVO-BASE-QTY              PIC  S9(07)V9(04).
+           03  FILLER                    PIC  X(041).
+
+       FD  EXCEPF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 124 CHARACTERS.
+
+       COPY EXCEPF.
+
+       FD  STOCKM.
+
+       COPY stock.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-CONVTRAN           PIC X(002) VALUE SPACES.
+           05  WS-FS-CONVOUT            PIC X(002) VALUE SPACES.
+           05  WS-FS-EXCEPF             PIC X(002) VALUE SPACES.
+           05  WS-FS-STOCKM             PIC X(002) VALUE SPACES.
+           05  WS-READ                  PIC 9(009) VALUE ZEROS.
+           05  WS-CONVERTED             PIC 9(009) VALUE ZEROS.
+           05  WS-REJECTED              PIC 9(009) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      * STOCK-CONVERSION-DATA is a fixed OCCURS 2 TIMES table, not an
+      * open-ended list of codes like the DIFS offense/ACH tables, so
+      * it is searched directly by WS-CONV-IDX rather than built up.
+      *-----------------------------------------------------------------
+       01  WS-CONV-SEARCH.
+           05  WS-CONV-IDX               PIC 9(001) VALUE ZEROS.
+           05  WS-CONV-FOUND-SW          PIC X(001) VALUE 'N'.
+               88  WS-CONV-FOUND             VALUE 'Y'.
+
+       01  WS-BASE-QTY                   PIC S9(07)V9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBST02 STARTED'.
+
+           OPEN INPUT  CONVTRAN.
+
+           IF WS-FS-CONVTRAN NOT EQUAL '00'
+              DISPLAY 'OPEN CONVTRAN FS: ' WS-FS-CONVTRAN
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT CONVOUT.
+
+           IF WS-FS-CONVOUT NOT EQUAL '00'
+              DISPLAY 'OPEN CONVOUT  FS: ' WS-FS-CONVOUT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPF.
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'OPEN EXCEPF   FS: ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN INPUT  STOCKM.
+
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'OPEN STOCKM   FS: ' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           READ CONVTRAN
+           END-READ
+
+           PERFORM UNTIL WS-FS-CONVTRAN GREATER '00'
+
+              ADD 1 TO WS-READ
+
+              PERFORM P200-CONVERT-TRAN
+              THRU    P200-CONVERT-TRAN-EXIT
+
+              READ CONVTRAN
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE CONVTRAN.
+           IF WS-FS-CONVTRAN NOT EQUAL '00'
+              DISPLAY 'CLOSE CONVTRAN FS:' WS-FS-CONVTRAN
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE STOCKM.
+           IF WS-FS-STOCKM NOT EQUAL '00'
+              DISPLAY 'CLOSE STOCKM  FS:' WS-FS-STOCKM
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE CONVOUT.
+           IF WS-FS-CONVOUT NOT EQUAL '00'
+              DISPLAY 'CLOSE CONVOUT FS:' WS-FS-CONVOUT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE EXCEPF.
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'CLOSE EXCEPF  FS:' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS READ......: ' WS-READ.
+           DISPLAY 'CONVERTED.........: ' WS-CONVERTED.
+           DISPLAY 'REJECTED..........: ' WS-REJECTED.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBST02 FINISHED'.
+
+           STOP RUN.
+
+       P200-CONVERT-TRAN.
+
+           MOVE SPACES          TO STOCK-KEY
+           MOVE CVT-ITEM-ID     TO STOCK-ITEM-ID
+           MOVE CVT-RECORD-TYPE TO STOCK-RECORD-TYPE
+
+           READ STOCKM
+             INVALID KEY
+                MOVE 'BITM' TO EXC-REASON-CODE
+                MOVE 'NO STOCK-MASTER ON FILE FOR CONVTRAN KEY'
+                TO   EXC-REASON-TEXT
+
+                PERFORM P900-WRITE-EXCEPTION
+                THRU    P900-WRITE-EXCEPTION-EXIT
+
+             NOT INVALID KEY
+                PERFORM P210-FIND-FACTOR
+                THRU    P210-FIND-FACTOR-EXIT
+
+                IF WS-CONV-FOUND
+                   PERFORM P220-WRITE-CONVOUT
+                   THRU    P220-WRITE-CONVOUT-EXIT
+                ELSE
+                   MOVE 'BCUM' TO EXC-REASON-CODE
+                   MOVE 'NO CONVERSION FACTOR FOR REQUESTED U/M'
+                   TO   EXC-REASON-TEXT
+
+                   PERFORM P900-WRITE-EXCEPTION
+                   THRU    P900-WRITE-EXCEPTION-EXIT
+                END-IF
+           END-READ
+           .
+
+       P200-CONVERT-TRAN-EXIT.
+           EXIT.
+
+       P210-FIND-FACTOR.
+
+           MOVE 'N' TO WS-CONV-FOUND-SW
+           MOVE 1   TO WS-CONV-IDX
+
+           PERFORM P211-SCAN-FACTOR THRU P211-SCAN-FACTOR-EXIT
+              UNTIL WS-CONV-IDX GREATER 2
+                 OR WS-CONV-FOUND
+           .
+
+       P210-FIND-FACTOR-EXIT.
+           EXIT.
+
+       P211-SCAN-FACTOR.
+
+           IF STOCK-ALTERNATE-U-M (WS-CONV-IDX) EQUAL CVT-ALT-UM
+              MOVE 'Y' TO WS-CONV-FOUND-SW
+
+              MULTIPLY CVT-QTY BY STOCK-CONVERSION-FACTOR (WS-CONV-IDX)
+                 GIVING WS-BASE-QTY
+           ELSE
+              ADD 1 TO WS-CONV-IDX
+           END-IF
+           .
+
+       P211-SCAN-FACTOR-EXIT.
+           EXIT.
+
+       P220-WRITE-CONVOUT.
+
+           MOVE SPACES         TO REC-CONVOUT
+           MOVE CVT-ITEM-ID    TO CVO-ITEM-ID
+           MOVE CVT-ALT-UM     TO CVO-ALT-UM
+           MOVE CVT-QTY        TO CVO-ALT-QTY
+           MOVE STOCK-INVENTORY-U-M
+                               TO CVO-BASE-UM
+           MOVE WS-BASE-QTY    TO CVO-BASE-QTY
+
+           WRITE REC-CONVOUT
+           END-WRITE
+
+           IF WS-FS-CONVOUT NOT EQUAL '00'
+              DISPLAY 'WRITE CONVOUT FS: ' WS-FS-CONVOUT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-CONVERTED
+           .
+
+       P220-WRITE-CONVOUT-EXIT.
+           EXIT.
+
+       P900-WRITE-EXCEPTION.
+
+           MOVE SPACES          TO EXC-INPUT
+           MOVE REC-CONVTRAN    TO EXC-INPUT
+
+           WRITE REC-EXCEPTION
+           END-WRITE
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-REJECTED
+           .
+
+       P900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
