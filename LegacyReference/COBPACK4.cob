@@ -0,0 +1,506 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBPACK4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT OUTFILE ASSIGN TO OUTFILE
+                  FILE STATUS IS WS-FS-OUTFILE.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  OUTFILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 217 CHARACTERS.
+
+           COPY COBPACK3.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-OUTFILE             PIC X(002)  VALUE SPACES.
+           05  WS-READ                   PIC 9(009)  VALUE ZEROS.
+           05  WS-MISMATCHES             PIC 9(009)  VALUE ZEROS.
+           05  WS-CHECKSUM-ACC           PIC S9(18).
+           05  WS-CHECKSUM-QUOT          PIC S9(18).
+           05  WS-CHECKSUM-REM           PIC S9(03).
+           05  WS-EXP-CHECKSUM           PIC 9(03).
+
+       01  WS-EXPECTED-VALUES.
+           05  WS-EXP-COMP-01            PIC 9(01).
+           05  WS-EXP-COMP-01-S          PIC S9(01).
+           05  WS-EXP-COMP-02            PIC 9(02).
+           05  WS-EXP-COMP-02-S          PIC S9(02).
+           05  WS-EXP-COMP-03            PIC 9(03).
+           05  WS-EXP-COMP-03-S          PIC S9(03).
+           05  WS-EXP-COMP-04            PIC 9(04).
+           05  WS-EXP-COMP-04-S          PIC S9(04).
+           05  WS-EXP-COMP-05            PIC 9(05).
+           05  WS-EXP-COMP-05-S          PIC S9(05).
+           05  WS-EXP-COMP-06            PIC 9(06).
+           05  WS-EXP-COMP-06-S          PIC S9(06).
+           05  WS-EXP-COMP-07            PIC 9(07).
+           05  WS-EXP-COMP-07-S          PIC S9(07).
+           05  WS-EXP-COMP-08            PIC 9(08).
+           05  WS-EXP-COMP-08-S          PIC S9(08).
+           05  WS-EXP-COMP-09            PIC 9(09).
+           05  WS-EXP-COMP-09-S          PIC S9(09).
+           05  WS-EXP-COMP-18            PIC 9(18).
+           05  WS-EXP-COMP-18-S          PIC S9(18).
+           05  WS-EXP-COMP3-01           PIC 9(01).
+           05  WS-EXP-COMP3-01-S         PIC S9(01).
+           05  WS-EXP-COMP3-02           PIC 9(02).
+           05  WS-EXP-COMP3-02-S         PIC S9(02).
+           05  WS-EXP-COMP3-03           PIC 9(03).
+           05  WS-EXP-COMP3-03-S         PIC S9(03).
+           05  WS-EXP-COMP3-04           PIC 9(04).
+           05  WS-EXP-COMP3-04-S         PIC S9(04).
+           05  WS-EXP-COMP3-05           PIC 9(05).
+           05  WS-EXP-COMP3-05-S         PIC S9(05).
+           05  WS-EXP-COMP3-06           PIC 9(06).
+           05  WS-EXP-COMP3-06-S         PIC S9(06).
+           05  WS-EXP-COMP3-07           PIC 9(07).
+           05  WS-EXP-COMP3-07-S         PIC S9(07).
+           05  WS-EXP-COMP3-08           PIC 9(08).
+           05  WS-EXP-COMP3-08-S         PIC S9(08).
+           05  WS-EXP-COMP3-09           PIC 9(09).
+           05  WS-EXP-COMP3-09-S         PIC S9(09).
+           05  WS-EXP-COMP3-18           PIC 9(18).
+           05  WS-EXP-COMP3-18-S         PIC S9(18).
+           05  WS-EXP-ZONED              PIC S9(05)V99.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBPACK4 STARTED'.
+
+           OPEN INPUT OUTFILE.
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'OPEN OUTFILE FS:  ' WS-FS-OUTFILE
+              STOP RUN
+           END-IF
+
+           READ OUTFILE
+           END-READ
+
+           PERFORM UNTIL WS-FS-OUTFILE GREATER '00'
+
+              ADD 1 TO WS-READ
+
+              PERFORM P100-DISPLAY-RECORD THRU P100-DISPLAY-RECORD-EXIT
+              PERFORM P200-VERIFY-RECORD  THRU P200-VERIFY-RECORD-EXIT
+              PERFORM P250-VERIFY-CHECKSUM
+              THRU    P250-VERIFY-CHECKSUM-EXIT
+
+              READ OUTFILE
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE OUTFILE.
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'CLOSE OUTFILE FS: ' WS-FS-OUTFILE
+              STOP RUN
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'RECORDS READ......: ' WS-READ.
+           DISPLAY 'FIELD MISMATCHES..: ' WS-MISMATCHES.
+           DISPLAY '--------------------'.
+
+           IF WS-MISMATCHES GREATER ZERO
+              MOVE 4 TO RETURN-CODE
+           END-IF
+
+           DISPLAY 'COBPACK4 FINISH..'.
+
+           STOP RUN.
+
+       P100-DISPLAY-RECORD.
+
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'OUTFILE-UNPACKED-S : ' OUTFILE-UNPACKED-S
+           DISPLAY 'COMP-01        : ' OUTFILE-COMP-01
+           DISPLAY 'COMP-01-S      : ' OUTFILE-COMP-01-S
+           DISPLAY 'COMP-02        : ' OUTFILE-COMP-02
+           DISPLAY 'COMP-02-S      : ' OUTFILE-COMP-02-S
+           DISPLAY 'COMP-03        : ' OUTFILE-COMP-03
+           DISPLAY 'COMP-03-S      : ' OUTFILE-COMP-03-S
+           DISPLAY 'COMP-04        : ' OUTFILE-COMP-04
+           DISPLAY 'COMP-04-S      : ' OUTFILE-COMP-04-S
+           DISPLAY 'COMP-05        : ' OUTFILE-COMP-05
+           DISPLAY 'COMP-05-S      : ' OUTFILE-COMP-05-S
+           DISPLAY 'COMP-06        : ' OUTFILE-COMP-06
+           DISPLAY 'COMP-06-S      : ' OUTFILE-COMP-06-S
+           DISPLAY 'COMP-07        : ' OUTFILE-COMP-07
+           DISPLAY 'COMP-07-S      : ' OUTFILE-COMP-07-S
+           DISPLAY 'COMP-08        : ' OUTFILE-COMP-08
+           DISPLAY 'COMP-08-S      : ' OUTFILE-COMP-08-S
+           DISPLAY 'COMP-09        : ' OUTFILE-COMP-09
+           DISPLAY 'COMP-09-S      : ' OUTFILE-COMP-09-S
+           DISPLAY 'COMP-18        : ' OUTFILE-COMP-18
+           DISPLAY 'COMP-18-S      : ' OUTFILE-COMP-18-S
+           DISPLAY 'COMP3-01       : ' OUTFILE-COMP3-01
+           DISPLAY 'COMP3-01-S     : ' OUTFILE-COMP3-01-S
+           DISPLAY 'COMP3-02       : ' OUTFILE-COMP3-02
+           DISPLAY 'COMP3-02-S     : ' OUTFILE-COMP3-02-S
+           DISPLAY 'COMP3-03       : ' OUTFILE-COMP3-03
+           DISPLAY 'COMP3-03-S     : ' OUTFILE-COMP3-03-S
+           DISPLAY 'COMP3-04       : ' OUTFILE-COMP3-04
+           DISPLAY 'COMP3-04-S     : ' OUTFILE-COMP3-04-S
+           DISPLAY 'COMP3-05       : ' OUTFILE-COMP3-05
+           DISPLAY 'COMP3-05-S     : ' OUTFILE-COMP3-05-S
+           DISPLAY 'COMP3-06       : ' OUTFILE-COMP3-06
+           DISPLAY 'COMP3-06-S     : ' OUTFILE-COMP3-06-S
+           DISPLAY 'COMP3-07       : ' OUTFILE-COMP3-07
+           DISPLAY 'COMP3-07-S     : ' OUTFILE-COMP3-07-S
+           DISPLAY 'COMP3-08       : ' OUTFILE-COMP3-08
+           DISPLAY 'COMP3-08-S     : ' OUTFILE-COMP3-08-S
+           DISPLAY 'COMP3-09       : ' OUTFILE-COMP3-09
+           DISPLAY 'COMP3-09-S     : ' OUTFILE-COMP3-09-S
+           DISPLAY 'COMP3-18       : ' OUTFILE-COMP3-18
+           DISPLAY 'COMP3-18-S     : ' OUTFILE-COMP3-18-S
+           DISPLAY 'ZONED          : ' OUTFILE-ZONED
+           DISPLAY 'TEXT2 (GROUP2) : ' TEXT2 OF GROUP2
+           DISPLAY 'CHECKSUM       : ' OUTFILE-CHECKSUM
+           .
+
+       P100-DISPLAY-RECORD-EXIT.
+           EXIT.
+
+       P200-VERIFY-RECORD.
+
+           MOVE OUTFILE-UNPACKED-S
+           TO   WS-EXP-COMP-01
+                WS-EXP-COMP-01-S
+                WS-EXP-COMP-02
+                WS-EXP-COMP-02-S
+                WS-EXP-COMP-03
+                WS-EXP-COMP-03-S
+                WS-EXP-COMP-04
+                WS-EXP-COMP-04-S
+                WS-EXP-COMP-05
+                WS-EXP-COMP-05-S
+                WS-EXP-COMP-06
+                WS-EXP-COMP-06-S
+                WS-EXP-COMP-07
+                WS-EXP-COMP-07-S
+                WS-EXP-COMP-08
+                WS-EXP-COMP-08-S
+                WS-EXP-COMP-09
+                WS-EXP-COMP-09-S
+                WS-EXP-COMP-18
+                WS-EXP-COMP-18-S
+                WS-EXP-COMP3-01
+                WS-EXP-COMP3-01-S
+                WS-EXP-COMP3-02
+                WS-EXP-COMP3-02-S
+                WS-EXP-COMP3-03
+                WS-EXP-COMP3-03-S
+                WS-EXP-COMP3-04
+                WS-EXP-COMP3-04-S
+                WS-EXP-COMP3-05
+                WS-EXP-COMP3-05-S
+                WS-EXP-COMP3-06
+                WS-EXP-COMP3-06-S
+                WS-EXP-COMP3-07
+                WS-EXP-COMP3-07-S
+                WS-EXP-COMP3-08
+                WS-EXP-COMP3-08-S
+                WS-EXP-COMP3-09
+                WS-EXP-COMP3-09-S
+                WS-EXP-COMP3-18
+                WS-EXP-COMP3-18-S
+                WS-EXP-ZONED
+
+           IF OUTFILE-COMP-01 NOT EQUAL WS-EXP-COMP-01
+              DISPLAY 'MISMATCH COMP-01 EXP=' WS-EXP-COMP-01
+                 ' GOT=' OUTFILE-COMP-01
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-01-S NOT EQUAL WS-EXP-COMP-01-S
+              DISPLAY 'MISMATCH COMP-01-S EXP=' WS-EXP-COMP-01-S
+                 ' GOT=' OUTFILE-COMP-01-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-02 NOT EQUAL WS-EXP-COMP-02
+              DISPLAY 'MISMATCH COMP-02 EXP=' WS-EXP-COMP-02
+                 ' GOT=' OUTFILE-COMP-02
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-02-S NOT EQUAL WS-EXP-COMP-02-S
+              DISPLAY 'MISMATCH COMP-02-S EXP=' WS-EXP-COMP-02-S
+                 ' GOT=' OUTFILE-COMP-02-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-03 NOT EQUAL WS-EXP-COMP-03
+              DISPLAY 'MISMATCH COMP-03 EXP=' WS-EXP-COMP-03
+                 ' GOT=' OUTFILE-COMP-03
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-03-S NOT EQUAL WS-EXP-COMP-03-S
+              DISPLAY 'MISMATCH COMP-03-S EXP=' WS-EXP-COMP-03-S
+                 ' GOT=' OUTFILE-COMP-03-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-04 NOT EQUAL WS-EXP-COMP-04
+              DISPLAY 'MISMATCH COMP-04 EXP=' WS-EXP-COMP-04
+                 ' GOT=' OUTFILE-COMP-04
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-04-S NOT EQUAL WS-EXP-COMP-04-S
+              DISPLAY 'MISMATCH COMP-04-S EXP=' WS-EXP-COMP-04-S
+                 ' GOT=' OUTFILE-COMP-04-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-05 NOT EQUAL WS-EXP-COMP-05
+              DISPLAY 'MISMATCH COMP-05 EXP=' WS-EXP-COMP-05
+                 ' GOT=' OUTFILE-COMP-05
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-05-S NOT EQUAL WS-EXP-COMP-05-S
+              DISPLAY 'MISMATCH COMP-05-S EXP=' WS-EXP-COMP-05-S
+                 ' GOT=' OUTFILE-COMP-05-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-06 NOT EQUAL WS-EXP-COMP-06
+              DISPLAY 'MISMATCH COMP-06 EXP=' WS-EXP-COMP-06
+                 ' GOT=' OUTFILE-COMP-06
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-06-S NOT EQUAL WS-EXP-COMP-06-S
+              DISPLAY 'MISMATCH COMP-06-S EXP=' WS-EXP-COMP-06-S
+                 ' GOT=' OUTFILE-COMP-06-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-07 NOT EQUAL WS-EXP-COMP-07
+              DISPLAY 'MISMATCH COMP-07 EXP=' WS-EXP-COMP-07
+                 ' GOT=' OUTFILE-COMP-07
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-07-S NOT EQUAL WS-EXP-COMP-07-S
+              DISPLAY 'MISMATCH COMP-07-S EXP=' WS-EXP-COMP-07-S
+                 ' GOT=' OUTFILE-COMP-07-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-08 NOT EQUAL WS-EXP-COMP-08
+              DISPLAY 'MISMATCH COMP-08 EXP=' WS-EXP-COMP-08
+                 ' GOT=' OUTFILE-COMP-08
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-08-S NOT EQUAL WS-EXP-COMP-08-S
+              DISPLAY 'MISMATCH COMP-08-S EXP=' WS-EXP-COMP-08-S
+                 ' GOT=' OUTFILE-COMP-08-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-09 NOT EQUAL WS-EXP-COMP-09
+              DISPLAY 'MISMATCH COMP-09 EXP=' WS-EXP-COMP-09
+                 ' GOT=' OUTFILE-COMP-09
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-09-S NOT EQUAL WS-EXP-COMP-09-S
+              DISPLAY 'MISMATCH COMP-09-S EXP=' WS-EXP-COMP-09-S
+                 ' GOT=' OUTFILE-COMP-09-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-18 NOT EQUAL WS-EXP-COMP-18
+              DISPLAY 'MISMATCH COMP-18 EXP=' WS-EXP-COMP-18
+                 ' GOT=' OUTFILE-COMP-18
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP-18-S NOT EQUAL WS-EXP-COMP-18-S
+              DISPLAY 'MISMATCH COMP-18-S EXP=' WS-EXP-COMP-18-S
+                 ' GOT=' OUTFILE-COMP-18-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-01 NOT EQUAL WS-EXP-COMP3-01
+              DISPLAY 'MISMATCH COMP3-01 EXP=' WS-EXP-COMP3-01
+                 ' GOT=' OUTFILE-COMP3-01
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-01-S NOT EQUAL WS-EXP-COMP3-01-S
+              DISPLAY 'MISMATCH COMP3-01-S EXP=' WS-EXP-COMP3-01-S
+                 ' GOT=' OUTFILE-COMP3-01-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-02 NOT EQUAL WS-EXP-COMP3-02
+              DISPLAY 'MISMATCH COMP3-02 EXP=' WS-EXP-COMP3-02
+                 ' GOT=' OUTFILE-COMP3-02
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-02-S NOT EQUAL WS-EXP-COMP3-02-S
+              DISPLAY 'MISMATCH COMP3-02-S EXP=' WS-EXP-COMP3-02-S
+                 ' GOT=' OUTFILE-COMP3-02-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-03 NOT EQUAL WS-EXP-COMP3-03
+              DISPLAY 'MISMATCH COMP3-03 EXP=' WS-EXP-COMP3-03
+                 ' GOT=' OUTFILE-COMP3-03
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-03-S NOT EQUAL WS-EXP-COMP3-03-S
+              DISPLAY 'MISMATCH COMP3-03-S EXP=' WS-EXP-COMP3-03-S
+                 ' GOT=' OUTFILE-COMP3-03-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-04 NOT EQUAL WS-EXP-COMP3-04
+              DISPLAY 'MISMATCH COMP3-04 EXP=' WS-EXP-COMP3-04
+                 ' GOT=' OUTFILE-COMP3-04
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-04-S NOT EQUAL WS-EXP-COMP3-04-S
+              DISPLAY 'MISMATCH COMP3-04-S EXP=' WS-EXP-COMP3-04-S
+                 ' GOT=' OUTFILE-COMP3-04-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-05 NOT EQUAL WS-EXP-COMP3-05
+              DISPLAY 'MISMATCH COMP3-05 EXP=' WS-EXP-COMP3-05
+                 ' GOT=' OUTFILE-COMP3-05
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-05-S NOT EQUAL WS-EXP-COMP3-05-S
+              DISPLAY 'MISMATCH COMP3-05-S EXP=' WS-EXP-COMP3-05-S
+                 ' GOT=' OUTFILE-COMP3-05-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-06 NOT EQUAL WS-EXP-COMP3-06
+              DISPLAY 'MISMATCH COMP3-06 EXP=' WS-EXP-COMP3-06
+                 ' GOT=' OUTFILE-COMP3-06
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-06-S NOT EQUAL WS-EXP-COMP3-06-S
+              DISPLAY 'MISMATCH COMP3-06-S EXP=' WS-EXP-COMP3-06-S
+                 ' GOT=' OUTFILE-COMP3-06-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-07 NOT EQUAL WS-EXP-COMP3-07
+              DISPLAY 'MISMATCH COMP3-07 EXP=' WS-EXP-COMP3-07
+                 ' GOT=' OUTFILE-COMP3-07
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-07-S NOT EQUAL WS-EXP-COMP3-07-S
+              DISPLAY 'MISMATCH COMP3-07-S EXP=' WS-EXP-COMP3-07-S
+                 ' GOT=' OUTFILE-COMP3-07-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-08 NOT EQUAL WS-EXP-COMP3-08
+              DISPLAY 'MISMATCH COMP3-08 EXP=' WS-EXP-COMP3-08
+                 ' GOT=' OUTFILE-COMP3-08
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-08-S NOT EQUAL WS-EXP-COMP3-08-S
+              DISPLAY 'MISMATCH COMP3-08-S EXP=' WS-EXP-COMP3-08-S
+                 ' GOT=' OUTFILE-COMP3-08-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-09 NOT EQUAL WS-EXP-COMP3-09
+              DISPLAY 'MISMATCH COMP3-09 EXP=' WS-EXP-COMP3-09
+                 ' GOT=' OUTFILE-COMP3-09
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-09-S NOT EQUAL WS-EXP-COMP3-09-S
+              DISPLAY 'MISMATCH COMP3-09-S EXP=' WS-EXP-COMP3-09-S
+                 ' GOT=' OUTFILE-COMP3-09-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-18 NOT EQUAL WS-EXP-COMP3-18
+              DISPLAY 'MISMATCH COMP3-18 EXP=' WS-EXP-COMP3-18
+                 ' GOT=' OUTFILE-COMP3-18
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-COMP3-18-S NOT EQUAL WS-EXP-COMP3-18-S
+              DISPLAY 'MISMATCH COMP3-18-S EXP=' WS-EXP-COMP3-18-S
+                 ' GOT=' OUTFILE-COMP3-18-S
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           IF OUTFILE-ZONED NOT EQUAL WS-EXP-ZONED
+              DISPLAY 'MISMATCH ZONED EXP=' WS-EXP-ZONED
+                 ' GOT=' OUTFILE-ZONED
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           .
+
+       P200-VERIFY-RECORD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Recompute OUTFILE-CHECKSUM's additive digit-sum independently
+      * from the numeric fields actually read back off OUTFILE (not
+      * from the known source value) and compare it to the stored
+      * checksum, the same way a downstream consumer with no baseline
+      * to diff against would have to.
+      *-----------------------------------------------------------------
+       P250-VERIFY-CHECKSUM.
+
+           MOVE ZERO TO WS-CHECKSUM-ACC
+           ADD  OUTFILE-UNPACKED
+                OUTFILE-UNPACKED-S
+                OUTFILE-COMP-01
+                OUTFILE-COMP-01-S
+                OUTFILE-COMP-02
+                OUTFILE-COMP-02-S
+                OUTFILE-COMP-03
+                OUTFILE-COMP-03-S
+                OUTFILE-COMP-04
+                OUTFILE-COMP-04-S
+                OUTFILE-COMP-05
+                OUTFILE-COMP-05-S
+                OUTFILE-COMP-06
+                OUTFILE-COMP-06-S
+                OUTFILE-COMP-07
+                OUTFILE-COMP-07-S
+                OUTFILE-COMP-08
+                OUTFILE-COMP-08-S
+                OUTFILE-COMP-09
+                OUTFILE-COMP-09-S
+                OUTFILE-COMP-18
+                OUTFILE-COMP-18-S
+                OUTFILE-COMP3-01
+                OUTFILE-COMP3-01-S
+                OUTFILE-COMP3-02
+                OUTFILE-COMP3-02-S
+                OUTFILE-COMP3-03
+                OUTFILE-COMP3-03-S
+                OUTFILE-COMP3-04
+                OUTFILE-COMP3-04-S
+                OUTFILE-COMP3-05
+                OUTFILE-COMP3-05-S
+                OUTFILE-COMP3-06
+                OUTFILE-COMP3-06-S
+                OUTFILE-COMP3-07
+                OUTFILE-COMP3-07-S
+                OUTFILE-COMP3-08
+                OUTFILE-COMP3-08-S
+                OUTFILE-COMP3-09
+                OUTFILE-COMP3-09-S
+                OUTFILE-COMP3-18
+                OUTFILE-COMP3-18-S
+                OUTFILE-ZONED
+           TO   WS-CHECKSUM-ACC
+
+           IF WS-CHECKSUM-ACC IS NEGATIVE
+              MULTIPLY WS-CHECKSUM-ACC BY -1 GIVING WS-CHECKSUM-ACC
+           END-IF
+
+           DIVIDE WS-CHECKSUM-ACC BY 1000
+                  GIVING WS-CHECKSUM-QUOT
+                  REMAINDER WS-CHECKSUM-REM
+
+           MOVE WS-CHECKSUM-REM TO WS-EXP-CHECKSUM
+
+           IF OUTFILE-CHECKSUM NOT EQUAL WS-EXP-CHECKSUM
+              DISPLAY 'MISMATCH CHECKSUM EXP=' WS-EXP-CHECKSUM
+                 ' GOT=' OUTFILE-CHECKSUM
+              ADD 1 TO WS-MISMATCHES
+           END-IF
+           .
+
+       P250-VERIFY-CHECKSUM-EXIT.
+           EXIT.
+
