@@ -0,0 +1,233 @@
+      *-----------------------------------------------------------------
+      * Copyright Amazon.com, Inc. or its affiliates. All Rights Reserved.
+      * SPDX-License-Identifier: Apache-2.0
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBDF10.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+
+           SELECT DIFSTAG  ASSIGN TO DIFSTAG
+                  FILE STATUS IS WS-FS-DIFSTAG.
+
+           SELECT EXCEPF   ASSIGN TO EXCEPF
+                  FILE STATUS IS WS-FS-EXCEPF.
+
+           SELECT DIFS     ASSIGN TO DIFS
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS DB-MASTER-KEY
+                  FILE STATUS   IS WS-FS-DIFS.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----------------------------------------------------------------
+      * DIFSTAG is the detail-type tag feed a feed is expected to send
+      * ahead of an offense record landing on DIFS -- it tells this
+      * program whether the detail carried under that key is a check
+      * record or a police record, the same way STOCKLTR tells COBST03
+      * which STOCK-CUST-DATA REDEFINES view a stock item's data is in.
+      *-----------------------------------------------------------------
+       FD  DIFSTAG
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       01  REC-DIFSTAG.
+           03  TAG-ID-STATE-NUMBER.
+               05  TAG-ID-STATE              PIC  X(02).
+               05  TAG-ID-NO                 PIC  X(24).
+           03  TAG-RECORD-TYPE               PIC  X(02).
+           03  TAG-FILE-SRCE-SYS-CODE        PIC  X(02).
+           03  TAG-FILE-REF-NO.
+               05  TAG-F-REF-N               PIC  X(10).
+               05  TAG-SEQ-NO                PIC  X(02).
+           03  TAG-DETAIL-TYPE-CODE          PIC  X(01).
+               88  TAG-DETAIL-CHECK              VALUE '1'.
+               88  TAG-DETAIL-POLICE             VALUE '2'.
+           03  FILLER                        PIC  X(37).
+
+       FD  EXCEPF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 124 CHARACTERS.
+
+       COPY EXCEPF.
+
+       FD  DIFS.
+
+       COPY DIFSDB.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-DIFSTAG             PIC X(002) VALUE SPACES.
+           05  WS-FS-EXCEPF              PIC X(002) VALUE SPACES.
+           05  WS-FS-DIFS                PIC X(002) VALUE SPACES.
+           05  WS-READ                   PIC 9(009) VALUE ZEROS.
+           05  WS-STAMPED                PIC 9(009) VALUE ZEROS.
+           05  WS-MATCHED                PIC 9(009) VALUE ZEROS.
+           05  WS-REJECTED               PIC 9(009) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY 'COBDF10 STARTED'.
+
+           OPEN INPUT  DIFSTAG.
+
+           IF WS-FS-DIFSTAG NOT EQUAL '00'
+              DISPLAY 'OPEN DIFSTAG FS: ' WS-FS-DIFSTAG
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPF.
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'OPEN EXCEPF  FS: ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN I-O    DIFS.
+
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'OPEN DIFS    FS: ' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           READ DIFSTAG
+           END-READ
+
+           PERFORM UNTIL WS-FS-DIFSTAG GREATER '00'
+
+              ADD 1 TO WS-READ
+
+              PERFORM P200-CHECK-TAG
+              THRU    P200-CHECK-TAG-EXIT
+
+              READ DIFSTAG
+              END-READ
+
+           END-PERFORM.
+
+           CLOSE DIFSTAG.
+           IF WS-FS-DIFSTAG NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFSTAG FS:' WS-FS-DIFSTAG
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE DIFS.
+           IF WS-FS-DIFS NOT EQUAL '00'
+              DISPLAY 'CLOSE DIFS    FS:' WS-FS-DIFS
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE EXCEPF.
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'CLOSE EXCEPF  FS:' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           DISPLAY '--------------------'.
+           DISPLAY 'TAGS READ.........: ' WS-READ.
+           DISPLAY 'NEWLY STAMPED.....: ' WS-STAMPED.
+           DISPLAY 'MATCHED EXISTING..: ' WS-MATCHED.
+           DISPLAY 'REJECTED MISMATCH.: ' WS-REJECTED.
+           DISPLAY '--------------------'.
+
+           DISPLAY 'COBDF10 FINISHED'.
+
+           STOP RUN.
+
+       P200-CHECK-TAG.
+
+           MOVE LOW-VALUES              TO DB-MASTER-KEY
+           MOVE TAG-ID-STATE            TO DB-ID-STATE
+           MOVE TAG-ID-NO               TO DB-ID-NO
+           MOVE TAG-RECORD-TYPE         TO DB-RECORD-TYPE
+           MOVE TAG-FILE-SRCE-SYS-CODE  TO DB-FILE-SRCE-SYS-CODE
+           MOVE TAG-F-REF-N             TO DB-F-REF-N
+           MOVE TAG-SEQ-NO              TO DB-SEQ-NO
+
+           READ DIFS
+             INVALID KEY
+                MOVE 'BKEY' TO EXC-REASON-CODE
+                MOVE 'NO DIFS RECORD ON FILE FOR DIFSTAG KEY'
+                TO   EXC-REASON-TEXT
+
+                PERFORM P900-WRITE-EXCEPTION
+                THRU    P900-WRITE-EXCEPTION-EXIT
+
+             NOT INVALID KEY
+                IF DB-DETAIL-UNSTAMPED
+                   IF TAG-DETAIL-CHECK OR TAG-DETAIL-POLICE
+
+                      MOVE TAG-DETAIL-TYPE-CODE
+                                          TO DB-DETAIL-RECORD-TYPE
+
+                      REWRITE DB-WORK-AREA
+                      END-REWRITE
+
+                      IF WS-FS-DIFS NOT EQUAL '00'
+                         DISPLAY 'REWRITE DIFS FS:' WS-FS-DIFS
+                         PERFORM P999-ERROR THRU P999-ERROR-EXIT
+                      END-IF
+
+                      ADD 1 TO WS-STAMPED
+
+                   ELSE
+                      MOVE 'BCOD' TO EXC-REASON-CODE
+                      MOVE 'INVALID TAG-DETAIL-TYPE-CODE ON DIFSTAG'
+                      TO   EXC-REASON-TEXT
+
+                      PERFORM P900-WRITE-EXCEPTION
+                      THRU    P900-WRITE-EXCEPTION-EXIT
+                   END-IF
+
+                ELSE
+                   IF DB-DETAIL-RECORD-TYPE EQUAL TAG-DETAIL-TYPE-CODE
+                      ADD 1 TO WS-MATCHED
+                   ELSE
+                      MOVE 'BLAY' TO EXC-REASON-CODE
+                      MOVE 'DETAIL TYPE TAG MISMATCH ON DIFS RECORD'
+                      TO   EXC-REASON-TEXT
+
+                      PERFORM P900-WRITE-EXCEPTION
+                      THRU    P900-WRITE-EXCEPTION-EXIT
+                   END-IF
+                END-IF
+           END-READ
+           .
+
+       P200-CHECK-TAG-EXIT.
+           EXIT.
+
+       P900-WRITE-EXCEPTION.
+
+           MOVE SPACES          TO EXC-INPUT
+           MOVE REC-DIFSTAG     TO EXC-INPUT
+
+           WRITE REC-EXCEPTION
+           END-WRITE
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-REJECTED
+           .
+
+       P900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       P999-ERROR.
+
+           MOVE 8 TO RETURN-CODE
+
+           STOP RUN.
+
+       P999-ERROR-EXIT.
+           EXIT.
