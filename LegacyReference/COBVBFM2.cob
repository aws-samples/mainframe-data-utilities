@@ -11,6 +11,9 @@
                                                                         00030400
            SELECT OUTFILE ASSIGN TO OUTFILE                             00030500
                   FILE STATUS IS WS-FS-OUTFILE.                         00030700
+      *-----------------------------------------------------------------00030800
+           SELECT NITESUMF ASSIGN TO NITESUMF
+                  FILE STATUS IS WS-FS-NITESUMF.
       *-----------------------------------------------------------------00030800
        DATA DIVISION.                                                   00030900
        FILE SECTION.                                                    00034000
@@ -18,31 +21,95 @@
        FD  OUTFILE                                                      00037000
            RECORDING MODE IS V.                                                 
                                                                                 
-       01  OUT-RECORD.                                                          
-           03  OUT-KEY.                                                         
-               05  OUTK-TYPE       PIC XX.                                      
-               05  OUTK-SEQT       PIC 99.                                      
-           03  OUT-REC-CNT         PIC S999    COMP-3.                          
-           03  OUT-REC             OCCURS 1 TO 10 TIMES                         
-                                   DEPENDING ON OUT-REC-CNT.                    
-               05  OUT-REC-NO      PIC 9(09).                                   
-               05  OUT-NAME        PIC X(21).                                   
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
-      *-----------------------------------------------------------------        
-       01  WS-AUX.                                                              
-           05  WS-FS-OUTFILE             PIC  X(02)  VALUE SPACES.              
-           05  WS-SEQT                   PIC  9(02)  VALUE ZEROS.               
+       01  OUT-RECORD.
+           03  OUT-KEY.
+               05  OUTK-TYPE       PIC XX.
+               05  OUTK-RUN-DATE   PIC 9(08).
+               05  OUTK-SEQT       PIC 9(05).
+           03  OUT-REC-CNT         PIC S999    COMP-3.
+           03  OUT-REC             OCCURS 0 TO 10 TIMES
+                                   DEPENDING ON OUT-REC-CNT.
+               05  OUT-REC-NO      PIC 9(09).
+               05  OUT-NAME        PIC X(21).
+
+       01  OUT-TRAILER.
+           03  OUTT-KEY.
+               05  OUTT-TYPE           PIC XX.
+               05  OUTT-RUN-DATE       PIC 9(08).
+               05  OUTT-SEQT           PIC 9(05).
+           03  OUTT-TOTAL-RECORDS      PIC 9(09)   COMP-3.
+           03  OUTT-TOTAL-ENTRIES      PIC 9(09)   COMP-3.
+
+       FD  NITESUMF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       COPY NITESUMF.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  WS-AUX.
+           05  WS-FS-OUTFILE             PIC  X(02)  VALUE SPACES.
+           05  WS-FS-NITESUMF            PIC  X(02)  VALUE SPACES.
+           05  WS-RUN-DATE               PIC  9(08)  VALUE ZEROS.
+           05  WS-SEQT                   PIC  9(05)  VALUE ZEROS.
            05  WS-IX                     PIC  9(05)  VALUE ZEROS.               
-           05  WS-REC-CNT                PIC S999    COMP-3 VALUE ZEROS.        
-           05  WS-NAME.                                                         
-               10 WS-TEXT                PIC  X(10).                            
-               10 WS-NO                  PIC  9(09).                            
-               10 FILLER                 PIC  X(11).                            
-                                                                                
-       PROCEDURE DIVISION.                                                      
-                                                                                
-           OPEN OUTPUT OUTFILE.                                                 
+           05  WS-REC-CNT                PIC S999    COMP-3 VALUE ZEROS.
+           05  WS-TOTAL-RECORDS          PIC  9(09)  VALUE ZEROS.
+           05  WS-TOTAL-ENTRIES          PIC  9(09)  VALUE ZEROS.
+           05  WS-CYCLE-LEN               PIC  9(02)  VALUE 10.
+           05  WS-ITER-TOTAL              PIC  9(02)  VALUE 20.
+           05  WS-NAME.
+               10 WS-TEXT                PIC  X(10).
+               10 WS-NO                  PIC  9(09).
+               10 FILLER                 PIC  X(11).
+
+      *-----------------------------------------------------------------
+      * Run-time parameter card (SYSIN): cols 1-2 override the segment
+      * cycle length (1-10, default 10), cols 3-4 override the total
+      * iteration count (default 20), col 5 'Y' asks for one extra
+      * zero-occurrence OUT-REC-CNT record to be emitted ahead of the
+      * trailer. Blank/zero/non-numeric leaves the legacy fixed-
+      * density behavior unchanged.
+      *
+      * WS-PARM-CYCLE-LEN doubles as the max-segments override: a
+      * card of '05' below the OUT-REC 1-to-10 ceiling makes every
+      * record wrap at 5 occurrences instead of 10, producing the
+      * smaller, more fragmented records needed to exercise
+      * multi-record stitching on the receiving end.
+      *-----------------------------------------------------------------
+       01  WS-PARM-CARD.
+           05  WS-PARM-CYCLE-LEN          PIC 9(02).
+           05  WS-PARM-ITER-TOTAL         PIC 9(02).
+           05  WS-PARM-ZERO-SW            PIC X(01).
+           05  FILLER                     PIC X(75).
+
+       01  WS-SWITCHES.
+           05  WS-EMIT-ZERO-SW            PIC X(001) VALUE 'N'.
+               88  WS-EMIT-ZERO-REC           VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-RUN-DATE   FROM DATE YYYYMMDD.
+           ACCEPT WS-PARM-CARD FROM SYSIN.
+
+           IF WS-PARM-CYCLE-LEN IS NUMERIC
+              AND WS-PARM-CYCLE-LEN GREATER ZERO
+              AND WS-PARM-CYCLE-LEN NOT GREATER 10
+              MOVE WS-PARM-CYCLE-LEN TO WS-CYCLE-LEN
+           END-IF
+
+           IF WS-PARM-ITER-TOTAL IS NUMERIC
+              AND WS-PARM-ITER-TOTAL GREATER ZERO
+              MOVE WS-PARM-ITER-TOTAL TO WS-ITER-TOTAL
+           END-IF
+
+           IF WS-PARM-ZERO-SW EQUAL 'Y'
+              MOVE 'Y' TO WS-EMIT-ZERO-SW
+           END-IF
+
+           OPEN OUTPUT OUTFILE.
                                                                                 
            IF WS-FS-OUTFILE NOT EQUAL '00'                                      
               DISPLAY 'OPEN OUTFILE FS:  ' WS-FS-OUTFILE                        
@@ -50,13 +117,14 @@
               STOP RUN                                                          
            END-IF                                                               
                                                                                 
-           PERFORM UNTIL WS-SEQT EQUAL 20                                       
+           PERFORM UNTIL WS-SEQT EQUAL WS-ITER-TOTAL
                                                                                 
                ADD  1            TO WS-SEQT                                     
                                     WS-REC-CNT                                  
-               MOVE '00'         TO OUTK-TYPE                                   
-               MOVE WS-SEQT      TO OUTK-SEQT                                   
-               MOVE WS-REC-CNT   TO OUT-REC-CNT                                 
+               MOVE '00'         TO OUTK-TYPE
+               MOVE WS-RUN-DATE  TO OUTK-RUN-DATE
+               MOVE WS-SEQT      TO OUTK-SEQT
+               MOVE WS-REC-CNT   TO OUT-REC-CNT
                                                                                 
                MOVE 0       TO WS-IX                                            
                                                                                 
@@ -71,22 +139,34 @@
                   STOP RUN                                                      
                END-IF                                                           
                                                                                 
-               IF WS-REC-CNT EQUAL 10                                           
-                   MOVE ZEROS TO WS-REC-CNT                                     
-               END-IF                                                           
-                                                                                
-           END-PERFORM                                                          
-                                                                                
+               ADD  1          TO WS-TOTAL-RECORDS
+               ADD  WS-REC-CNT TO WS-TOTAL-ENTRIES
+
+               IF WS-REC-CNT EQUAL WS-CYCLE-LEN
+                   MOVE ZEROS TO WS-REC-CNT
+               END-IF
+
+           END-PERFORM
+
+           IF WS-EMIT-ZERO-REC
+              PERFORM P800-WRITE-ZERO-REC THRU P800-WRITE-ZERO-REC-EXIT
+           END-IF
+
+           PERFORM P900-WRITE-TRAILER THRU P900-WRITE-TRAILER-EXIT
+
            CLOSE OUTFILE.                                                       
                                                                                 
-           IF WS-FS-OUTFILE NOT EQUAL '00'                                      
-              DISPLAY 'CLOSE OUTFILE FS: ' WS-FS-OUTFILE                        
-              MOVE 3 TO RETURN-CODE                                             
-              STOP RUN                                                          
-           END-IF                                                               
-                                                                                
-           DISPLAY 'FINISH'.                                                    
-                                                                                
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'CLOSE OUTFILE FS: ' WS-FS-OUTFILE
+              MOVE 3 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           PERFORM P970-WRITE-NIGHT-SUMMARY
+           THRU    P970-WRITE-NIGHT-SUMMARY-EXIT
+
+           DISPLAY 'FINISH'.
+
            STOP RUN.                                                            
                                                                                 
        P201-FORMAT-OUTPUT.                                                      
@@ -98,5 +178,106 @@
                                   OUT-REC-NO(WS-IX)                             
            MOVE WS-NAME        TO OUT-NAME  (WS-IX)                             
            .                                                                    
-       P201-FORMAT-OUTPUT-EXIT.                                                 
-           EXIT.                                                                
+       P201-FORMAT-OUTPUT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * One optional detail record with OUT-REC-CNT equal to zero, so
+      * downstream VB-file parsers get exercised at least once against
+      * the empty end of the OCCURS 1 TO 10 TIMES range instead of
+      * only ever seeing 1-to-10.
+      *-----------------------------------------------------------------
+       P800-WRITE-ZERO-REC.
+
+           ADD  1           TO WS-SEQT
+           MOVE '00'        TO OUTK-TYPE
+           MOVE WS-RUN-DATE TO OUTK-RUN-DATE
+           MOVE WS-SEQT     TO OUTK-SEQT
+           MOVE ZERO        TO OUT-REC-CNT
+
+           WRITE OUT-RECORD END-WRITE
+
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'WRITE OUTFILE FS:  ' WS-FS-OUTFILE
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           ADD  1 TO WS-TOTAL-RECORDS
+           .
+
+       P800-WRITE-ZERO-REC-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Trailer record (OUTK-TYPE '01') so a downstream reader can
+      * balance the file against its own record/entry counts instead
+      * of only finding out it's short a record by running out of
+      * input partway through some other job.
+      *-----------------------------------------------------------------
+       P900-WRITE-TRAILER.
+
+           ADD  1                   TO WS-SEQT
+           MOVE '01'                TO OUTT-TYPE
+           MOVE WS-RUN-DATE         TO OUTT-RUN-DATE
+           MOVE WS-SEQT             TO OUTT-SEQT
+           MOVE WS-TOTAL-RECORDS    TO OUTT-TOTAL-RECORDS
+           MOVE WS-TOTAL-ENTRIES    TO OUTT-TOTAL-ENTRIES
+
+           WRITE OUT-TRAILER        END-WRITE
+
+           IF WS-FS-OUTFILE NOT EQUAL '00'
+              DISPLAY 'WRITE TRAILER FS:  ' WS-FS-OUTFILE
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       P900-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * One row appended to the shared nightly run-summary dataset so
+      * COBNS01 can later consolidate this run's counts alongside
+      * COBKS03's and COBKS05's without anyone hunting through separate
+      * job logs. This job has no insert/update/reject/delete counts
+      * of its own, so its two OUT-TRAILER totals carry over as
+      * NS-READ and NS-INSERTED.
+      *-----------------------------------------------------------------
+       P970-WRITE-NIGHT-SUMMARY.
+
+           OPEN EXTEND NITESUMF
+
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'OPEN NITESUMF FS:' WS-FS-NITESUMF
+              MOVE 3 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           MOVE SPACES            TO REC-NITESUM
+           MOVE 'COBVBFM2'        TO NS-JOB-ID
+           MOVE WS-RUN-DATE       TO NS-RUN-DATE
+           MOVE WS-TOTAL-RECORDS  TO NS-READ
+           MOVE WS-TOTAL-ENTRIES  TO NS-INSERTED
+           MOVE ZEROS             TO NS-UPDATED NS-REJECTED NS-DELETED
+
+           WRITE REC-NITESUM
+           END-WRITE
+
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'WRITE NITESUMF FS:' WS-FS-NITESUMF
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF
+
+           CLOSE NITESUMF
+
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'CLOSE NITESUMF FS:' WS-FS-NITESUMF
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+       P970-WRITE-NIGHT-SUMMARY-EXIT.
+           EXIT.
