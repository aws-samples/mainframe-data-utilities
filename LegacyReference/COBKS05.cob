@@ -11,13 +11,47 @@
       *-----------------------------------------------------------------00030200
            SELECT INPUTF  ASSIGN TO INPUTF                              00030500
                   FILE STATUS IS WS-FS-INPUT.                           00030700
+      *-----------------------------------------------------------------00030800
+                                                                        00030400
+           SELECT EXCEPF ASSIGN TO EXCEPF                               00030500
+                  FILE STATUS IS WS-FS-EXCEPF.                          00030700
+      *-----------------------------------------------------------------00030800
+                                                                        00030400
+           SELECT AUDITF ASSIGN TO AUDITF                               00030500
+                  FILE STATUS IS WS-FS-AUDITF.                          00030700
+      *-----------------------------------------------------------------00030800
+                                                                        00030400
+           SELECT REPORTF ASSIGN TO REPORTF                             00030500
+                  FILE STATUS IS WS-FS-REPORTF.                          00030700
+      *-----------------------------------------------------------------00030800
+                                                                        00030400
+           SELECT CHKPTF ASSIGN TO CHKPTF                               00030500
+                  FILE STATUS IS WS-FS-CHKPTF.                           00030700
+      *-----------------------------------------------------------------00030800
+                                                                        00030400
+           SELECT INCHSTF ASSIGN TO INCHSTF
+                  FILE STATUS IS WS-FS-INCHSTF.
+      *-----------------------------------------------------------------00030800
+                                                                        00030400
+           SELECT NITESUMF ASSIGN TO NITESUMF
+                  FILE STATUS IS WS-FS-NITESUMF.
+      *-----------------------------------------------------------------00030800
+                                                                        00030400
+           SELECT SEENF  ASSIGN TO SEENF
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS RANDOM
+                  RECORD KEY    IS SEEN-KEY
+                  FILE STATUS   IS WS-FS-SEENF.
       *-----------------------------------------------------------------00030800
                                                                         00030400
            SELECT CLIENT ASSIGN TO CLIENT                               00030500
-                  ORGANIZATION  IS INDEXED                                      
-                  ACCESS MODE   IS RANDOM                                       
-                  RECORD KEY    IS CLIENT-KEY                                   
+                  ORGANIZATION  IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS CLIENT-KEY
                   FILE STATUS   IS WS-FS-CLIENT.                        00030700
+      *-----------------------------------------------------------------00030800
+           SELECT CLIENTBK2 ASSIGN TO CLIENTBK2
+                  FILE STATUS IS WS-FS-CLIENTBK2.
       *-----------------------------------------------------------------00030800
        DATA DIVISION.                                                   00030900
        FILE SECTION.                                                    00034000
@@ -34,12 +68,69 @@
             05 INPUTF-NAME               PIC  X(30).                    00039400
             05 INPUTF-BDATE              PIC  X(10).                    00039400
             05 INPUTF-ED-LVL             PIC  X(10).                    00039400
-            05 INPUTF-INCOME             PIC  9(07)V99.                 00039400
-           03  INPUTF-ADDRESS REDEFINES  INPUTF-MAIN.                           
+            05 INPUTF-INCOME             PIC  S9(07)V99.                00039400
+           03  INPUTF-ADDRESS REDEFINES  INPUTF-MAIN.
             05 INPUTF-ADDR-NUMBER        PIC  9(009).                   00039500
             05 INPUTF-ADDR-STREET        PIC  X(040).                   00039500
             05 FILLER                    PIC  X(010).                   00039500
+           03  INPUTF-CONTACT REDEFINES  INPUTF-MAIN.
+            05 INPUTF-PHONE              PIC  X(012).
+            05 INPUTF-EMAIL              PIC  X(038).
+            05 FILLER                    PIC  X(009).
+           03  INPUTF-DELETE   REDEFINES INPUTF-MAIN.
+            05 INPUTF-DEL-TARGET-TYPE    PIC  9(004).
+            05 FILLER                    PIC  X(055).
+           03  INPUTF-EMPLOYMENT REDEFINES INPUTF-MAIN.
+            05 INPUTF-EMPLOYER-NAME      PIC  X(030).
+            05 INPUTF-HIRE-DATE          PIC  X(010).
+            05 FILLER                    PIC  X(019).
            03  FILLER                    PIC  X(08).                    00039400
+      *-----------------------------------------------------------------00030800
+       FD  EXCEPF                                                       00037000
+           BLOCK CONTAINS 0 RECORDS                                     00038000
+           RECORDING MODE IS F                                          00039000
+           RECORD CONTAINS 124 CHARACTERS.                              00039100
+
+       COPY EXCEPF.
+      *-----------------------------------------------------------------00030800
+       FD  AUDITF                                                       00037000
+           BLOCK CONTAINS 0 RECORDS                                     00038000
+           RECORDING MODE IS F                                          00039000
+           RECORD CONTAINS 1002 CHARACTERS.                             00039100
+
+       COPY AUDITF.
+      *-----------------------------------------------------------------00030800
+       FD  REPORTF                                                      00037000
+           BLOCK CONTAINS 0 RECORDS                                     00038000
+           RECORDING MODE IS F                                          00039000
+           RECORD CONTAINS 080 CHARACTERS.                              00039100
+
+       01  REC-REPORT-LINE               PIC  X(080).
+      *-----------------------------------------------------------------00030800
+       FD  CHKPTF                                                       00037000
+           BLOCK CONTAINS 0 RECORDS                                     00038000
+           RECORDING MODE IS F                                          00039000
+           RECORD CONTAINS 045 CHARACTERS.                              00039100
+
+       COPY CHKPTF.
+      *-----------------------------------------------------------------00030800
+       FD  INCHSTF                                                      00037000
+           BLOCK CONTAINS 0 RECORDS                                     00038000
+           RECORDING MODE IS F                                          00039000
+           RECORD CONTAINS 039 CHARACTERS.                              00039100
+
+       COPY INCHSTF.
+      *-----------------------------------------------------------------00030800
+       FD  NITESUMF
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 080 CHARACTERS.
+
+       COPY NITESUMF.
+      *-----------------------------------------------------------------00030800
+       FD  SEENF.
+
+       COPY SEENF.
       *-----------------------------------------------------------------00030800
        FD  CLIENT.                                                      00037000
                                                                         00039200
@@ -51,29 +142,118 @@
             05 CLIENT-NAME               PIC  X(030).                   00039500
             05 CLIENT-BDATE              PIC  X(010).                   00039500
             05 CLIENT-ED-LVL             PIC  X(010).                   00039500
-            05 CLIENT-INCOME             PIC  9(007)V99 COMP-3.         00039500
+            05 CLIENT-INCOME             PIC  S9(007)V99 COMP-3.        00039500
             05 FILLER                    PIC  X(439).                   00039500
-           03  CLIENT-ADDRESS REDEFINES  CLIENT-MAIN.                           
+           03  CLIENT-ADDRESS REDEFINES  CLIENT-MAIN.
             05 CLIENT-ADDR-NUMBER        PIC  9(009) COMP.              00039500
             05 CLIENT-ADDR-STREET        PIC  X(040).                   00039500
             05 FILLER                    PIC  X(450).                   00039500
-           03  CLIENT-HEADER  REDEFINES  CLIENT-MAIN.                           
+           03  CLIENT-CONTACT REDEFINES  CLIENT-MAIN.
+            05 CLIENT-PHONE              PIC  X(012).
+            05 CLIENT-EMAIL              PIC  X(038).
+            05 FILLER                    PIC  X(444).
+           03  CLIENT-HEADER  REDEFINES  CLIENT-MAIN.
             05 CLIENT-RECORD-COUNT       PIC  9(009) COMP.              00039500
             05 FILLER                    PIC  X(490).                   00039500
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+           03  CLIENT-EMPLOYMENT REDEFINES CLIENT-MAIN.
+            05 CLIENT-EMPLOYER-NAME      PIC  X(030).
+            05 CLIENT-HIRE-DATE          PIC  X(010).
+            05 FILLER                    PIC  X(454).
+      *-----------------------------------------------------------------
+      * CLIENTBK2 is the dated pre-load backup copy of CLIENT taken
+      * immediately ahead of this program's own load step -- JCL points
+      * the DD at the day's dated generation, so a bad run can be rolled
+      * back by restoring the prior copy instead of waiting on a full
+      * VSAM recovery. It is a separate dataset from COBKS03's CLIENTBK
+      * because the two programs run back to back in the same nightly
+      * stream; COBKS03 runs first, so CLIENTBK (not CLIENTBK2) is the
+      * one true snapshot of CLIENT as it stood at the start of the
+      * night, and is what COBKS07's day-over-day diff reads against.
+      *-----------------------------------------------------------------
+       FD  CLIENTBK2
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE IS F
+           RECORD CONTAINS 500 CHARACTERS.
+
+       01  BACKUP-CLIENT-RECORD          PIC X(500).
+
+       WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------        
-       01  WS-AUX.                                                              
-           05  WS-FS-CLIENT              PIC X(002) VALUE SPACES.               
-           05  WS-FS-INPUT               PIC X(002) VALUE SPACES.               
+       01  WS-AUX.
+           05  WS-FS-CLIENT              PIC X(002) VALUE SPACES.
+           05  WS-FS-INPUT               PIC X(002) VALUE SPACES.
+           05  WS-FS-EXCEPF              PIC X(002) VALUE SPACES.
+           05  WS-FS-AUDITF              PIC X(002) VALUE SPACES.
+           05  WS-FS-REPORTF             PIC X(002) VALUE SPACES.
+           05  WS-FS-CHKPTF              PIC X(002) VALUE SPACES.
+           05  WS-FS-INCHSTF             PIC X(002) VALUE SPACES.
+           05  WS-FS-NITESUMF            PIC X(002) VALUE SPACES.
+           05  WS-FS-CLIENTBK2            PIC X(002) VALUE SPACES.
+           05  WS-BACKED-UP              PIC 9(009) VALUE ZEROS.
+           05  WS-VAL-COUNT              PIC 9(009) VALUE ZEROS.
+           05  WS-VAL-BAD                PIC 9(009) VALUE ZEROS.
+           05  WS-FS-SEENF               PIC X(002) VALUE SPACES.
            05  WS-READ                   PIC 9(009) VALUE ZEROS.        00039400
            05  WS-INSERTED               PIC 9(009) VALUE ZEROS.        00039400
            05  WS-UPDATED                PIC 9(009) VALUE ZEROS.        00039400
+           05  WS-REJECTED               PIC 9(009) VALUE ZEROS.
+           05  WS-DUPLICATE              PIC 9(009) VALUE ZEROS.
+           05  WS-DELETED                PIC 9(009) VALUE ZEROS.
+           05  WS-INCOME-FLAGGED         PIC 9(009) VALUE ZEROS.
+           05  WS-INCOME-MAX-REASONABLE  PIC 9(007)V99
+                                          VALUE 0500000.00.
+           05  WS-BRACKET-1              PIC 9(009) VALUE ZEROS.
+           05  WS-BRACKET-2              PIC 9(009) VALUE ZEROS.
+           05  WS-BRACKET-3              PIC 9(009) VALUE ZEROS.
+           05  WS-BRACKET-4              PIC 9(009) VALUE ZEROS.
+           05  WS-BRACKET-5              PIC 9(009) VALUE ZEROS.
+           05  WS-BEFORE-IMAGE           PIC X(494) VALUE SPACES.
+           05  WS-BEFORE-MAIN  REDEFINES
+               WS-BEFORE-IMAGE.
+               10  WS-BEFORE-NAME            PIC X(030).
+               10  WS-BEFORE-BDATE           PIC X(010).
+               10  WS-BEFORE-ED-LVL          PIC X(010).
+               10  WS-BEFORE-INCOME          PIC S9(007)V99 COMP-3.
+               10  FILLER                    PIC X(439).
+           05  WS-OLD-INCOME             PIC S9(007)V99 VALUE ZEROS.
+           05  WS-RUN-DATE               PIC 9(008) VALUE ZEROS.
+           05  WS-RESTART-COUNT          PIC 9(009) VALUE ZEROS.
+           05  WS-SKIP-CTR               PIC 9(009) VALUE ZEROS.
+           05  WS-CKPT-INTERVAL          PIC 9(009) VALUE 1000.
+           05  WS-CKPT-QUOT              PIC 9(009) VALUE ZEROS.
+           05  WS-CKPT-REM               PIC 9(009) VALUE ZEROS.
            05  WS-SPACES                 PIC X(500) VALUE SPACES.       00039400
-                                                                                
+
+       01  WS-SWITCHES.
+           05  WS-REJECT-SW              PIC X(001) VALUE 'N'.
+               88  WS-REJECTED-REC           VALUE 'Y'.
+               88  WS-REC-OK                 VALUE 'N'.
+           05  WS-CLIENTBK2-EOF-SW        PIC X(001) VALUE 'N'.
+               88  WS-CLIENTBK2-EOF           VALUE 'Y'.
+
+       01  WS-RPT-LINE.
+           05  WS-RPT-LABEL              PIC X(020) VALUE SPACES.
+           05  FILLER                    PIC X(002) VALUE SPACES.
+           05  WS-RPT-VALUE              PIC X(058) VALUE SPACES.
+
+       01  WS-RPT-COUNT                  PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-BDATE-CHECK.
+           05  WS-BDATE-MM               PIC X(02).
+           05  WS-BDATE-MM-N  REDEFINES
+               WS-BDATE-MM               PIC 99.
+           05  WS-BDATE-SEP1             PIC X(01).
+           05  WS-BDATE-DD               PIC X(02).
+           05  WS-BDATE-DD-N  REDEFINES
+               WS-BDATE-DD               PIC 99.
+           05  WS-BDATE-SEP2             PIC X(01).
+           05  WS-BDATE-YYYY             PIC X(04).
+
        PROCEDURE DIVISION.                                              00040000
-                                                                                
+
            DISPLAY 'COBKS02 STARTED'.                                   00050000
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
                                                                                 
            OPEN INPUT INPUTF.                                                   
                                                                                 
@@ -82,12 +262,91 @@
               DISPLAY 'OPEN INPUT  FS:  ' WS-FS-INPUT                           
               PERFORM P999-ERROR THRU P999-ERROR-EXIT                           
                                                                                 
-           END-IF                                                               
-                                                                                
-           OPEN I-O   CLIENT.                                                   
-                                                                                
-           EVALUATE TRUE                                                        
-           WHEN WS-FS-CLIENT EQUAL '00'                                         
+           END-IF
+
+           PERFORM P050-VALIDATE-INPUTF
+           THRU    P050-VALIDATE-INPUTF-EXIT
+
+           OPEN INPUT CHKPTF.
+
+           IF WS-FS-CHKPTF EQUAL '00'
+              READ CHKPTF
+              MOVE CKP-READ      TO WS-READ
+              MOVE CKP-INSERTED  TO WS-INSERTED
+              MOVE CKP-UPDATED   TO WS-UPDATED
+              MOVE CKP-REJECTED  TO WS-REJECTED
+              MOVE CKP-DELETED   TO WS-DELETED
+              CLOSE CHKPTF
+           END-IF
+
+           MOVE WS-READ TO WS-RESTART-COUNT
+
+      *-----------------------------------------------------------------
+      * On a checkpoint-restart the exception/audit/report trail from
+      * the partial run that abended must survive, so these three are
+      * reopened EXTEND instead of OUTPUT -- the same append treatment
+      * INCHSTF already gets below -- whenever WS-RESTART-COUNT shows
+      * there is a prior run to pick back up from.
+      *-----------------------------------------------------------------
+           IF WS-RESTART-COUNT GREATER ZERO
+              OPEN EXTEND EXCEPF
+           ELSE
+              OPEN OUTPUT EXCEPF
+           END-IF
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'OPEN EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           IF WS-RESTART-COUNT GREATER ZERO
+              OPEN EXTEND AUDITF
+           ELSE
+              OPEN OUTPUT AUDITF
+           END-IF
+
+           IF WS-FS-AUDITF NOT EQUAL '00'
+              DISPLAY 'OPEN AUDITF FS:  ' WS-FS-AUDITF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           IF WS-RESTART-COUNT GREATER ZERO
+              OPEN EXTEND REPORTF
+           ELSE
+              OPEN OUTPUT REPORTF
+           END-IF
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'OPEN REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           IF WS-RESTART-COUNT GREATER ZERO
+              DISPLAY 'RESTARTING AFTER REC: ' WS-RESTART-COUNT
+              PERFORM P100-SKIP-RESTART THRU P100-SKIP-RESTART-EXIT
+           END-IF
+
+           OPEN EXTEND INCHSTF.
+
+           IF WS-FS-INCHSTF NOT EQUAL '00'
+              DISPLAY 'OPEN INCHSTF FS: ' WS-FS-INCHSTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN OUTPUT SEENF.
+
+           IF WS-FS-SEENF NOT EQUAL '00'
+              DISPLAY 'OPEN SEENF  FS:  ' WS-FS-SEENF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P110-BACKUP-CLIENT
+           THRU    P110-BACKUP-CLIENT-EXIT
+
+           OPEN I-O   CLIENT.
+
+           EVALUATE TRUE
+           WHEN WS-FS-CLIENT EQUAL '00'
               CONTINUE                                                          
            WHEN WS-FS-CLIENT EQUAL '35'                                         
               DISPLAY 'EMPTY VSAM. PLEASE RUN AGAIN.'                           
@@ -117,62 +376,158 @@
               MOVE INPUTF-ID                                                    
               TO   CLIENT-ID                                                  00
                                                                                 
-              MOVE INPUTF-TYPE                                                  
+              MOVE INPUTF-TYPE
               TO   CLIENT-TYPE                                          00039500
-                                                                                
-              READ CLIENT                                                       
-                INVALID KEY                                                     
-                                                                                
-                   PERFORM P200-MOVE-DATA THRU P200-MOVE-DATA-EXIT              
-                                                                                
-                   WRITE   REC-CLIENT                                           
-                                                                                
-                   PERFORM P998-EVAL-CLIENT                                     
-                   THRU    P998-EVAL-CLIENT-EXIT                                
-                                                                                
-                   ADD 1 TO WS-INSERTED                                         
-                                                                                
-                NOT INVALID KEY                                                 
-                                                                                
-                   PERFORM P200-MOVE-DATA THRU P200-MOVE-DATA-EXIT              
-                                                                                
-                   REWRITE REC-CLIENT                                           
-                                                                                
-                   PERFORM P998-EVAL-CLIENT                                     
-                   THRU    P998-EVAL-CLIENT-EXIT                                
-                                                                                
-                   ADD 1 TO WS-UPDATED                                          
-                                                                                
-              END-READ                                                          
-                                                                                
-              READ INPUTF                                                       
-              END-READ                                                          
-                                                                                
-           END-PERFORM.                                                         
-                                                                                
-           MOVE    ZEROS                                                        
+
+              MOVE 'N' TO WS-REJECT-SW
+              MOVE SPACES TO WS-BEFORE-IMAGE
+
+              IF INPUTF-TYPE EQUAL 4
+                 MOVE INPUTF-DEL-TARGET-TYPE TO CLIENT-TYPE
+              END-IF
+
+              PERFORM P220-CHECK-DUPLICATE
+              THRU    P220-CHECK-DUPLICATE-EXIT
+
+              IF INPUTF-TYPE EQUAL 4
+
+                 PERFORM P230-DELETE-CLIENT
+                 THRU    P230-DELETE-CLIENT-EXIT
+
+              ELSE
+
+              READ CLIENT
+                INVALID KEY
+
+                   PERFORM P200-MOVE-DATA THRU P200-MOVE-DATA-EXIT
+
+                   IF WS-REC-OK
+
+                      WRITE   REC-CLIENT
+
+                      PERFORM P998-EVAL-CLIENT
+                      THRU    P998-EVAL-CLIENT-EXIT
+
+                      ADD 1 TO WS-INSERTED
+
+                      MOVE 'I' TO AUD-ACTION
+                      PERFORM P900-WRITE-AUDIT
+                      THRU    P900-WRITE-AUDIT-EXIT
+
+                   END-IF
+
+                NOT INVALID KEY
+
+                   MOVE CLIENT-MAIN TO WS-BEFORE-IMAGE
+
+                   PERFORM P200-MOVE-DATA THRU P200-MOVE-DATA-EXIT
+
+                   IF WS-REC-OK
+
+                      REWRITE REC-CLIENT
+
+                      PERFORM P998-EVAL-CLIENT
+                      THRU    P998-EVAL-CLIENT-EXIT
+
+                      ADD 1 TO WS-UPDATED
+
+                      MOVE 'U' TO AUD-ACTION
+                      PERFORM P900-WRITE-AUDIT
+                      THRU    P900-WRITE-AUDIT-EXIT
+
+                   END-IF
+
+              END-READ
+
+              END-IF
+
+              READ INPUTF
+              END-READ
+
+              DIVIDE WS-READ BY WS-CKPT-INTERVAL
+                 GIVING    WS-CKPT-QUOT
+                 REMAINDER WS-CKPT-REM
+
+              IF WS-CKPT-REM EQUAL ZERO
+                 MOVE WS-READ      TO CKP-READ
+                 MOVE WS-INSERTED  TO CKP-INSERTED
+                 MOVE WS-UPDATED   TO CKP-UPDATED
+                 MOVE WS-REJECTED  TO CKP-REJECTED
+                 MOVE WS-DELETED   TO CKP-DELETED
+                 PERFORM P960-WRITE-CHECKPOINT
+                 THRU    P960-WRITE-CHECKPOINT-EXIT
+              END-IF
+
+           END-PERFORM.
+
+           MOVE    ZEROS
            TO      CLIENT-ID                                                  00
                    CLIENT-TYPE                                          00039500
                                                                                 
            READ    CLIENT                                                       
                                                                                 
-           ADD     WS-INSERTED TO CLIENT-RECORD-COUNT                           
-                                                                                
-           REWRITE REC-CLIENT                                                   
+           ADD     WS-INSERTED TO CLIENT-RECORD-COUNT
+           SUBTRACT WS-DELETED FROM CLIENT-RECORD-COUNT
+
+           REWRITE REC-CLIENT                                                 
                                                                                 
            PERFORM P998-EVAL-CLIENT                                             
            THRU    P998-EVAL-CLIENT-EXIT                                        
                                                                                 
-           CLOSE CLIENT.                                                        
-           IF WS-FS-CLIENT NOT EQUAL '00'                                       
-              DISPLAY 'CLOSE CLIENT FS: ' WS-FS-CLIENT                          
-              PERFORM P999-ERROR THRU P999-ERROR-EXIT                           
-           END-IF                                                               
-                                                                                
+           CLOSE CLIENT.
+           IF WS-FS-CLIENT NOT EQUAL '00'
+              DISPLAY 'CLOSE CLIENT FS: ' WS-FS-CLIENT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE EXCEPF.
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'CLOSE EXCEPF FS: ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE AUDITF.
+           IF WS-FS-AUDITF NOT EQUAL '00'
+              DISPLAY 'CLOSE AUDITF FS: ' WS-FS-AUDITF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE SEENF.
+           IF WS-FS-SEENF NOT EQUAL '00'
+              DISPLAY 'CLOSE SEENF FS:  ' WS-FS-SEENF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE INCHSTF.
+           IF WS-FS-INCHSTF NOT EQUAL '00'
+              DISPLAY 'CLOSE INCHSTF FS:' WS-FS-INCHSTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           PERFORM P950-WRITE-REPORT
+           THRU    P950-WRITE-REPORT-EXIT
+
+           CLOSE REPORTF.
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'CLOSE REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE ZEROS TO REC-CHECKPOINT
+           PERFORM P960-WRITE-CHECKPOINT
+           THRU    P960-WRITE-CHECKPOINT-EXIT
+
+           PERFORM P970-WRITE-NIGHT-SUMMARY
+           THRU    P970-WRITE-NIGHT-SUMMARY-EXIT
+
            DISPLAY '--------------------'.                              00050000
            DISPLAY 'READ....: ' WS-READ.                                00050000
            DISPLAY 'INSERDED: ' WS-INSERTED.                            00050000
            DISPLAY 'UPDATED.: ' WS-UPDATED.                             00050000
+           DISPLAY 'REJECTED: ' WS-REJECTED.
+           DISPLAY 'DUPLICATE: ' WS-DUPLICATE.
+           DISPLAY 'DELETED.: ' WS-DELETED.
+           DISPLAY 'INCM-REV: ' WS-INCOME-FLAGGED.
            DISPLAY '--------------------'.                              00050000
            STOP RUN.                                                    00060000
                                                                                 
@@ -181,43 +536,639 @@
            MOVE WS-SPACES TO CLIENT-MAIN                                        
                                                                                 
            EVALUATE TRUE                                                        
-           WHEN CLIENT-TYPE EQUAL 1                                             
-              MOVE  INPUTF-NAME                                                 
-              TO    CLIENT-NAME                                                 
-                                                                                
-              MOVE  INPUTF-BDATE                                                
-              TO    CLIENT-BDATE                                                
-                                                                                
-              MOVE  INPUTF-ED-LVL                                               
-              TO    CLIENT-ED-LVL                                               
-                                                                                
-              MOVE  INPUTF-INCOME                                               
-              TO    CLIENT-INCOME                                               
-                                                                                
-           WHEN CLIENT-TYPE EQUAL 2                                             
+           WHEN CLIENT-TYPE EQUAL 1
+              PERFORM P210-VALIDATE-BDATE
+              THRU    P210-VALIDATE-BDATE-EXIT
+
+              IF WS-REC-OK
+                 MOVE  INPUTF-NAME
+                 TO    CLIENT-NAME
+
+                 MOVE  INPUTF-BDATE
+                 TO    CLIENT-BDATE
+
+                 MOVE  INPUTF-ED-LVL
+                 TO    CLIENT-ED-LVL
+
+                 PERFORM P240-RECORD-INCOME-HISTORY
+                 THRU    P240-RECORD-INCOME-HISTORY-EXIT
+
+                 MOVE  INPUTF-INCOME
+                 TO    CLIENT-INCOME
+              END-IF
+
+           WHEN CLIENT-TYPE EQUAL 2
               MOVE  INPUTF-ADDR-NUMBER                                  00039500
               TO    CLIENT-ADDR-NUMBER                                  00039500
               MOVE  INPUTF-ADDR-STREET                                  00039500
               TO    CLIENT-ADDR-STREET                                  00039500
-           WHEN OTHER                                                           
-              DISPLAY 'UNSUPPORTED REC TYPE: ' CLIENT-TYPE                      
-              PERFORM P999-ERROR THRU P999-ERROR-EXIT                           
-                                                                                
-           END-EVALUATE                                                         
-           .                                                                    
-                                                                                
+           WHEN CLIENT-TYPE EQUAL 3
+              MOVE  INPUTF-PHONE
+              TO    CLIENT-PHONE
+
+              MOVE  INPUTF-EMAIL
+              TO    CLIENT-EMAIL
+           WHEN CLIENT-TYPE EQUAL 5
+              MOVE  INPUTF-EMPLOYER-NAME
+              TO    CLIENT-EMPLOYER-NAME
+
+              MOVE  INPUTF-HIRE-DATE
+              TO    CLIENT-HIRE-DATE
+           WHEN OTHER
+              DISPLAY 'UNSUPPORTED REC TYPE: ' CLIENT-TYPE
+
+              MOVE 'BTYP' TO EXC-REASON-CODE
+              MOVE 'UNSUPPORTED INPUTF-TYPE ON REC-INPUT'
+              TO   EXC-REASON-TEXT
+
+              PERFORM P900-WRITE-EXCEPTION
+              THRU    P900-WRITE-EXCEPTION-EXIT
+
+           END-EVALUATE
+           .
+
        P200-MOVE-DATA-EXIT.                                             00040000
-           EXIT.                                                                
-                                                                                
+           EXIT.
+
+       P210-VALIDATE-BDATE.
+
+           MOVE INPUTF-BDATE TO WS-BDATE-CHECK
+
+           IF WS-BDATE-MM   NUMERIC
+              AND WS-BDATE-DD   NUMERIC
+              AND WS-BDATE-YYYY NUMERIC
+              AND WS-BDATE-SEP1 EQUAL '/'
+              AND WS-BDATE-SEP2 EQUAL '/'
+              AND WS-BDATE-MM-N GREATER THAN ZERO
+              AND WS-BDATE-MM-N NOT GREATER THAN 12
+              AND WS-BDATE-DD-N GREATER THAN ZERO
+              AND WS-BDATE-DD-N NOT GREATER THAN 31
+
+              CONTINUE
+
+           ELSE
+              MOVE 'BDAT' TO EXC-REASON-CODE
+              MOVE 'INVALID INPUTF-BDATE FORMAT ON REC-INPUT'
+              TO   EXC-REASON-TEXT
+
+              PERFORM P900-WRITE-EXCEPTION
+              THRU    P900-WRITE-EXCEPTION-EXIT
+           END-IF
+           .
+
+       P210-VALIDATE-BDATE-EXIT.
+           EXIT.
+
+       P220-CHECK-DUPLICATE.
+
+           MOVE CLIENT-ID    TO SEEN-ID
+           MOVE CLIENT-TYPE  TO SEEN-TYPE
+
+           WRITE REC-SEEN
+           END-WRITE
+
+           IF WS-FS-SEENF EQUAL '22'
+
+              DISPLAY 'DUPLICATE IN RUN: ' CLIENT-ID ' ' CLIENT-TYPE
+
+              MOVE REC-INPUT  TO EXC-INPUT
+              MOVE 'DUPK'     TO EXC-REASON-CODE
+              MOVE 'DUPLICATE CLIENT-ID/TYPE WITHIN THIS RUN'
+              TO   EXC-REASON-TEXT
+
+              WRITE REC-EXCEPTION
+              END-WRITE
+
+              IF WS-FS-EXCEPF NOT EQUAL '00'
+                 DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+              ADD 1 TO WS-DUPLICATE
+
+           ELSE
+              IF WS-FS-SEENF NOT EQUAL '00'
+                 DISPLAY 'WRITE SEENF FS:  ' WS-FS-SEENF
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+           END-IF
+           .
+
+       P220-CHECK-DUPLICATE-EXIT.
+           EXIT.
+
+       P230-DELETE-CLIENT.
+
+           READ CLIENT
+             INVALID KEY
+
+                MOVE 'DELN' TO EXC-REASON-CODE
+                MOVE 'DELETE TARGET CLIENT-ID/TYPE NOT ON FILE'
+                TO   EXC-REASON-TEXT
+
+                PERFORM P900-WRITE-EXCEPTION
+                THRU    P900-WRITE-EXCEPTION-EXIT
+
+             NOT INVALID KEY
+
+                MOVE CLIENT-MAIN TO WS-BEFORE-IMAGE
+
+                DELETE CLIENT
+                END-DELETE
+
+                IF WS-FS-CLIENT NOT EQUAL '00'
+                   DISPLAY 'DELETE CLIENT FS:' WS-FS-CLIENT
+                   PERFORM P999-ERROR THRU P999-ERROR-EXIT
+                END-IF
+
+                ADD 1 TO WS-DELETED
+
+                MOVE 'D'          TO AUD-ACTION
+                MOVE SPACES       TO CLIENT-MAIN
+                PERFORM P900-WRITE-AUDIT
+                THRU    P900-WRITE-AUDIT-EXIT
+
+           END-READ
+           .
+
+       P230-DELETE-CLIENT-EXIT.
+           EXIT.
+
+       P240-RECORD-INCOME-HISTORY.
+
+           IF WS-BEFORE-IMAGE EQUAL SPACES
+              MOVE ZEROS            TO WS-OLD-INCOME
+           ELSE
+              MOVE WS-BEFORE-INCOME TO WS-OLD-INCOME
+           END-IF
+
+           IF WS-OLD-INCOME NOT EQUAL INPUTF-INCOME
+
+              MOVE CLIENT-ID        TO IH-CLIENT-ID
+              MOVE CLIENT-TYPE      TO IH-CLIENT-TYPE
+              MOVE WS-RUN-DATE      TO IH-EFFECTIVE-DATE
+              MOVE WS-OLD-INCOME    TO IH-OLD-INCOME
+              MOVE INPUTF-INCOME    TO IH-NEW-INCOME
+
+              WRITE REC-INCOME-HIST
+              END-WRITE
+
+              IF WS-FS-INCHSTF NOT EQUAL '00'
+                 DISPLAY 'WRITE INCHSTF FS:' WS-FS-INCHSTF
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+           END-IF
+           .
+
+       P240-RECORD-INCOME-HISTORY-EXIT.
+           EXIT.
+
+       P900-WRITE-EXCEPTION.
+
+           MOVE REC-INPUT        TO EXC-INPUT
+           MOVE 'Y'               TO WS-REJECT-SW
+
+           WRITE REC-EXCEPTION
+           END-WRITE
+
+           IF WS-FS-EXCEPF NOT EQUAL '00'
+              DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           ADD 1 TO WS-REJECTED
+           .
+
+       P900-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+       P900-WRITE-AUDIT.
+
+           MOVE CLIENT-ID             TO AUD-CLIENT-ID
+           MOVE CLIENT-TYPE           TO AUD-CLIENT-TYPE
+           MOVE WS-BEFORE-IMAGE       TO AUD-BEFORE-IMAGE
+           MOVE CLIENT-MAIN           TO AUD-AFTER-IMAGE
+
+           WRITE REC-AUDIT
+           END-WRITE
+
+           IF WS-FS-AUDITF NOT EQUAL '00'
+              DISPLAY 'WRITE AUDITF FS:  ' WS-FS-AUDITF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P900-WRITE-AUDIT-EXIT.
+           EXIT.
+
+       P950-WRITE-REPORT.
+
+           MOVE SPACES            TO WS-RPT-LINE
+           MOVE 'COBKS05 CLIENT LOAD'
+                                   TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RUN DATE'         TO WS-RPT-LABEL
+           MOVE WS-RUN-DATE        TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'INPUT DATASET'    TO WS-RPT-LABEL
+           MOVE 'INPUTF'           TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RECORDS READ'     TO WS-RPT-LABEL
+           MOVE WS-READ            TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RECORDS INSERTED' TO WS-RPT-LABEL
+           MOVE WS-INSERTED        TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RECORDS UPDATED'  TO WS-RPT-LABEL
+           MOVE WS-UPDATED         TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RECORDS REJECTED' TO WS-RPT-LABEL
+           MOVE WS-REJECTED        TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'DUPLICATES IN RUN' TO WS-RPT-LABEL
+           MOVE WS-DUPLICATE       TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'RECORDS DELETED'  TO WS-RPT-LABEL
+           MOVE WS-DELETED         TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'INCOME OUT OF RANGE' TO WS-RPT-LABEL
+           MOVE WS-INCOME-FLAGGED  TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'INCOME UNDER 10000'  TO WS-RPT-LABEL
+           MOVE WS-BRACKET-1       TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'INCOME 10000-24999' TO WS-RPT-LABEL
+           MOVE WS-BRACKET-2       TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'INCOME 25000-49999' TO WS-RPT-LABEL
+           MOVE WS-BRACKET-3       TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'INCOME 50000-99999' TO WS-RPT-LABEL
+           MOVE WS-BRACKET-4       TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           MOVE SPACES             TO WS-RPT-LINE
+           MOVE 'INCOME 100000 & OVER' TO WS-RPT-LABEL
+           MOVE WS-BRACKET-5       TO WS-RPT-COUNT
+           MOVE WS-RPT-COUNT       TO WS-RPT-VALUE
+           MOVE WS-RPT-LINE        TO REC-REPORT-LINE
+           WRITE REC-REPORT-LINE
+
+           IF WS-FS-REPORTF NOT EQUAL '00'
+              DISPLAY 'WRITE REPORTF FS: ' WS-FS-REPORTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P950-WRITE-REPORT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * A structural pass over INPUTF, ahead of the CLIENT backup and
+      * load below, so a short/truncated feed or a non-numeric key is
+      * caught and the run stopped before any CLIENT file update is
+      * attempted, rather than being discovered half-way through.
+      *-----------------------------------------------------------------
+       P050-VALIDATE-INPUTF.
+
+           MOVE ZEROS TO WS-VAL-COUNT WS-VAL-BAD
+
+           READ INPUTF
+           END-READ
+
+           PERFORM UNTIL WS-FS-INPUT GREATER '00'
+
+              ADD 1 TO WS-VAL-COUNT
+
+              IF INPUTF-ID NOT NUMERIC OR INPUTF-TYPE NOT NUMERIC
+                 ADD 1 TO WS-VAL-BAD
+                 DISPLAY 'INVALID INPUTF KEY AT RECORD: ' WS-VAL-COUNT
+              END-IF
+
+              READ INPUTF
+              END-READ
+
+           END-PERFORM
+
+           IF WS-FS-INPUT NOT EQUAL '10'
+              DISPLAY 'INPUTF READ FS:  ' WS-FS-INPUT
+              DISPLAY 'INPUTF RECORD LENGTH OR READ ERROR DETECTED'
+              ADD 1 TO WS-VAL-BAD
+           END-IF
+
+           DISPLAY 'INPUTF RECORDS VALIDATED: ' WS-VAL-COUNT
+
+           IF WS-VAL-BAD GREATER ZERO
+              DISPLAY 'INPUTF FAILED STRUCTURAL VALIDATION.'
+              DISPLAY 'RUN TERMINATED BEFORE ANY CLIENT UPDATE.'
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE INPUTF.
+
+           IF WS-FS-INPUT NOT EQUAL '00'
+              DISPLAY 'CLOSE INPUTF FS: ' WS-FS-INPUT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           OPEN INPUT INPUTF.
+
+           IF WS-FS-INPUT NOT EQUAL '00'
+              DISPLAY 'REOPEN INPUTF FS:' WS-FS-INPUT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P050-VALIDATE-INPUTF-EXIT.
+           EXIT.
+
+       P100-SKIP-RESTART.
+
+           PERFORM UNTIL WS-SKIP-CTR NOT LESS THAN WS-RESTART-COUNT
+                      OR WS-FS-INPUT GREATER '00'
+
+              READ INPUTF
+              END-READ
+
+              IF WS-FS-INPUT EQUAL '00'
+                 ADD 1 TO WS-SKIP-CTR
+              END-IF
+
+           END-PERFORM
+           .
+
+       P100-SKIP-RESTART-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Dated pre-load backup of CLIENT. A full sequential browse of
+      * the VSAM file is copied to CLIENTBK2 before CLIENT is opened
+      * I-O, so a bad run can be rolled back by restoring the prior
+      * day's generation instead of waiting on a full VSAM recovery.
+      * On a brand-new, still-empty CLIENT there is nothing to back
+      * up, and the existing OPEN I-O EVALUATE below already reports
+      * that condition on FS '35'.
+      *-----------------------------------------------------------------
+       P110-BACKUP-CLIENT.
+
+           OPEN INPUT  CLIENT.
+
+           IF WS-FS-CLIENT EQUAL '00'
+
+              OPEN OUTPUT CLIENTBK2
+
+              IF WS-FS-CLIENTBK2 NOT EQUAL '00'
+                 DISPLAY 'OPEN CLIENTBK2 FS:' WS-FS-CLIENTBK2
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+              MOVE LOW-VALUES TO CLIENT-KEY
+
+              START CLIENT KEY IS NOT LESS THAN CLIENT-KEY
+                INVALID KEY
+                   MOVE 'Y' TO WS-CLIENTBK2-EOF-SW
+              END-START
+
+              PERFORM P111-COPY-NEXT-CLIENT
+              THRU    P111-COPY-NEXT-CLIENT-EXIT
+                 UNTIL WS-CLIENTBK2-EOF
+
+              CLOSE CLIENTBK2
+
+              IF WS-FS-CLIENTBK2 NOT EQUAL '00'
+                 DISPLAY 'CLOSE CLIENTBK2 FS:' WS-FS-CLIENTBK2
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+              DISPLAY 'CLIENT RECORDS BACKED UP: ' WS-BACKED-UP
+
+              CLOSE CLIENT
+
+              IF WS-FS-CLIENT NOT EQUAL '00'
+                 DISPLAY 'CLOSE CLIENT FS:  ' WS-FS-CLIENT
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+           ELSE
+              IF WS-FS-CLIENT NOT EQUAL '35'
+                 DISPLAY 'OPEN CLIENT  FS: ' WS-FS-CLIENT
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+           END-IF
+           .
+
+       P110-BACKUP-CLIENT-EXIT.
+           EXIT.
+
+       P111-COPY-NEXT-CLIENT.
+
+           READ CLIENT NEXT RECORD
+             AT END
+                MOVE 'Y' TO WS-CLIENTBK2-EOF-SW
+             NOT AT END
+                MOVE REC-CLIENT TO BACKUP-CLIENT-RECORD
+
+                WRITE BACKUP-CLIENT-RECORD
+                END-WRITE
+
+                IF WS-FS-CLIENTBK2 NOT EQUAL '00'
+                   DISPLAY 'WRITE CLIENTBK2 FS:' WS-FS-CLIENTBK2
+                   PERFORM P999-ERROR THRU P999-ERROR-EXIT
+                END-IF
+
+                ADD 1 TO WS-BACKED-UP
+           END-READ
+           .
+
+       P111-COPY-NEXT-CLIENT-EXIT.
+           EXIT.
+
+       P960-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHKPTF
+
+           WRITE REC-CHECKPOINT
+           END-WRITE
+
+           IF WS-FS-CHKPTF NOT EQUAL '00'
+              DISPLAY 'WRITE CHKPTF FS:  ' WS-FS-CHKPTF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE CHKPTF
+           .
+
+       P960-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * One row appended to the shared nightly run-summary dataset so
+      * COBNS01 can later consolidate this run's counts alongside
+      * COBKS03's and COBVBFM2's without anyone hunting through
+      * separate job logs.
+      *-----------------------------------------------------------------
+       P970-WRITE-NIGHT-SUMMARY.
+
+           OPEN EXTEND NITESUMF
+
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'OPEN NITESUMF FS:' WS-FS-NITESUMF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           MOVE SPACES       TO REC-NITESUM
+           MOVE 'COBKS05'    TO NS-JOB-ID
+           MOVE WS-RUN-DATE  TO NS-RUN-DATE
+           MOVE WS-READ      TO NS-READ
+           MOVE WS-INSERTED  TO NS-INSERTED
+           MOVE WS-UPDATED   TO NS-UPDATED
+           MOVE WS-REJECTED  TO NS-REJECTED
+           MOVE WS-DELETED   TO NS-DELETED
+
+           WRITE REC-NITESUM
+           END-WRITE
+
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'WRITE NITESUMF FS:' WS-FS-NITESUMF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           CLOSE NITESUMF
+
+           IF WS-FS-NITESUMF NOT EQUAL '00'
+              DISPLAY 'CLOSE NITESUMF FS:' WS-FS-NITESUMF
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+           .
+
+       P970-WRITE-NIGHT-SUMMARY-EXIT.
+           EXIT.
+
        P998-EVAL-CLIENT.                                                00040000
-                                                                                
-           IF WS-FS-CLIENT NOT EQUAL '00'                                       
-              DISPLAY 'WRITE CLIENT FS:  ' WS-FS-CLIENT                         
-              PERFORM P999-ERROR THRU P999-ERROR-EXIT                           
-           END-IF                                                               
-           .                                                                    
+
+           IF WS-FS-CLIENT NOT EQUAL '00'
+              DISPLAY 'WRITE CLIENT FS:  ' WS-FS-CLIENT
+              PERFORM P999-ERROR THRU P999-ERROR-EXIT
+           END-IF
+
+           IF CLIENT-TYPE EQUAL 1
+              PERFORM P250-CHECK-INCOME-RANGE
+              THRU    P250-CHECK-INCOME-RANGE-EXIT
+
+              PERFORM P260-TALLY-INCOME-BRACKET
+              THRU    P260-TALLY-INCOME-BRACKET-EXIT
+           END-IF
+           .
        P998-EVAL-CLIENT-EXIT.                                           00040000
-           EXIT.                                                                
+           EXIT.
+
+       P250-CHECK-INCOME-RANGE.
+
+           IF CLIENT-INCOME GREATER WS-INCOME-MAX-REASONABLE
+
+              DISPLAY 'INCOME OUT OF RANGE: ' CLIENT-ID ' '
+                       CLIENT-INCOME
+
+              MOVE REC-INPUT   TO EXC-INPUT
+              MOVE 'INCR'      TO EXC-REASON-CODE
+              MOVE 'CLIENT-INCOME EXCEEDS REASONABLE RANGE - REVIEW'
+              TO   EXC-REASON-TEXT
+
+              WRITE REC-EXCEPTION
+              END-WRITE
+
+              IF WS-FS-EXCEPF NOT EQUAL '00'
+                 DISPLAY 'WRITE EXCEPF FS:  ' WS-FS-EXCEPF
+                 PERFORM P999-ERROR THRU P999-ERROR-EXIT
+              END-IF
+
+              ADD 1 TO WS-INCOME-FLAGGED
+
+           END-IF
+           .
+
+       P250-CHECK-INCOME-RANGE-EXIT.
+           EXIT.
+
+       P260-TALLY-INCOME-BRACKET.
+
+           EVALUATE TRUE
+           WHEN CLIENT-INCOME LESS THAN 0010000.00
+              ADD 1 TO WS-BRACKET-1
+           WHEN CLIENT-INCOME LESS THAN 0025000.00
+              ADD 1 TO WS-BRACKET-2
+           WHEN CLIENT-INCOME LESS THAN 0050000.00
+              ADD 1 TO WS-BRACKET-3
+           WHEN CLIENT-INCOME LESS THAN 0100000.00
+              ADD 1 TO WS-BRACKET-4
+           WHEN OTHER
+              ADD 1 TO WS-BRACKET-5
+           END-EVALUATE
+           .
+
+       P260-TALLY-INCOME-BRACKET-EXIT.
+           EXIT.
+
        P999-ERROR.                                                      00040000
                                                                                 
            MOVE 8 TO RETURN-CODE                                                
