@@ -0,0 +1,52 @@
+//COBP3REG JOB (ACCTNO),'COBPACK3 REGRESSION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,COND=(0,NE)
+//*--------------------------------------------------------------*
+//*  COBP3REG -- NIGHTLY REGRESSION CHECK FOR THE COBPACK3        *
+//*              NUMERIC CONVERSION SUITE.                        *
+//*                                                                *
+//*  RUNS COBPACK3 TO REFRESH ITS OUTFILE, THEN COMPARES THE       *
+//*  FRESH COPY BYTE-FOR-BYTE AGAINST THE LAST KNOWN-GOOD          *
+//*  BASELINE USING IEBCOMPR, SO A BINARY/PACKED-DECIMAL           *
+//*  TRUNCATION REGRESSION INTRODUCED BY A COMPILER OR RUNTIME     *
+//*  UPGRADE SHOWS UP AS A FAILED JOB STEP INSTEAD OF SOMEONE      *
+//*  HAVING TO EYEBALL A DISPLAY AFTER THE FACT.                   *
+//*                                                                *
+//*  STEP RUNPACK3 - RUN COBPACK3, WRITE A FRESH OUTFILE COPY.     *
+//*  STEP COMPARE  - IEBCOMPR THE FRESH COPY AGAINST THE BASELINE. *
+//*                  RETURNS RC=8 ON ANY MISMATCH, RC=0 IF THE     *
+//*                  TWO COPIES ARE IDENTICAL.                     *
+//*                                                                *
+//*  THE BASELINE COPY (OUTFILE.BASE) IS REFRESHED BY HAND ONLY    *
+//*  AFTER A REVIEWED, INTENTIONAL CHANGE TO COBPACK3'S RECORD     *
+//*  LAYOUT OR TEST DATA -- THIS JOB NEVER OVERWRITES IT.          *
+//*                                                                *
+//*  STEP DELCURR  - UNCATALOGS/DELETES ANY OUTFILE.CURR LEFT OVER *
+//*                  FROM THE PRIOR NIGHT'S RUN SO RUNPACK3'S OWN  *
+//*                  NEW ALLOCATION BELOW DOES NOT FAIL WITH IT    *
+//*                  ALREADY CATALOGED.                            *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  ----------------------------------------------------------   *
+//*  2026-08-09  RS0198822  R.KOWALSKI  INITIAL VERSION.            *
+//*--------------------------------------------------------------*
+//DELCURR  EXEC PGM=IEFBR14
+//OUTFILE  DD DSN=PROD.COBPACK3.OUTFILE.CURR,
+//            DISP=(MOD,DELETE,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=217,BLKSIZE=0)
+//*
+//RUNPACK3 EXEC PGM=COBPACK3
+//STEPLIB  DD DSN=PROD.COBPACK.LOADLIB,DISP=SHR
+//OUTFILE  DD DSN=PROD.COBPACK3.OUTFILE.CURR,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=217,BLKSIZE=0)
+//*
+//COMPARE  EXEC PGM=IEBCOMPR,COND=(0,NE,RUNPACK3)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.COBPACK3.OUTFILE.CURR,DISP=SHR
+//SYSUT2   DD DSN=PROD.COBPACK3.OUTFILE.BASE,DISP=SHR
+//SYSIN    DD DUMMY
+//
