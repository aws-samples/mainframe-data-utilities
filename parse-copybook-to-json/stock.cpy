@@ -94,5 +94,12 @@
 025288            15  STOCK-LIFO-IND        PIC 9(3).                
 025289            15 STOCK-STD-COST-USER-DATA PIC S9(08)V9(05)       
 025290                                                   COMP.       
-025291            15  STOCK-DONT-USE-THIS-AREA PIC X(14).            
-025292            15  STOCK-DONT-USE-THIS-EITHER PIC X(12).          
+025291            15  STOCK-DONT-USE-THIS-AREA PIC X(14).
+025292            15  STOCK-DONT-USE-THIS-EITHER PIC X(12).
+025293*
+025294     05  STOCK-CUST-DATA-LAYOUT        PIC X(01) VALUE SPACE.
+025295         88  STOCK-LAYOUT-UNSTAMPED       VALUE SPACE.
+025296         88  STOCK-LAYOUT-SAP             VALUE '1'.
+025297         88  STOCK-LAYOUT-STD             VALUE '2'.
+025298         88  STOCK-LAYOUT-ITEM-USER       VALUE '3'.
+
